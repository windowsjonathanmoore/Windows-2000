@@ -0,0 +1,19 @@
+      ***********************************************************
+      * CSMTLOG.cpy                                                 *
+      * One record per message written by CICSCS/IMSEXPL/IMSIMPL's  *
+      * WRITE-LOG-MSG paragraph -- a CSMT transient-data-queue      *
+      * extract is conventionally just a sequential dataset of      *
+      * these in most CICS shops, which is what Batch/CSMTTALY.CBL  *
+      * reads. Matches CICSCS.CBL's LOG-MSG layout; IMSEXPL/IMSIMPL *
+      * write the shorter LOG-MSG-BUFFER-only form of this record,  *
+      * so CL-TASK-NUMBER/CL-SOCK-ID/CL-SOCKET-NUMBER are spaces/   *
+      * zeros on records that came from one of those two.            *
+      ***********************************************************
+       01  CSMT-LOG-RECORD.
+           05  CL-LOG-ID                    PIC X(7).
+           05  CL-TASK-NUMBER               PIC 9(7).
+           05  FILLER                       PIC X.
+           05  CL-SOCK-ID                   PIC X(6).
+           05  CL-SOCKET-NUMBER             PIC 9(4).
+           05  FILLER                       PIC X.
+           05  CL-LOG-MSG-BUFFER            PIC X(80).
