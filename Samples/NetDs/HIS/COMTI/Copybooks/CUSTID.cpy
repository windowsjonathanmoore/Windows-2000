@@ -0,0 +1,17 @@
+      ***********************************************************
+      * CUSTID.cpy                                                *
+      * CUSTOMER-ID layout. The 12-byte ID is LOCATION (3) +       *
+      * NAME-ABREV (5) + a per-location LOCATION-SEQUENCE (3) +    *
+      * a CUSTOMER-ID-CHECK-DIGIT (1), so two customers at the     *
+      * same location with similar name abbreviations still get   *
+      * distinct, self-validating IDs. LOCATION-SEQUENCE was      *
+      * widened from one digit to three (see CUSTMAST.cpy) so a   *
+      * LOCATION/NAME-ABREV pair has to issue 1,000 IDs, not 10,  *
+      * before it wraps back to a CUSTOMER-ID already in use.     *
+      ***********************************************************
+       05  CUSTOMER-ID                          PIC X(12).
+       05  CUSTOMER-ID-PARTS REDEFINES CUSTOMER-ID.
+           10  LOCATION                         PIC X(3).
+           10  NAME-ABREV                       PIC X(5).
+           10  LOCATION-SEQUENCE                PIC 9(3).
+           10  CUSTOMER-ID-CHECK-DIGIT          PIC 9(1).
