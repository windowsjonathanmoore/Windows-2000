@@ -0,0 +1,31 @@
+      ***********************************************************
+      * CUSTDATA.cpy                                             *
+      * CUSTOMER-DATA layout shared by RSETSAMP's mainline,      *
+      * GET-INPUT, and SEND-OUTPUT so a customer lookup carries  *
+      * the same fields on the way in as on the way out.         *
+      ***********************************************************
+       05  CUSTOMER-NUMBER                  PIC 9(9).
+       05  LAST-NAME                        PIC X(20).
+       05  FIRST-NAME                       PIC X(20).
+       05  CUSTOMER-ADDRESS.
+           10  ADDRESS-LINE-1               PIC X(30).
+           10  ADDRESS-LINE-2               PIC X(30).
+           10  ADDRESS-CITY                 PIC X(20).
+           10  ADDRESS-STATE                PIC X(2).
+           10  ADDRESS-ZIP                  PIC X(10).
+       05  CUSTOMER-PHONE                   PIC X(14).
+       05  CUSTOMER-STATUS                  PIC X(1).
+           88  CUSTOMER-ACTIVE              VALUE 'A'.
+           88  CUSTOMER-CLOSED              VALUE 'C'.
+      *
+      *  A NONZERO LAST-SEEN-TIMESTAMP PUTS GET-THE-DATA-FOR-OUTPUT
+      *  INTO DELTA MODE -- ONLY INVOICES ADDED OR MODIFIED SINCE
+      *  THIS JULIAN DATE ARE RETURNED. ZERO (THE DEFAULT) MEANS A
+      *  FULL REFRESH, THE ORIGINAL BEHAVIOR.
+      *
+       05  LAST-SEEN-TIMESTAMP              PIC 9(7) COMP-3 VALUE 0.
+       05  INVOICE-COUNT                    PIC 9(7) COMP-3.
+       05  INVOICES OCCURS 30 TIMES DEPENDING ON INVOICE-COUNT.
+           10  SIZE-OF-INVOICE-ROW          PIC S9(4) COMP.
+           10  INVOICE-ROW.
+               COPY INVROW.
