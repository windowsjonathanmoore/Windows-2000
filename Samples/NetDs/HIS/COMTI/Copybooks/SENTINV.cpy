@@ -0,0 +1,12 @@
+      ***********************************************************
+      * SENTINV.cpy                                                 *
+      * One record per invoice that SEND-OUTPUT shipped to a       *
+      * client, logged by whatever batch extract feeds the          *
+      * reconciliation job in Batch/SCNINV03.CBL. Keyed the same    *
+      * way as INVMAST.cpy so the two can be matched.                *
+      ***********************************************************
+       01  SENT-INVOICE-RECORD.
+           05  SI-CUSTOMER-NUMBER           PIC 9(9).
+           05  SI-INVOICE-NUMBER            PIC 9(10).
+           05  SI-INVOICE-AMOUNT            PIC S9(13)V9(2) COMP-3.
+           05  SI-SEND-DATE                 PIC 9(7) COMP-3.
