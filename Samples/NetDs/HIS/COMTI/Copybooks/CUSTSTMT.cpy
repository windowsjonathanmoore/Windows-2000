@@ -0,0 +1,20 @@
+      ***********************************************************
+      * CUSTSTMT.cpy                                                *
+      * Trimmed customer-master extract record used by              *
+      * Batch/STMTGEN1.CBL to print the name/address block at the   *
+      * top of each customer's month-end statement -- same trimmed- *
+      * extract idea as SENTINV.cpy/CUSTXTRCT.cpy, carrying just    *
+      * the CUSTDATA.cpy fields a statement actually prints.        *
+      ***********************************************************
+       01  STATEMENT-CUSTOMER-RECORD.
+           05  ST-CUSTOMER-NUMBER           PIC 9(9).
+           05  ST-LAST-NAME                 PIC X(20).
+           05  ST-FIRST-NAME                PIC X(20).
+           05  ST-ADDRESS-LINE-1            PIC X(30).
+           05  ST-ADDRESS-LINE-2            PIC X(30).
+           05  ST-ADDRESS-CITY              PIC X(20).
+           05  ST-ADDRESS-STATE             PIC X(2).
+           05  ST-ADDRESS-ZIP               PIC X(10).
+           05  ST-CUSTOMER-STATUS           PIC X(1).
+               88  ST-CUSTOMER-ACTIVE       VALUE 'A'.
+               88  ST-CUSTOMER-CLOSED       VALUE 'C'.
