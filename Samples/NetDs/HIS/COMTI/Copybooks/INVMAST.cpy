@@ -0,0 +1,26 @@
+      ***********************************************************
+      * INVMAST.cpy                                                *
+      * Invoice master file record. This is the on-disk layout     *
+      * the batch jobs under Batch/ and RSETSAMP's                 *
+      * GET-THE-DATA-FOR-OUTPUT read invoices from. One record per  *
+      * invoice, keyed by IM-CUSTOMER-NUMBER + IM-INVOICE-NUMBER.   *
+      ***********************************************************
+       01  INVOICE-MASTER-RECORD.
+           05  IM-KEY.
+               10  IM-CUSTOMER-NUMBER       PIC 9(9).
+               10  IM-INVOICE-NUMBER        PIC 9(10).
+           05  IM-INVOICE-DATE              PIC 9(7) COMP-3.
+           05  IM-LAST-MODIFIED             PIC 9(7) COMP-3 VALUE 0.
+           05  IM-INVOICE-AMOUNT            PIC S9(13)V9(2) COMP-3.
+           05  IM-INVOICE-CURRENCY-CODE     PIC X(3) VALUE 'USD'.
+           05  IM-INVOICE-EXCHANGE-RATE     PIC 9(3)V9(6) COMP-3
+                                             VALUE 1.
+           05  IM-INVOICE-TRANSACTION-TYPE  PIC X(1) VALUE 'C'.
+               88  IM-TYPE-CHARGE               VALUE 'C'.
+               88  IM-TYPE-CREDIT-MEMO          VALUE 'M'.
+               88  IM-TYPE-VOID                 VALUE 'V'.
+           05  IM-INVOICE-PRODUCT-CODE      PIC X(12).
+           05  IM-INVOICE-HOLD-STATUS       PIC X(1) VALUE 'N'.
+               88  IM-INVOICE-NOT-ON-HOLD       VALUE 'N'.
+               88  IM-INVOICE-ON-HOLD           VALUE 'H'.
+           05  IM-INVOICE-DESCRIPTION       PIC X(4096).
