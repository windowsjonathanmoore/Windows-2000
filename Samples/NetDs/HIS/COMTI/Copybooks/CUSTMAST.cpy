@@ -0,0 +1,17 @@
+      ***********************************************************
+      * CUSTMAST.cpy                                               *
+      * Persistent customer-ID master, one record per LOCATION,    *
+      * tracking the highest LOCATION-SEQUENCE issued there so far *
+      * so CreateCustomerID.cbl makes duplicate IDs exceedingly    *
+      * unlikely for realistic volumes. CM-LAST-SEQUENCE is        *
+      * keyed on LOCATION alone, not on NAME-ABREV too, so it      *
+      * still wraps MOD 1000 (see CUSTID.cpy) if one LOCATION/     *
+      * NAME-ABREV pair issues 1,000 IDs; CUSTIDM.cpy is the       *
+      * backstop Batch/CUSTLOAD1.CBL checks against that remaining *
+      * case. Indexed on CM-LOCATION the same way                  *
+      * READ-CUSTOMER-INVOICES (RecordSetSample.cbl) keys          *
+      * INVMAST.cpy on IM-KEY.                                     *
+      ***********************************************************
+       01  CUSTOMER-MASTER-RECORD.
+           05  CM-LOCATION                  PIC X(3).
+           05  CM-LAST-SEQUENCE             PIC 9(3).
