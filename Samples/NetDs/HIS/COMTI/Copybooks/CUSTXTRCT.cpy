@@ -0,0 +1,15 @@
+      ***********************************************************
+      * CUSTXTRCT.cpy                                              *
+      * Trimmed customer-master extract record, one per customer,  *
+      * used by Batch/CUSTMRG1.CBL. Carries just enough of          *
+      * CUSTDATA.cpy's fields to pick a survivor when the same      *
+      * CUSTOMER-NUMBER appears more than once in the extract --    *
+      * same trimmed-extract idea as SENTINV.cpy for invoices.      *
+      ***********************************************************
+       01  CUSTOMER-EXTRACT-RECORD.
+           05  CX-CUSTOMER-NUMBER           PIC 9(9).
+           05  CX-LAST-NAME                 PIC X(20).
+           05  CX-FIRST-NAME                PIC X(20).
+           05  CX-CUSTOMER-STATUS           PIC X(1).
+               88  CX-CUSTOMER-ACTIVE       VALUE 'A'.
+               88  CX-CUSTOMER-CLOSED       VALUE 'C'.
