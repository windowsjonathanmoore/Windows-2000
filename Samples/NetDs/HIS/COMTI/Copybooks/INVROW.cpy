@@ -0,0 +1,27 @@
+      ***********************************************************
+      * INVROW.cpy                                                *
+      * Canonical INVOICE-ROW layout shared by every COMTI method *
+      * that exposes invoice data (RSETSAMP, GetInvoices,          *
+      * SendInvoices, UnboundedRSet). Written at the 15 level so   *
+      * it drops in under a 10-level INVOICE-ROW group.            *
+      ***********************************************************
+           15  INVOICE-NUMBER               PIC 9(10).
+           15  INVOICE-DATE                 PIC 9(7) COMP-3.
+           15  INVOICE-AMOUNT               PIC S9(13)V9(2) COMP-3.
+           15  INVOICE-CURRENCY-CODE        PIC X(3) VALUE 'USD'.
+           15  INVOICE-EXCHANGE-RATE        PIC 9(3)V9(6) COMP-3
+                                             VALUE 1.
+           15  INVOICE-TRANSACTION-TYPE     PIC X(1) VALUE 'C'.
+               88  INVOICE-TYPE-CHARGE          VALUE 'C'.
+               88  INVOICE-TYPE-CREDIT-MEMO     VALUE 'M'.
+               88  INVOICE-TYPE-VOID            VALUE 'V'.
+           15  INVOICE-PRODUCT-CODE         PIC X(12).
+      *
+      *  'H' TAKES THIS INVOICE OUT OF AGING/COLLECTIONS (SEE
+      *  INVAGE01.CBL'S ON-HOLD BUCKET) UNTIL A/R FLIPS IT BACK TO
+      *  'N' ONCE THE DISPUTE IS RESOLVED.
+      *
+           15  INVOICE-HOLD-STATUS          PIC X(1) VALUE 'N'.
+               88  INVOICE-NOT-ON-HOLD          VALUE 'N'.
+               88  INVOICE-ON-HOLD              VALUE 'H'.
+           15  INVOICE-DESCRIPTION          PIC X(4096).
