@@ -0,0 +1,11 @@
+      ***********************************************************
+      * ERRROW.cpy                                                 *
+      * Structured error/status row RSETSAMP's SEND-ERROR-OUTPUT   *
+      * ships back to the client when GET-INPUT or                *
+      * DO-SOMTHING-WITH-THE-INPUT reject the request, instead of  *
+      * the client having no response at all to infer a failure    *
+      * from.                                                       *
+      ***********************************************************
+       05  ERROR-CUSTOMER-NUMBER           PIC 9(9).
+       05  ERROR-STATUS                    PIC X(2).
+       05  ERROR-MESSAGE-TEXT              PIC X(60).
