@@ -0,0 +1,14 @@
+      ***********************************************************
+      * CUSTNEW.cpy                                                *
+      * One incoming customer on Batch/CUSTLOAD1.CBL's external    *
+      * seed file -- LOCATION/NAME-ABREV are exactly what          *
+      * CreateCustomerID.cbl needs to mint a CUSTOMER-ID (see      *
+      * CUSTID.cpy); this record carries no CUSTOMER-ID of its     *
+      * own because the whole point of the load job is to assign   *
+      * one.                                                       *
+      ***********************************************************
+       01  NEW-CUSTOMER-RECORD.
+           05  CN-LOCATION                  PIC X(3).
+           05  CN-NAME-ABREV                PIC X(5).
+           05  CN-LAST-NAME                 PIC X(20).
+           05  CN-FIRST-NAME                PIC X(20).
