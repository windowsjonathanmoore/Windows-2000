@@ -0,0 +1,17 @@
+      ***********************************************************
+      * CUSTIDM.cpy                                                *
+      * Customer-ID master -- one record per full 12-byte          *
+      * CUSTOMER-ID (CUSTID.cpy) ever handed out by                *
+      * Batch/CUSTLOAD1.CBL, indexed on the whole ID. This is       *
+      * distinct from CUSTMAST.cpy, which CreateCustomerID.cbl      *
+      * keys on LOCATION alone to track the next sequence number   *
+      * -- that guards against two calls for the same LOCATION      *
+      * handing out the same sequence, but LOCATION-SEQUENCE is     *
+      * now three digits, not one, so only a LOCATION/NAME-ABREV    *
+      * pair issuing 1,000-plus IDs will wrap back to a              *
+      * CUSTOMER-ID already in use. This file is what CUSTLOAD1.CBL *
+      * checks (and adds to) to catch that case before it loads a   *
+      * colliding ID.                                               *
+      ***********************************************************
+       01  CUSTOMER-ID-MASTER-RECORD.
+           05  CIM-CUSTOMER-ID              PIC X(12).
