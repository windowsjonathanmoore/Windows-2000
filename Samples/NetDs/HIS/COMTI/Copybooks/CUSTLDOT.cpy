@@ -0,0 +1,20 @@
+      ***********************************************************
+      * CUSTLDOT.cpy                                               *
+      * Loaded-customer output record Batch/CUSTLOAD1.CBL writes   *
+      * for every new customer it successfully assigns a           *
+      * CUSTOMER-ID to. Same LAST-NAME/FIRST-NAME/CUSTOMER-STATUS  *
+      * shape as CUSTXTRCT.cpy, but keyed by the 12-byte            *
+      * CUSTOMER-ID (CUSTID.cpy) CUSTLOAD1.CBL assigned rather      *
+      * than the numeric CUSTOMER-NUMBER CUSTXTRCT.cpy carries --   *
+      * the two customer-identification schemes in this repo have  *
+      * never been reconciled (see CMTIXREF.CBL's cross-reference), *
+      * and this load job is CreateCustomerID's scheme, not         *
+      * CUSTDATA.cpy's.                                             *
+      ***********************************************************
+       01  LOADED-CUSTOMER-RECORD.
+           05  LC-CUSTOMER-ID                PIC X(12).
+           05  LC-LAST-NAME                  PIC X(20).
+           05  LC-FIRST-NAME                 PIC X(20).
+           05  LC-CUSTOMER-STATUS            PIC X(1) VALUE 'A'.
+               88  LC-CUSTOMER-ACTIVE            VALUE 'A'.
+               88  LC-CUSTOMER-CLOSED            VALUE 'C'.
