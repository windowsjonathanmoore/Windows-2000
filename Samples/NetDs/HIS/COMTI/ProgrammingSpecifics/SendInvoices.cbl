@@ -7,4 +7,4 @@
               10  INVOICE-NUMBER               PIC 9(10).
               10  INVOICE-DATE                 PIC 9(7) COMP-3.
               10  INVOICE-AMOUNT               PIC S9(13)V9(2) COMP-3.
-              10  INVOICE-DESCRIPTION          PIC X(40).
+              10  INVOICE-DESCRIPTION          PIC X(4096).
