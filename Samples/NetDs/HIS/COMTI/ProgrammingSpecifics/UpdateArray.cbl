@@ -1,10 +1,136 @@
-       01  UPDATEARRAY-INPUT-AREA.
-           05  CUSTOMER-NUMBER                  PIC 9(9) DISPLAY.
-           05  LAST-NAME                        PIC X(20).
-           05  FIRST-NAME                       PIC X(20).
-           05  TABLE-LENGTH                     PIC 9(7) COMP-3.
-           05  TABLE OCCURS 10 TIMES
-                     DEPENDING ON TABLE-LENGTH
-                               OF UPDATEARRAY-INPUT-AREA
-                                                PIC S9(4) COMP.
- 
\ No newline at end of file
+      ***********************************************************
+      * UPDATEARRAY demonstrates a COMTI method that receives a    *
+      * variable-length OCCURS ... DEPENDING ON table (TABLE-LENGTH*
+      * drives how many of the 10 possible UA-TABLE entries        *
+      * actually came across) and updates each entry in place.     *
+      * TABLE-LENGTH IS CLIENT-SUPPLIED DATA -- IT IS BOUNDS-       *
+      * CHECKED AGAINST THE OCCURS 10 LIMIT BEFORE THE UPDATE LOOP *
+      * EVER SUBSCRIPTS THE TABLE WITH IT. THE ARRAY ITSELF IS     *
+      * NAMED UA-TABLE RATHER THAN THE BARE WORD TABLE BECAUSE     *
+      * TABLE IS RESERVED UNDER THE IBM DIALECT.                   *
+      ***********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UPDATEARRAY.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SUBSCRIPT                         PIC 9(2) COMP.
+       01  WS-BEFORE-VALUE                      PIC S9(4) COMP.
+       01  WS-AFTER-VALUE                       PIC S9(4) COMP.
+       01  HW-LENGTH                            PIC S9(4) COMP.
+       01  EDIT-SUBSCRIPT                        PIC +9(2).
+       01  EDIT-BEFORE-VALUE                     PIC +9(4).
+       01  EDIT-AFTER-VALUE                      PIC +9(4).
+
+      *  ASKTIME/FORMATTIME BOOKEND FOR THE AUDIT RECORD BELOW --
+      *  SAME MILLISECOND-RESOLUTION CLOCK CICSCS.CBL'S THROUGHPUT
+      *  STATS USE, FORMATTED DOWN TO A DATE/TIME PAIR FOR THE LOG.
+       01  WS-AUDIT-ABSTIME                     PIC S9(15) COMP-3.
+       01  WS-AUDIT-DATE                        PIC 9(8).
+       01  WS-AUDIT-TIME                        PIC 9(6).
+
+      *  BEFORE/AFTER-IMAGE AUDIT LOG LINE WRITTEN TO THE SAME CSMT
+      *  TRANSIENT DATA QUEUE CICSCS.CBL'S WRITE-LOG-MSG USES, ONE
+      *  LINE PER UA-TABLE ENTRY, CAPTURING THE ENTRY'S VALUE BOTH
+      *  BEFORE AND AFTER UPDATE-THE-TABLE'S UPDATE. FOLLOWS
+      *  CICSCS'S OWN LOG-MSG LAYOUT.
+       01  UA-LOG-MSG.
+           05  UA-LOG-ID                        PIC X(7)
+                                                 VALUE 'CUST #'.
+           05  UA-LOG-CUSTOMER-NUMBER           PIC 9(9).
+           05  FILLER                           PIC X VALUE SPACE.
+           05  UA-LOG-MSG-BUFFER                PIC X(80) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  UPDATEARRAY-INPUT-AREA.
+           05  CUSTOMER-NUMBER                  PIC 9(9) DISPLAY.
+           05  LAST-NAME                        PIC X(20).
+           05  FIRST-NAME                       PIC X(20).
+           05  TABLE-LENGTH                     PIC 9(7) COMP-3.
+           05  UA-TABLE OCCURS 10 TIMES
+                     DEPENDING ON TABLE-LENGTH
+                               OF UPDATEARRAY-INPUT-AREA
+                                                PIC S9(4) COMP.
+
+       PROCEDURE DIVISION USING DFHEIBLK UPDATEARRAY-INPUT-AREA.
+
+       MAIN-LOGIC.
+      *
+      *  TABLE-LENGTH DRIVES THE SUBSCRIPTS BELOW, SO REJECT IT
+      *  BEFORE IT CAN RUN PAST THE OCCURS 10 TABLE BOUND -- SAME
+      *  GUARD SEND-OUTPUT PUTS IN FRONT OF ITS OWN OCCURS-DRIVEN
+      *  LOOP IN BoundedRecordsets/COBOL-CICS/RecordSetSample.cbl
+      *
+           IF TABLE-LENGTH OF UPDATEARRAY-INPUT-AREA < 0 OR
+              TABLE-LENGTH OF UPDATEARRAY-INPUT-AREA > 10
+               EXEC CICS ABEND ABCODE('UATL') END-EXEC
+           END-IF.
+
+           PERFORM UPDATE-THE-TABLE THRU UPDATE-THE-TABLE-EXIT
+               VARYING WS-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-SUBSCRIPT >
+                     TABLE-LENGTH OF UPDATEARRAY-INPUT-AREA.
+
+           EXEC CICS RETURN END-EXEC.
+
+      *
+      *  THIS IS WHERE THE REAL PER-ENTRY UPDATE RULE WOULD GO; AS A
+      *  STAND-IN THIS SAMPLE JUST DOUBLES EACH ENTRY.
+      *
+       UPDATE-THE-TABLE.
+           MOVE UA-TABLE OF UPDATEARRAY-INPUT-AREA (WS-SUBSCRIPT)
+               TO WS-BEFORE-VALUE.
+
+           COMPUTE UA-TABLE OF UPDATEARRAY-INPUT-AREA (WS-SUBSCRIPT) =
+               UA-TABLE OF UPDATEARRAY-INPUT-AREA (WS-SUBSCRIPT) * 2.
+
+           MOVE UA-TABLE OF UPDATEARRAY-INPUT-AREA (WS-SUBSCRIPT)
+               TO WS-AFTER-VALUE.
+           PERFORM WRITE-BEFORE-IMAGE THRU WRITE-BEFORE-IMAGE-EXIT.
+
+       UPDATE-THE-TABLE-EXIT.
+           EXIT.
+
+      *
+      *  AUDIT-TRAIL RECORD OF THE ENTRY'S VALUE BEFORE AND AFTER
+      *  THIS UPDATE, WRITTEN TO CSMT THE SAME WAY CICSCS.CBL'S
+      *  WRITE-LOG-MSG DOES.
+      *
+       WRITE-BEFORE-IMAGE.
+           EXEC CICS ASKTIME ABSTIME(WS-AUDIT-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-AUDIT-ABSTIME)
+                                YYYYMMDD(WS-AUDIT-DATE)
+                                TIME(WS-AUDIT-TIME)
+                                END-EXEC.
+
+           MOVE CUSTOMER-NUMBER OF UPDATEARRAY-INPUT-AREA
+               TO UA-LOG-CUSTOMER-NUMBER.
+           MOVE SPACES TO UA-LOG-MSG-BUFFER.
+           MOVE WS-SUBSCRIPT    TO EDIT-SUBSCRIPT.
+           MOVE WS-BEFORE-VALUE TO EDIT-BEFORE-VALUE.
+           MOVE WS-AFTER-VALUE  TO EDIT-AFTER-VALUE.
+           STRING 'UPDATEARRAY ENTRY ' DELIMITED SIZE
+                  EDIT-SUBSCRIPT       DELIMITED SIZE
+                  ' AT '               DELIMITED SIZE
+                  WS-AUDIT-DATE        DELIMITED SIZE
+                  '.'                  DELIMITED SIZE
+                  WS-AUDIT-TIME        DELIMITED SIZE
+                  ' BEFORE VALUE='     DELIMITED SIZE
+                  EDIT-BEFORE-VALUE    DELIMITED SIZE
+                  ' AFTER VALUE='      DELIMITED SIZE
+                  EDIT-AFTER-VALUE     DELIMITED SIZE
+                  INTO UA-LOG-MSG-BUFFER
+           END-STRING.
+
+           MOVE LENGTH OF UA-LOG-MSG TO HW-LENGTH.
+           EXEC CICS WRITEQ TD QUEUE('CSMT')
+                               FROM(UA-LOG-MSG)
+                               LENGTH(HW-LENGTH)
+                               NOHANDLE
+                               END-EXEC.
+
+       WRITE-BEFORE-IMAGE-EXIT.
+           EXIT.
