@@ -23,6 +23,16 @@
            02  GU             PIC X(4)       VALUE 'GU  '.
            02  GN             PIC X(4)       VALUE 'GN  '.
            02  ISRT           PIC X(4)       VALUE 'ISRT'.
+           02  DLI-LOG        PIC X(4)       VALUE 'LOG '.
+
+      *  GIVES IMSIMPL THE SAME CSMT-STYLE AUDIT TRAIL CICSCS KEEPS --
+      *  FOR AN IMS-HOSTED PROGRAM THE IMS SYSTEM LOG IS THE
+      *  EQUIVALENT DESTINATION, WRITTEN TO VIA THE DL/I LOG CALL.
+       01  ENABLE-LOGGING                    PIC X          VALUE 'Y'.
+           88  LOGGING-IS-ENABLED                           VALUE 'Y'.
+           88  LOGGING-IS-DISABLED                          VALUE 'N'.
+       01  LOG-MSG.
+           05  LOG-MSG-BUFFER                PIC X(80) VALUE SPACES.
 
        01  DONE                                       PIC X VALUE 'N'.
        01  STR-STATUS-CODE                            PIC X(2).
@@ -37,6 +47,20 @@
            05 FILLER                                  PIC X.
            05 HEX-BYTE                                PIC X.
 
+      *  A REQUEST MAY ARRIVE AS MORE THAN ONE DL/I SEGMENT WHEN THE
+      *  USER DATA IS TOO LARGE FOR A SINGLE SEGMENT -- CHECK-FOR-
+      *  LAST-SEG KEEPS ISSUING GN CALLS AND ACCUMULATING EACH
+      *  SEGMENT'S DATA HERE UNTIL THE QD END-OF-MESSAGE STATUS COMES
+      *  BACK, INSTEAD OF ASSUMING THE VERY NEXT GN IS ALWAYS THE
+      *  TERMINATOR.
+       01  ACCUM-DATA-LEN                             PIC S9(8) COMP
+                                                        VALUE 0.
+       01  ACCUM-DATA-BUFFER                          PIC X(65510)
+                                                        VALUE SPACES.
+       01  SEG-DATA-LEN                                PIC S9(8) COMP.
+       01  DONE-WITH-SEGMENTS                          PIC X VALUE 'N'.
+           88  ALL-SEGMENTS-RECEIVED                         VALUE 'Y'.
+
        LINKAGE SECTION.                                                  
        01  IOTP-PCB.                                                     
            05  IOTP-LTERM                           PIC X(8).            
@@ -51,9 +75,10 @@
            05  IOTP-USER-ID                         PIC X(8).            
                                                                          
        PROCEDURE DIVISION.                                               
-           ENTRY 'DLITCBL' USING IOTP-PCB.                               
+           ENTRY 'DLITCBL' USING IOTP-PCB.
 
-           DISPLAY 'IMSIMPL SERVER STARTED'.
+           MOVE 'IMSIMPL SERVER STARTED' TO LOG-MSG-BUFFER.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
 
       ****************************************************
       * CONTINUE GETTING MESSAGES FROM THE MESSAGE QUEUE *
@@ -102,9 +127,11 @@
                  DISPLAY 'IMSIMPL GU CALL FAILED, TCP ERROR = '
                                     COMP-STATUS-CODE-DISP
               ELSE
-      *          IMS ERROR CODE
-                 DISPLAY 'IMSIMPL GU CALL FAILED IOTP-RESERVED= '
-                         IOTP-RESERVED
+      *          IMS ERROR CODE -- NOT A TCP ERRNO, DISPLAYED
+      *          NUMERICALLY SO IT ISN'T MISTAKEN FOR ONE
+                 MOVE COMP-STATUS-CODE TO COMP-STATUS-CODE-DISP
+                 DISPLAY 'IMSIMPL GU CALL FAILED, IMS ERROR CODE = '
+                                    COMP-STATUS-CODE-DISP
               END-IF
               MOVE 'Y' TO DONE
               GO TO GET-MESSAGE-EXIT
@@ -129,45 +156,99 @@
                                       LENGTH OF ZZ
            END-IF.
 
+           MOVE 0 TO ACCUM-DATA-LEN.
+           IF RECV-DATA-LEN > 0
+              MOVE USER-DATA(1:RECV-DATA-LEN) TO
+                   ACCUM-DATA-BUFFER(1:RECV-DATA-LEN)
+              MOVE RECV-DATA-LEN TO ACCUM-DATA-LEN
+           END-IF.
+
        GET-MESSAGE-EXIT.
            EXIT.
 
       ****************************************************
-      * THIS SHOULD RETURN A QD
+      * KEEP PULLING SEGMENTS WITH GN UNTIL QD COMES BACK.
+      * A REQUEST THAT FIT IN ONE SEGMENT GETS QD ON THE
+      * VERY FIRST CALL HERE, JUST AS BEFORE; A LARGER
+      * REQUEST SENDS ADDITIONAL SEGMENTS FIRST, EACH
+      * APPENDED TO ACCUM-DATA-BUFFER BY APPEND-SEGMENT.
       ****************************************************
        CHECK-FOR-LAST-SEG.
-           CALL 'CBLADLI' USING GN IOTP-PCB DATA-AREA.
+           MOVE 'N' TO DONE-WITH-SEGMENTS.
 
-           IF IOTP-STATUS = 'ZZ'
-              MOVE IOTP-RESERVED TO STR-STATUS-CODE
-              IF COMP-STATUS-CODE >= 0
-      *          TCP ERROR
-                 MOVE COMP-STATUS-CODE TO COMP-STATUS-CODE-DISP
-                 DISPLAY 'IMSIMPL GN CALL FAILED, TCP ERROR = '
-                                    COMP-STATUS-CODE-DISP
-              ELSE
-      *          IMS ERROR CODE
-                 DISPLAY 'IMSIMPL GN CALL FAILED IOTP-RESERVED= '
-                         IOTP-RESERVED
+           PERFORM UNTIL ALL-SEGMENTS-RECEIVED
+              CALL 'CBLADLI' USING GN IOTP-PCB DATA-AREA
+
+              IF IOTP-STATUS = 'ZZ'
+                 MOVE IOTP-RESERVED TO STR-STATUS-CODE
+                 IF COMP-STATUS-CODE >= 0
+      *             TCP ERROR
+                    MOVE COMP-STATUS-CODE TO COMP-STATUS-CODE-DISP
+                    DISPLAY 'IMSIMPL GN CALL FAILED, TCP ERROR = '
+                                       COMP-STATUS-CODE-DISP
+                 ELSE
+      *             IMS ERROR CODE -- NOT A TCP ERRNO, DISPLAYED
+      *             NUMERICALLY SO IT ISN'T MISTAKEN FOR ONE
+                    MOVE COMP-STATUS-CODE TO COMP-STATUS-CODE-DISP
+                    DISPLAY 'IMSIMPL GN CALL FAILED, IMS ERROR CODE = '
+                                       COMP-STATUS-CODE-DISP
+                 END-IF
+                 GO TO EXIT-THE-PROGRAM
               END-IF
-              GO TO EXIT-THE-PROGRAM
-           END-IF.
 
-           IF IOTP-STATUS  = 'QD'
-              DISPLAY 'IMSIMPL GN CALL RETURNED QD'
-           ELSE
-              IF IOTP-STATUS NOT = ' '
-                 DISPLAY 'IMSIMPL GN CALL FAILED IOTP-STATUS = '
-                         IOTP-STATUS
+              IF IOTP-STATUS = 'QD'
+                 DISPLAY 'IMSIMPL GN CALL RETURNED QD'
+                 MOVE 'Y' TO DONE-WITH-SEGMENTS
               ELSE
-                 DISPLAY 'IMSIMPL GN INPUT LEN=' LL OF DATA-AREA
+                 IF IOTP-STATUS NOT = ' '
+                    DISPLAY 'IMSIMPL GN CALL FAILED IOTP-STATUS = '
+                            IOTP-STATUS
+                    GO TO EXIT-THE-PROGRAM
+                 ELSE
+                    DISPLAY 'IMSIMPL GN INPUT LEN=' LL OF DATA-AREA
+                    PERFORM APPEND-SEGMENT THRU APPEND-SEGMENT-EXIT
+                 END-IF
               END-IF
-              GO TO EXIT-THE-PROGRAM
+           END-PERFORM.
+
+           IF ACCUM-DATA-LEN > LENGTH OF USER-DATA
+              DISPLAY 'IMSIMPL MULTI-SEGMENT INPUT TRUNCATED, LEN='
+                      ACCUM-DATA-LEN
+              MOVE LENGTH OF USER-DATA TO RECV-DATA-LEN
+           ELSE
+              MOVE ACCUM-DATA-LEN TO RECV-DATA-LEN
+           END-IF.
+
+           IF RECV-DATA-LEN > 0
+              MOVE ACCUM-DATA-BUFFER(1:RECV-DATA-LEN) TO
+                   USER-DATA(1:RECV-DATA-LEN)
            END-IF.
 
        CHECK-FOR-LAST-SEG-EXIT.
            EXIT.
 
+      ****************************************************
+      * APPEND ONE ADDITIONAL SEGMENT'S DATA ONTO THE
+      * ACCUMULATED MESSAGE BUILT UP IN CHECK-FOR-LAST-SEG
+      ****************************************************
+       APPEND-SEGMENT.
+           COMPUTE SEG-DATA-LEN = LL OF DATA-AREA -
+                                  LENGTH OF LL -
+                                  LENGTH OF ZZ.
+
+           IF ACCUM-DATA-LEN + SEG-DATA-LEN > LENGTH OF
+                                              ACCUM-DATA-BUFFER
+              DISPLAY 'IMSIMPL MULTI-SEGMENT INPUT TOO LARGE, '
+                      'DROPPING SEGMENT'
+           ELSE
+              MOVE USER-DATA(1:SEG-DATA-LEN) TO
+                   ACCUM-DATA-BUFFER(ACCUM-DATA-LEN + 1:SEG-DATA-LEN)
+              ADD SEG-DATA-LEN TO ACCUM-DATA-LEN
+           END-IF.
+
+       APPEND-SEGMENT-EXIT.
+           EXIT.
+
       ****************************************************
       * PROCESS THE REQUEST DATA
       ****************************************************
@@ -206,9 +287,11 @@
                  DISPLAY 'IMSIMPL ISRT CALL FAILED, TCP ERROR = '
                                     COMP-STATUS-CODE-DISP
               ELSE
-      *          IMS ERROR CODE
-                 DISPLAY 'IMSIMPL ISRT CALL FAILED IOTP-RESERVED= '
-                         IOTP-RESERVED
+      *          IMS ERROR CODE -- NOT A TCP ERRNO, DISPLAYED
+      *          NUMERICALLY SO IT ISN'T MISTAKEN FOR ONE
+                 MOVE COMP-STATUS-CODE TO COMP-STATUS-CODE-DISP
+                 DISPLAY 'IMSIMPL ISRT CALL FAILED, IMS ERROR CODE = '
+                                    COMP-STATUS-CODE-DISP
               END-IF
               GO TO EXIT-THE-PROGRAM
            END-IF.
@@ -226,5 +309,20 @@
       * EXIT THE PROGRAM
       ****************************************************
        EXIT-THE-PROGRAM.
-           DISPLAY 'IMSIMPL SERVER ENDED'.
+           MOVE 'IMSIMPL SERVER ENDED' TO LOG-MSG-BUFFER.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
            GOBACK.
+
+      ****************************************************
+      * WRITE A MESSAGE TO THE IMS SYSTEM LOG -- THE SAME *
+      * CSMT-STYLE AUDIT TRAIL CICSCS KEEPS ON ITS CICS   *
+      * TRANSIENT DATA QUEUE                              *
+      ****************************************************
+       WRITE-LOG-MSG.
+           DISPLAY LOG-MSG-BUFFER.
+           IF LOGGING-IS-ENABLED
+              CALL 'CBLADLI' USING DLI-LOG LOG-MSG
+           END-IF.
+
+       WRITE-LOG-MSG-EXIT.
+           EXIT.
