@@ -28,6 +28,22 @@
        01 FILLER REDEFINES CLIENT-IN-DATA.
           05 CID-USERID                     PIC X(8).
           05 CID-PASSWORD                   PIC X(8).
+          05 CID-TRACE-FLAG                 PIC X(1).
+             88 CID-TRACE-REQUESTED                   VALUE 'Y'.
+          05 CID-KEEPALIVE-FLAG             PIC X(1).
+             88 CID-KEEPALIVE-REQUESTED               VALUE 'Y'.
+          05 FILLER                         PIC X(17).
+
+      *  A COPY OF CLIENT-IN-DATA SAFE TO PUT IN A TRACE MESSAGE --
+      *  SAME LAYOUT, BUT WITH CID-PASSWORD BLANKED OUT TO ASTERISKS
+      *  SO A FUTURE TRACE POINT CAN SHOW WHAT THE CLIENT SENT
+      *  WITHOUT EVER WRITING THE ACTUAL PASSWORD TO THE CSMT QUEUE.
+      *  ANY TRACE TEXT DERIVED FROM THE CLIENT'S LOGON DATA SHOULD
+      *  COME FROM THIS FIELD, NOT DIRECTLY FROM CLIENT-IN-DATA.
+       01 MASKED-CLIENT-IN-DATA             PIC X(35).
+       01 FILLER REDEFINES MASKED-CLIENT-IN-DATA.
+          05 MCID-USERID                    PIC X(8).
+          05 MCID-PASSWORD                  PIC X(8).
           05 FILLER                         PIC X(19).
 
        01 TCPSOCKET-PARM.
@@ -59,7 +75,7 @@
 
        01 TCP-MAXSNO                        PIC 9(8)  COMP.
        01 TCP-MAXSOC                        PIC 9(4)  COMP  VALUE 50.
-       01 TCP-SOCKET                        PIC 9(4)  COMP.
+       01 TCP-SOCKET                        PIC 9(4)  COMP VALUE 0.
        01 TCP-FLAGS                         PIC 9(8)  COMP.
        01 TCP-NBYTES                        PIC 9(8)  COMP.
        01 TCP-ERRNO                         PIC 9(8)  COMP.
@@ -69,6 +85,21 @@
        01 FILLER REDEFINES TCP-BUF.
           05 TCP-BUF-CHAR OCCURS 32776 TIMES PIC X.
 
+      *  A FAILED RECV/WRITE ON THE SOCKET IS RETRIED A FEW TIMES WITH
+      *  AN INCREASING DELAY BETWEEN ATTEMPTS BEFORE IT IS TREATED AS
+      *  A REAL FAILURE -- MOST EZASOKET FAILURES SEEN IN PRACTICE ARE
+      *  TRANSIENT (A BUSY TCP/IP STACK, A MOMENTARY CONNECTION RESET)
+      *  RATHER THAN PERMANENT
+       01 SOCKET-RETRY-COUNT                PIC S9(4)  COMP VALUE 0.
+       01 SOCKET-RETRY-MAX                  PIC S9(4)  COMP VALUE 3.
+       01 SOCKET-RETRY-DELAY-TABLE.
+          05 FILLER                         PIC S9(7)  COMP VALUE 1.
+          05 FILLER                         PIC S9(7)  COMP VALUE 2.
+          05 FILLER                         PIC S9(7)  COMP VALUE 4.
+       01 SOCKET-RETRY-DELAYS REDEFINES SOCKET-RETRY-DELAY-TABLE.
+          05 SOCKET-RETRY-DELAY             PIC S9(7)  COMP
+                                             OCCURS 3 TIMES.
+
        01 TRACE-ID                      PIC S9(4) COMP VALUE 0.
        01 TRACE-POINTS-IDS.
           05 TP-RETRIEVE-1              PIC S9(4) COMP VALUE 1.
@@ -83,6 +114,11 @@
           05 TP-BUF2SOC-1               PIC S9(4) COMP VALUE 10.
           05 TP-SHUTDOWN-1              PIC S9(4) COMP VALUE 11.
           05 TP-CLOSE-1                 PIC S9(4) COMP VALUE 12.
+          05 TP-RECVCKPT-1              PIC S9(4) COMP VALUE 13.
+          05 TP-TAKESOC-2               PIC S9(4) COMP VALUE 14.
+          05 TP-RECV-RETRY              PIC S9(4) COMP VALUE 15.
+          05 TP-WRI2SOC-RETRY           PIC S9(4) COMP VALUE 16.
+          05 TP-KEEPALIVE-1             PIC S9(4) COMP VALUE 17.
 
        01 CICSCS-VERSION.
           05 CV-LEN                         PIC S9(4) COMP VALUE 0.
@@ -92,6 +128,10 @@
           05 FILLER                         PIC X(17)
               VALUE 'CONCURRENT SERVER'.
 
+      *  DEFAULTS TO OFF, BUT RETRIEVE-THE-TIM TURNS THIS ON FOR THE
+      *  CURRENT TASK WHEN THE CLIENT ASKS FOR A TRACED SESSION VIA
+      *  CID-TRACE-FLAG, SO VERBOSE TRACING CAN BE HAD WITHOUT
+      *  LOGGING EVERY SESSION ON THE WHOLE CONCURRENT SERVER
        01 ENABLE-LOGGING                    PIC X          VALUE 'N'.
           88 LOGGING-IS-ENABLED                            VALUE 'Y'.
           88 LOGGING-IS-DISABLED                           VALUE 'N'.
@@ -103,9 +143,45 @@
        01 BUF-BYTE-INDEX                    PIC S9(8) COMP VALUE 0.
        01 BYTES-RECEIVED                    PIC S9(8) COMP.
        01 BYTES-TO-SEND                     PIC S9(8) COMP.
+
+      *  ELAPSED-TIME BOOKENDS FOR THE PER-TRANSACTION THROUGHPUT
+      *  STATS WRITTEN WHEN CURRENT-STATE REACHES SS-DONE. ABSTIME IS
+      *  CICS'S STANDARD MILLISECOND-RESOLUTION CLOCK VALUE FROM
+      *  EXEC CICS ASKTIME
+       01 WS-TASK-START-ABSTIME            PIC S9(15) COMP-3.
+       01 WS-TASK-END-ABSTIME              PIC S9(15) COMP-3.
+       01 WS-ELAPSED-MILLISECONDS          PIC S9(15) COMP-3.
        01 SNDRCV-BUF-LEN                    PIC S9(8) COMP.
        01 SNDRCV-BUF-AT-BYTE                PIC S9(8) COMP VALUE 0.
 
+      *  A FAILED RECEIVE SAVES ITS PROGRESS HERE, IN A TS QUEUE NAMED
+      *  FOR THE SOCKET NUMBER RATHER THAN EIBTASKN -- AUTOMATIC
+      *  TRANSACTION RESTART (TRANSACTION RESTART(YES) ON ABEND) GIVES
+      *  THE RESTARTED TASK A BRAND-NEW TASK NUMBER, SO A QUEUE NAME
+      *  KEYED OFF EIBTASKN WOULD NEVER BE FOUND AGAIN BY THE RESTART
+      *  ATTEMPT. TCP-SOCKET IS TAKEN FROM THE SAME GIVE-TAKE-SOCKET
+      *  VALUE ON EVERY ATTEMPT AT THIS TASK, RESTARTED OR NOT, SO IT
+      *  STAYS STABLE ACROSS THE RESTART AND THE NEXT ATTEMPT AT
+      *  RECV-BUF-FROM-SOCKET CAN PICK UP THE PARTIAL RECEIVE INSTEAD
+      *  OF LOSING IT AND STARTING THE BUFFER OVER FROM BYTE 1.
+       01 CKPT-QUEUE-NAME.
+          05 FILLER                         PIC X(4)  VALUE 'CKPT'.
+          05 CKPT-QUEUE-SOCKNO              PIC 9(4).
+       01 CKPT-RESP                         PIC S9(8) COMP.
+       01 CKPT-ITEM-NUM                     PIC S9(4) COMP VALUE 1.
+       01 CHECKPOINT-RECEIVE-DATA.
+          05 CKPT-BUF-AT-BYTE               PIC S9(8) COMP.
+          05 CKPT-BYTES-RECEIVED            PIC S9(8) COMP.
+          05 CKPT-BUF-LEN                   PIC S9(8) COMP.
+          05 CKPT-TCP-BUF                   PIC X(32776).
+       01 RESTARTED-FROM-CHECKPOINT-FLAG    PIC X          VALUE 'N'.
+          88 RESTARTED-FROM-CHECKPOINT                     VALUE 'Y'.
+
+      *  RESP CODE FROM VALIDATING CID-USERID/CID-PASSWORD AGAINST
+      *  THE EXTERNAL SECURITY MANAGER BEFORE TAKE-THE-SOCKET HANDS
+      *  THIS SESSION A SOCKET
+       01 VERIFY-RESP                       PIC S9(8) COMP.
+
        01 EDIT-NUM-8                        PIC +9(8).
        01 EDIT-NUM-8-1                      PIC +9(8).
        01 EDIT-NUM-8-NS                     PIC 9(8).
@@ -116,6 +192,9 @@
           05 LOG-ID                         PIC X(7)   VALUE 'TASK #'.
           05 TASK-NUMBER                    PIC 9(7).
           05 FILLER                         PIC X      VALUE SPACE.
+          05 SOCK-ID                        PIC X(6)   VALUE 'SOCK #'.
+          05 SOCKET-NUMBER                  PIC 9(4).
+          05 FILLER                         PIC X      VALUE SPACE.
           05 LOG-MSG-BUFFER                 PIC X(80) VALUE SPACES.
 
        01 TCP-ERROR-INFO.
@@ -137,6 +216,19 @@
           05 SS-SHUTDOWN                PIC S9(4) COMP VALUE 6.
           05 SS-CLOSE-SOCKET            PIC S9(4) COMP VALUE 7.
           05 SS-DONE                    PIC S9(4) COMP VALUE 8.
+          05 SS-KEEPALIVE-CHECK         PIC S9(4) COMP VALUE 9.
+
+      *  A CLIENT THAT ASKED FOR A KEEPALIVE SESSION (CID-KEEPALIVE-
+      *  REQUESTED, SET THE SAME WAY CID-TRACE-REQUESTED IS) GETS
+      *  ROUTED BACK TO SS-RECV-REQUEST FOR ANOTHER REQUEST/REPLY
+      *  ROUND ON THE SAME SOCKET INSTEAD OF AN IMMEDIATE SHUTDOWN,
+      *  UP TO THIS MANY ROUNDS -- A SAFETY CAP SO ONE CHILD SERVER
+      *  TASK CAN'T HOLD ITS SOCKET FOREVER
+       01 KEEPALIVE-REQUEST-COUNT       PIC S9(4) COMP VALUE 0.
+       01 KEEPALIVE-MAX-REQUESTS        PIC S9(4) COMP VALUE 100.
+       01 KEEPALIVE-CONTINUE-FLAG       PIC X          VALUE 'N'.
+          88 KEEPALIVE-SHOULD-CONTINUE                 VALUE 'Y'.
+          88 KEEPALIVE-SHOULD-STOP                     VALUE 'N'.
 
        01 CHILD-SERVER-ERROR            PIC S9(4) COMP VALUE 0.
        01 CS-ERRORS.
@@ -150,6 +242,7 @@
           05 CS-ERROR-CICS-IOREQ        PIC S9(4) COMP VALUE -7.
           05 CS-ERROR-CICS-LENGERR      PIC S9(4) COMP VALUE -8.
           05 CS-ERROR-CICS-ENDDATA      PIC S9(4) COMP VALUE -9.
+          05 CS-ERROR-BAD-CREDENTIALS   PIC S9(4) COMP VALUE -10.
           05 CS-ERROR-SHUTDOWN          PIC S9(4) COMP VALUE -12.
 
       *****************************************************************
@@ -165,6 +258,8 @@
            MOVE 'CONCURRENT SERVER STARTED' TO LOG-MSG-BUFFER.
            PERFORM WRITE-LOG-MSG.
 
+           EXEC CICS ASKTIME ABSTIME(WS-TASK-START-ABSTIME) END-EXEC.
+
            PERFORM UNTIL CURRENT-STATE = SS-DONE
               EVALUATE CURRENT-STATE
                  WHEN SS-RETR-TIM
@@ -217,6 +312,15 @@
                               SEND-REPLY-EXIT
                       IF CHILD-SERVER-ERROR < 0 THEN
                          MOVE SS-CLOSE-SOCKET TO NEXT-STATE
+                      ELSE
+                         MOVE SS-KEEPALIVE-CHECK TO NEXT-STATE
+                      END-IF
+
+                 WHEN SS-KEEPALIVE-CHECK
+                      PERFORM CHECK-KEEPALIVE THRU
+                              CHECK-KEEPALIVE-EXIT
+                      IF KEEPALIVE-SHOULD-CONTINUE THEN
+                         MOVE SS-RECV-REQUEST TO NEXT-STATE
                       ELSE
                          MOVE SS-SHUTDOWN TO NEXT-STATE
                       END-IF
@@ -260,6 +364,21 @@
 
            MOVE LSTN-CLIENT-IN-DATA TO CLIENT-IN-DATA.
 
+      *  BUILD THE MASKED COPY AS SOON AS CLIENT-IN-DATA IS
+      *  POPULATED, NOT JUST WHEN A TRACE POINT HAPPENS TO NEED IT
+           MOVE CLIENT-IN-DATA TO MASKED-CLIENT-IN-DATA.
+           MOVE '********' TO MCID-PASSWORD.
+
+      *
+      *  LET THIS SESSION ASK FOR VERBOSE TRACING ON ITS OWN TASK
+      *  INSTEAD OF FLIPPING A COMPILED-IN SWITCH FOR EVERY SESSION
+      *
+           IF CID-TRACE-REQUESTED
+              SET LOGGING-IS-ENABLED TO TRUE
+           ELSE
+              SET LOGGING-IS-DISABLED TO TRUE
+           END-IF.
+
            MOVE TP-RETRIEVE-2 TO TRACE-ID.
            PERFORM TRACE-POINTS THRU TRACE-POINTS-EXIT.
 
@@ -271,13 +390,40 @@
       *   GIVEN BY THE LISTENER PROGRAM.                              *
       *****************************************************************
        TAKE-THE-SOCKET.
+      ******* THE LISTENER ALREADY HANDED THIS SOCKET NUMBER OVER
+      ******* BEFORE THIS PARAGRAPH WAS EVER ENTERED, SO IT IS THIS
+      ******* TASK'S TO CLOSE REGARDLESS OF WHAT HAPPENS BELOW --
+      ******* MARK IT OPENED NOW, BEFORE THE CREDENTIAL CHECK AND THE
+      ******* TAKESOCKET CALL, SO EITHER ONE FAILING STILL DRIVES
+      ******* CLOSE-THE-SOCKET INSTEAD OF SKIPPING IT AND LEAKING THE
+      ******* SOCKET ON THE TCP/IP STACK -- WHICH MEANS TCP-SOCKET
+      ******* ITSELF (THE FIELD CLOSE-THE-SOCKET ACTUALLY CLOSES) HAS
+      ******* TO BE SET TO THE SOCKET THE LISTENER GAVE US BEFORE THE
+      ******* CREDENTIAL CHECK TOO, NOT JUST THE SOCKET-OPENED FLAG
+           MOVE 'Y'              TO SOCKET-OPENED.
+           MOVE GIVE-TAKE-SOCKET TO TCP-SOCKET.
+
+      ******* REJECT THE SESSION BEFORE A SOCKET IS EVER TAKEN IF THE
+      ******* CLIENT-SUPPLIED USERID/PASSWORD DON'T VALIDATE
+           EXEC CICS VERIFY PASSWORD(CID-PASSWORD)
+                             USERID(CID-USERID)
+                             RESP(VERIFY-RESP)
+           END-EXEC.
+
+           IF VERIFY-RESP NOT = DFHRESP(NORMAL)
+              MOVE TP-TAKESOC-2 TO TRACE-ID
+              PERFORM TRACE-POINTS THRU TRACE-POINTS-EXIT
+              MOVE CS-ERROR-BAD-CREDENTIALS TO CHILD-SERVER-ERROR
+              GO TO TAKE-THE-SOCKET-EXIT
+           END-IF.
+
            MOVE AF-INET          TO LI-DOMAIN.
            MOVE LSTN-NAME        TO LI-NAME.
            MOVE LSTN-SUBTASKNAME TO LI-SUBTASKNAME.
            MOVE LOW-VALUES       TO LI-RESERVED.
 
-           MOVE GIVE-TAKE-SOCKET TO TCP-SOCKET.
            MOVE ZERO             TO TCP-ERRNO TCP-RETCODE.
+
            CALL 'EZASOKET' USING SOKET-TAKESOCKET
                                  TCP-SOCKET
                                  LISTENER-ID
@@ -291,7 +437,6 @@
               GO TO TAKE-THE-SOCKET-EXIT
            END-IF.
 
-           MOVE 'Y'         TO SOCKET-OPENED.
            MOVE TCP-RETCODE TO TCP-SOCKET.
 
        TAKE-THE-SOCKET-EXIT.
@@ -382,6 +527,26 @@
        SEND-REPLY-EXIT.
            EXIT.
 
+      *****************************************************************
+      *  DECIDE WHETHER TO LOOP BACK FOR ANOTHER REQUEST ON THIS SAME *
+      *  SOCKET (A KEEPALIVE SESSION) OR FALL THROUGH TO SHUTDOWN     *
+      *****************************************************************
+       CHECK-KEEPALIVE.
+           ADD 1 TO KEEPALIVE-REQUEST-COUNT.
+
+           IF CID-KEEPALIVE-REQUESTED AND
+              KEEPALIVE-REQUEST-COUNT < KEEPALIVE-MAX-REQUESTS THEN
+              SET KEEPALIVE-SHOULD-CONTINUE TO TRUE
+           ELSE
+              SET KEEPALIVE-SHOULD-STOP TO TRUE
+           END-IF.
+
+           MOVE TP-KEEPALIVE-1 TO TRACE-ID.
+           PERFORM TRACE-POINTS THRU TRACE-POINTS-EXIT.
+
+       CHECK-KEEPALIVE-EXIT.
+           EXIT.
+
       *****************************************************************
       *   ISSUE 'CLOSE' SOCKET TO CLOSE THE SOCKET DESCRIPTOR         *
       *****************************************************************
@@ -435,6 +600,9 @@
       ** WRITE TO THE SOCKET                                          *
       *****************************************************************
        WRITE-TO-SOCKET.
+           MOVE 0 TO SOCKET-RETRY-COUNT.
+
+       WRITE-TO-SOCKET-ATTEMPT.
            MOVE ZERO TO TCP-ERRNO TCP-RETCODE.
            CALL 'EZASOKET' USING SOKET-WRITE
                                  TCP-SOCKET
@@ -444,6 +612,15 @@
                                  TCP-RETCODE.
 
            IF TCP-RETCODE < 0 THEN
+              IF SOCKET-RETRY-COUNT < SOCKET-RETRY-MAX
+                 ADD 1 TO SOCKET-RETRY-COUNT
+                 MOVE TP-WRI2SOC-RETRY TO TRACE-ID
+                 PERFORM TRACE-POINTS THRU TRACE-POINTS-EXIT
+                 EXEC CICS DELAY
+                      INTERVAL(SOCKET-RETRY-DELAY(SOCKET-RETRY-COUNT))
+                 END-EXEC
+                 GO TO WRITE-TO-SOCKET-ATTEMPT
+              END-IF
               MOVE TP-WRI2SOC-2 TO TRACE-ID
               PERFORM TRACE-POINTS THRU TRACE-POINTS-EXIT
               MOVE CS-ERROR-WRITE-FAILED TO CHILD-SERVER-ERROR
@@ -460,16 +637,43 @@
       ** RECEIVE SOME DATA FROM THE SOCKET INTO TCP-BUF               *
       *****************************************************************
        RECV-BUF-FROM-SOCKET.
-           MOVE SNDRCV-BUF-LEN TO TCP-NBYTES.
            MOVE TCP-FLAGS-NO-FLAG TO TCP-FLAGS.
-           MOVE 1 TO SNDRCV-BUF-AT-BYTE.
-           MOVE 0 TO BYTES-RECEIVED.
+           MOVE TCP-SOCKET TO CKPT-QUEUE-SOCKNO.
+           MOVE 'N' TO RESTARTED-FROM-CHECKPOINT-FLAG.
+
+           EXEC CICS READQ TS
+                QUEUE(CKPT-QUEUE-NAME)
+                INTO(CHECKPOINT-RECEIVE-DATA)
+                LENGTH(LENGTH OF CHECKPOINT-RECEIVE-DATA)
+                ITEM(CKPT-ITEM-NUM)
+                RESP(CKPT-RESP)
+           END-EXEC.
+
+           IF CKPT-RESP = DFHRESP(NORMAL)
+      ******* A CHECKPOINT EXISTS FOR THIS TASK NUMBER -- RESUME THE
+      ******* RECEIVE FROM WHERE IT LEFT OFF INSTEAD OF FROM BYTE 1
+              MOVE 'Y' TO RESTARTED-FROM-CHECKPOINT-FLAG
+              MOVE CKPT-BUF-AT-BYTE    TO SNDRCV-BUF-AT-BYTE
+              MOVE CKPT-BYTES-RECEIVED TO BYTES-RECEIVED
+              MOVE CKPT-BUF-LEN        TO SNDRCV-BUF-LEN
+              MOVE CKPT-TCP-BUF        TO TCP-BUF
+              MOVE CKPT-BUF-LEN        TO TCP-NBYTES
+              MOVE TP-RECVCKPT-1       TO TRACE-ID
+              PERFORM TRACE-POINTS THRU TRACE-POINTS-EXIT
+           ELSE
+              MOVE SNDRCV-BUF-LEN TO TCP-NBYTES
+              MOVE 1 TO SNDRCV-BUF-AT-BYTE
+              MOVE 0 TO BYTES-RECEIVED
+           END-IF.
 
            PERFORM UNTIL SNDRCV-BUF-LEN <= 0
               PERFORM RECV-FROM-SOCKET THRU RECV-FROM-SOCKET-EXIT
 
-      ******* AN ERROR OCCURRED
+      ******* AN ERROR OCCURRED -- SAVE PROGRESS SO A TASK RESTART
+      ******* CAN RESUME THIS RECEIVE INSTEAD OF LOSING IT
               IF CHILD-SERVER-ERROR < 0 THEN
+                 PERFORM SAVE-RECEIVE-CHECKPOINT THRU
+                         SAVE-RECEIVE-CHECKPOINT-EXIT
                  GO TO RECV-BUF-FROM-SOCKET-EXIT
               END-IF
 
@@ -486,13 +690,60 @@
 
            END-PERFORM.
 
+      ******* RECEIVE COMPLETED NORMALLY -- CLEAR ANY CHECKPOINT A
+      ******* PRIOR FAILED ATTEMPT LEFT BEHIND FOR THIS TASK NUMBER
+           IF RESTARTED-FROM-CHECKPOINT
+              EXEC CICS DELETEQ TS
+                   QUEUE(CKPT-QUEUE-NAME)
+                   RESP(CKPT-RESP)
+              END-EXEC
+           END-IF.
+
        RECV-BUF-FROM-SOCKET-EXIT.
            EXIT.
 
+      *****************************************************************
+      ** PERSIST RECEIVE PROGRESS TO A TS QUEUE SO A RESTARTED TASK   *
+      ** CAN RESUME THE RECEIVE INSTEAD OF LOSING THE PARTIAL BUFFER  *
+      *****************************************************************
+       SAVE-RECEIVE-CHECKPOINT.
+           MOVE SNDRCV-BUF-AT-BYTE TO CKPT-BUF-AT-BYTE.
+           MOVE BYTES-RECEIVED    TO CKPT-BYTES-RECEIVED.
+           MOVE SNDRCV-BUF-LEN    TO CKPT-BUF-LEN.
+           MOVE TCP-BUF           TO CKPT-TCP-BUF.
+
+           IF RESTARTED-FROM-CHECKPOINT
+              EXEC CICS WRITEQ TS
+                   QUEUE(CKPT-QUEUE-NAME)
+                   FROM(CHECKPOINT-RECEIVE-DATA)
+                   LENGTH(LENGTH OF CHECKPOINT-RECEIVE-DATA)
+                   ITEM(CKPT-ITEM-NUM)
+                   REWRITE
+                   RESP(CKPT-RESP)
+              END-EXEC
+           ELSE
+              EXEC CICS WRITEQ TS
+                   QUEUE(CKPT-QUEUE-NAME)
+                   FROM(CHECKPOINT-RECEIVE-DATA)
+                   LENGTH(LENGTH OF CHECKPOINT-RECEIVE-DATA)
+                   ITEM(CKPT-ITEM-NUM)
+                   RESP(CKPT-RESP)
+              END-EXEC
+           END-IF.
+
+           MOVE TP-RECVCKPT-1 TO TRACE-ID.
+           PERFORM TRACE-POINTS THRU TRACE-POINTS-EXIT.
+
+       SAVE-RECEIVE-CHECKPOINT-EXIT.
+           EXIT.
+
       *****************************************************************
       ** ISSUE A 'RECV' FOR THE SOCKET                                *
       *****************************************************************
        RECV-FROM-SOCKET.
+           MOVE 0 TO SOCKET-RETRY-COUNT.
+
+       RECV-FROM-SOCKET-ATTEMPT.
            MOVE ZERO TO TCP-ERRNO TCP-RETCODE.
            CALL 'EZASOKET' USING
                            SOKET-RECV
@@ -510,6 +761,15 @@
            END-IF.
 
            IF TCP-RETCODE < 0 THEN
+              IF SOCKET-RETRY-COUNT < SOCKET-RETRY-MAX
+                 ADD 1 TO SOCKET-RETRY-COUNT
+                 MOVE TP-RECV-RETRY TO TRACE-ID
+                 PERFORM TRACE-POINTS THRU TRACE-POINTS-EXIT
+                 EXEC CICS DELAY
+                      INTERVAL(SOCKET-RETRY-DELAY(SOCKET-RETRY-COUNT))
+                 END-EXEC
+                 GO TO RECV-FROM-SOCKET-ATTEMPT
+              END-IF
               MOVE TP-RECV-2 TO TRACE-ID
               PERFORM TRACE-POINTS THRU TRACE-POINTS-EXIT
               MOVE CS-ERROR-RECV-FAILED TO CHILD-SERVER-ERROR
@@ -540,6 +800,15 @@
                  MOVE TCP-ERROR-INFO      TO LOG-MSG-BUFFER
                  PERFORM WRITE-LOG-MSG
 
+              WHEN TP-TAKESOC-2
+                 MOVE SPACES TO LOG-MSG-BUFFER
+                 STRING ' VERIFY PASSWORD FAILED FOR USERID='
+                        DELIMITED SIZE
+                        MCID-USERID     DELIMITED SIZE
+                        INTO LOG-MSG-BUFFER
+                 END-STRING
+                 PERFORM WRITE-LOG-MSG
+
               WHEN TP-SHUTDOWN-1
                  MOVE ' SHUTDOWN FAILED' TO TCP-ERROR-MSG
                  MOVE TCP-RETCODE        TO TCP-ERROR-RETCODE
@@ -577,6 +846,21 @@
                   MOVE TCP-ERROR-INFO  TO LOG-MSG-BUFFER
                   PERFORM WRITE-LOG-MSG
 
+              WHEN TP-WRI2SOC-RETRY
+                 MOVE ' WRITE FAILED' TO TCP-ERROR-MSG
+                 MOVE TCP-RETCODE     TO TCP-ERROR-RETCODE
+                 MOVE TCP-ERRNO       TO TCP-ERROR-ERRNO
+                 MOVE TCP-ERROR-INFO  TO LOG-MSG-BUFFER
+                 PERFORM WRITE-LOG-MSG
+
+                 MOVE SOCKET-RETRY-COUNT TO EDIT-NUM-8
+                 MOVE SPACES TO LOG-MSG-BUFFER
+                 STRING ' RETRYING WRITE, ATTEMPT=' DELIMITED SIZE
+                        EDIT-NUM-8                  DELIMITED SIZE
+                        INTO LOG-MSG-BUFFER
+                 END-STRING
+                 PERFORM WRITE-LOG-MSG
+
               WHEN TP-WRI2SOC-3
                  MOVE TCP-RETCODE TO EDIT-NUM-8
                  MOVE SPACES TO LOG-MSG-BUFFER
@@ -606,6 +890,21 @@
                  MOVE TCP-ERROR-INFO TO LOG-MSG-BUFFER
                  PERFORM WRITE-LOG-MSG
 
+              WHEN TP-RECV-RETRY
+                 MOVE ' RECV FAILED' TO TCP-ERROR-MSG
+                 MOVE TCP-RETCODE    TO TCP-ERROR-RETCODE
+                 MOVE TCP-ERRNO      TO TCP-ERROR-ERRNO
+                 MOVE TCP-ERROR-INFO TO LOG-MSG-BUFFER
+                 PERFORM WRITE-LOG-MSG
+
+                 MOVE SOCKET-RETRY-COUNT TO EDIT-NUM-8
+                 MOVE SPACES TO LOG-MSG-BUFFER
+                 STRING ' RETRYING RECV, ATTEMPT=' DELIMITED SIZE
+                        EDIT-NUM-8                 DELIMITED SIZE
+                        INTO LOG-MSG-BUFFER
+                 END-STRING
+                 PERFORM WRITE-LOG-MSG
+
               WHEN TP-RECV-3
                  MOVE TCP-RETCODE TO EDIT-NUM-8
                  MOVE SPACES TO LOG-MSG-BUFFER
@@ -615,6 +914,15 @@
                  END-STRING
                  PERFORM WRITE-LOG-MSG
 
+              WHEN TP-RECVCKPT-1
+                 MOVE CKPT-BYTES-RECEIVED TO EDIT-NUM-8-1
+                 STRING ' RECEIVE CHECKPOINT, BYTES SO FAR='
+                        DELIMITED SIZE
+                        EDIT-NUM-8-1 DELIMITED SIZE
+                        INTO LOG-MSG-BUFFER
+                 END-STRING
+                 PERFORM WRITE-LOG-MSG
+
                  MOVE SPACES TO LOG-MSG-BUFFER
                  STRING ' DATA RECVD='   DELIMITED SIZE
                      TCP-BUF(SNDRCV-BUF-AT-BYTE:TCP-RETCODE)
@@ -661,7 +969,7 @@
 
                  MOVE SPACES TO LOG-MSG-BUFFER
                  STRING ' LSTN CID-USERID='     DELIMITED SIZE
-                        CID-USERID              DELIMITED SIZE
+                        MCID-USERID             DELIMITED SIZE
                         INTO LOG-MSG-BUFFER
                  END-STRING
                  PERFORM WRITE-LOG-MSG
@@ -690,6 +998,28 @@
                  END-STRING
                  PERFORM WRITE-LOG-MSG
 
+              WHEN TP-KEEPALIVE-1
+                 MOVE SPACES TO LOG-MSG-BUFFER
+                 MOVE KEEPALIVE-REQUEST-COUNT TO EDIT-NUM-8
+                 STRING ' KEEPALIVE CHECK, REQUEST COUNT='
+                        DELIMITED SIZE
+                        EDIT-NUM-8 DELIMITED SIZE
+                        INTO LOG-MSG-BUFFER
+                 END-STRING
+                 PERFORM WRITE-LOG-MSG
+
+                 MOVE SPACES TO LOG-MSG-BUFFER
+                 IF KEEPALIVE-SHOULD-CONTINUE
+                    STRING ' KEEPALIVE CONTINUING' DELIMITED SIZE
+                           INTO LOG-MSG-BUFFER
+                    END-STRING
+                 ELSE
+                    STRING ' KEEPALIVE STOPPING' DELIMITED SIZE
+                           INTO LOG-MSG-BUFFER
+                    END-STRING
+                 END-IF
+                 PERFORM WRITE-LOG-MSG
+
               WHEN OTHER
                  MOVE TRACE-ID TO EDIT-NUM-8
                  STRING ' UNKNOWN TRACE-ID VALUE OF: ' DELIMITED SIZE
@@ -703,6 +1033,35 @@
        TRACE-POINTS-EXIT.
            EXIT.
 
+      *****************************************************************
+      *  WRITE THIS CHILD TASK'S THROUGHPUT SUMMARY TO CSMT. UNLIKE   *
+      *  TRACE-POINTS, THIS ALWAYS WRITES -- IT ISN'T GATED BY        *
+      *  ENABLE-LOGGING, SINCE IT'S ONE SUMMARY LINE PER TRANSACTION  *
+      *  RATHER THAN VERBOSE PER-CALL TRACING                        *
+      *****************************************************************
+       WRITE-STATS-MSG.
+           MOVE SPACES TO LOG-MSG-BUFFER.
+           MOVE BYTES-TO-SEND TO EDIT-NUM-8
+           MOVE BYTES-RECEIVED TO EDIT-NUM-8-1
+           MOVE WS-ELAPSED-MILLISECONDS TO EDIT-NUM-15
+           STRING ' STATS SENT=' DELIMITED SIZE
+                  EDIT-NUM-8 DELIMITED SIZE
+                  ' RCVD=' DELIMITED SIZE
+                  EDIT-NUM-8-1 DELIMITED SIZE
+                  ' ELAPSED-MS=' DELIMITED SIZE
+                  EDIT-NUM-15 DELIMITED SIZE
+                  INTO LOG-MSG-BUFFER
+           END-STRING.
+
+           MOVE LENGTH OF LOG-MSG TO HW-LENGTH.
+           MOVE EIBTASKN          TO TASK-NUMBER.
+           MOVE TCP-SOCKET        TO SOCKET-NUMBER.
+           EXEC CICS WRITEQ TD QUEUE('CSMT')
+                               FROM(LOG-MSG)
+                               LENGTH(HW-LENGTH)
+                               NOHANDLE
+                               END-EXEC.
+
       *****************************************************************
       *  WRITE A MESSAGE OUT TO A CICS TRANSIENT DATA QUEUE           *
       *****************************************************************
@@ -710,6 +1069,7 @@
            IF LOGGING-IS-ENABLED THEN
               MOVE LENGTH OF LOG-MSG TO HW-LENGTH
               MOVE EIBTASKN          TO TASK-NUMBER
+              MOVE TCP-SOCKET        TO SOCKET-NUMBER
               EXEC CICS WRITEQ TD QUEUE('CSMT')
                                   FROM(LOG-MSG)
                                   LENGTH(HW-LENGTH)
@@ -751,7 +1111,19 @@
       *****************************************************************
       ** EXIT PGM                                                     *
       *****************************************************************
+      *
+      *  EVERY PATH OUT OF THIS TASK -- THE NORMAL SS-DONE FALL-THROUGH
+      *  AND ALL FOUR CICS-ERROR SECTIONS ABOVE -- FUNNELS THROUGH
+      *  HERE, SO THE THROUGHPUT STATS ARE ROLLED UP AND WRITTEN HERE
+      *  RATHER THAN ON THE NORMAL PATH ALONE; OTHERWISE A TASK THAT
+      *  HIT ONE OF THOSE CICS CONDITIONS WOULD NEVER LOG ITS STATS.
+      *
        EXIT-THE-PROGRAM.
+           EXEC CICS ASKTIME ABSTIME(WS-TASK-END-ABSTIME) END-EXEC.
+           COMPUTE WS-ELAPSED-MILLISECONDS =
+               WS-TASK-END-ABSTIME - WS-TASK-START-ABSTIME.
+           PERFORM WRITE-STATS-MSG.
+
            MOVE SPACES TO LOG-MSG-BUFFER.
            MOVE 'END OF CONCURRENT SERVER' TO LOG-MSG-BUFFER.
            PERFORM WRITE-LOG-MSG.
