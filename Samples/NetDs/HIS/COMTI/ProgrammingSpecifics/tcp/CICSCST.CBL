@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CICSCST.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      ** STARTUP SELF-TEST FOR THE CICSCS CONCURRENT SERVER -- RUN   **
+      ** ONCE (E.G. FROM A PROGRAM LIST TABLE ENTRY OR AN OPERATOR-  **
+      ** ISSUED TRANSACTION) TO CONFIRM THE TWO THINGS EVERY CICSCS  **
+      ** CHILD TASK DEPENDS ON ARE ACTUALLY USABLE BEFORE THE FIRST  **
+      ** REAL CLIENT CONNECTION ARRIVES: THE EZASOKET INTERFACE TO   **
+      ** THE TCP/IP STACK, AND THE CSMT TRANSIENT DATA QUEUE CICSCS  **
+      ** USES FOR ITS AUDIT TRAIL. NEITHER CHECK TOUCHES A REAL      **
+      ** CLIENT SOCKET -- THIS IS A HEALTH CHECK, NOT A SAMPLE       **
+      ** SESSION.                                                    **
+      *****************************************************************
+       01 SOKET-FUNCTIONS.
+          05 SOKET-CLOSE           PIC X(16) VALUE 'CLOSE           '.
+
+       01 TCP-SOCKET                        PIC 9(4)  COMP.
+       01 TCP-ERRNO                         PIC 9(8)  COMP.
+       01 TCP-RETCODE                       PIC S9(8) COMP.
+
+      *  SOKET-CLOSE IS ISSUED AGAINST THIS OBVIOUSLY-INVALID SOCKET
+      *  NUMBER ON PURPOSE -- EZASOKET RETURNING *ANY* RESPONSE (EVEN
+      *  AN ERROR RETCODE) PROVES THE TCP/IP STACK'S SOCKET INTERFACE
+      *  IS LOADED AND ANSWERING CALLS. A STACK THAT IS DOWN OR
+      *  UNAVAILABLE ABENDS THE CALL INSTEAD OF RETURNING TO IT.
+       01 SELFTEST-SOCKET                   PIC 9(4)  COMP VALUE 0.
+
+       01 EZASOKET-CHECK-FLAG               PIC X     VALUE 'N'.
+          88 EZASOKET-CHECK-OK                        VALUE 'Y'.
+       01 CSMT-CHECK-FLAG                   PIC X     VALUE 'N'.
+          88 CSMT-CHECK-OK                            VALUE 'Y'.
+
+       01 SELFTEST-RESP                     PIC S9(8) COMP.
+       01 EDIT-NUM-8                        PIC +9(8).
+
+       01 HW-LENGTH                         PIC 9(4)  COMP.
+       01 LOG-MSG.
+          05 LOG-ID                         PIC X(7)   VALUE 'TASK #'.
+          05 TASK-NUMBER                    PIC 9(7).
+          05 FILLER                         PIC X      VALUE SPACE.
+          05 LOG-MSG-BUFFER                 PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           MOVE EIBTASKN TO TASK-NUMBER.
+           MOVE 'CICSCS SELF-TEST STARTED' TO LOG-MSG-BUFFER.
+           PERFORM WRITE-SELFTEST-LOG.
+
+           PERFORM CHECK-EZASOKET THRU CHECK-EZASOKET-EXIT.
+           PERFORM CHECK-CSMT-QUEUE THRU CHECK-CSMT-QUEUE-EXIT.
+
+           IF EZASOKET-CHECK-OK AND CSMT-CHECK-OK THEN
+              MOVE 'CICSCS SELF-TEST PASSED' TO LOG-MSG-BUFFER
+           ELSE
+              MOVE 'CICSCS SELF-TEST FAILED' TO LOG-MSG-BUFFER
+           END-IF.
+           PERFORM WRITE-SELFTEST-LOG.
+
+           EXEC CICS RETURN END-EXEC.
+           GOBACK.
+
+      *****************************************************************
+      *  CONFIRM EZASOKET IS LOADED AND RESPONDING BY ISSUING A       *
+      *  HARMLESS 'CLOSE' AGAINST A SOCKET NUMBER THAT CANNOT BE      *
+      *  A REAL OPEN SOCKET                                           *
+      *****************************************************************
+       CHECK-EZASOKET.
+           MOVE SELFTEST-SOCKET TO TCP-SOCKET.
+           MOVE ZERO TO TCP-ERRNO TCP-RETCODE.
+
+           CALL 'EZASOKET' USING SOKET-CLOSE
+                                 TCP-SOCKET
+                                 TCP-ERRNO
+                                 TCP-RETCODE.
+
+           SET EZASOKET-CHECK-OK TO TRUE.
+
+           MOVE TCP-RETCODE TO EDIT-NUM-8.
+           MOVE SPACES TO LOG-MSG-BUFFER.
+           STRING ' EZASOKET CHECK OK, RETCODE=' DELIMITED SIZE
+                  EDIT-NUM-8                     DELIMITED SIZE
+                  INTO LOG-MSG-BUFFER
+           END-STRING.
+           PERFORM WRITE-SELFTEST-LOG.
+
+       CHECK-EZASOKET-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  CONFIRM THE CSMT TRANSIENT DATA QUEUE CAN BE WRITTEN TO --   *
+      *  THE WRITEQ TD USES RESP RATHER THAN LETTING ANY CONDITION    *
+      *  ABEND, SO A FAILED CHECK JUST LEAVES CSMT-CHECK-OK OFF AND   *
+      *  CONTROL FALLS THROUGH TO THE PASS/FAIL MESSAGE BELOW         *
+      *****************************************************************
+       CHECK-CSMT-QUEUE.
+           MOVE SPACES TO LOG-MSG-BUFFER.
+           MOVE 'CICSCS SELF-TEST CSMT CHECK' TO LOG-MSG-BUFFER.
+           MOVE LENGTH OF LOG-MSG TO HW-LENGTH.
+           EXEC CICS WRITEQ TD QUEUE('CSMT')
+                               FROM(LOG-MSG)
+                               LENGTH(HW-LENGTH)
+                               RESP(SELFTEST-RESP)
+                               END-EXEC.
+
+           IF SELFTEST-RESP = DFHRESP(NORMAL) THEN
+              SET CSMT-CHECK-OK TO TRUE
+           END-IF.
+
+       CHECK-CSMT-QUEUE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  WRITE A SELF-TEST MESSAGE OUT TO THE CSMT TRANSIENT DATA     *
+      *  QUEUE -- UNCONDITIONAL, UNLIKE CICSCS'S WRITE-LOG-MSG, SINCE *
+      *  THIS PROGRAM HAS NO PER-SESSION TRACE FLAG TO GATE ON        *
+      *****************************************************************
+       WRITE-SELFTEST-LOG.
+           EXEC CICS WRITEQ TD QUEUE('CSMT')
+                               FROM(LOG-MSG)
+                               LENGTH(LENGTH OF LOG-MSG)
+                               NOHANDLE
+                               END-EXEC.
+
+       WRITE-SELFTEST-LOG-EXIT.
+           EXIT.
