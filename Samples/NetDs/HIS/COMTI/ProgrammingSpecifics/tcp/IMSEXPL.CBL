@@ -1,8 +1,30 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IMSEXPL.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *  OPTIONAL CONTROL FILE THAT OVERRIDES THE COMPILED-IN
+      *  TCP-MAXSOC/TCP-MAXSNO DEFAULTS AND THE TIM-SUPPLIED
+      *  TCP-IDENT-TCPNAME BELOW. IF IT IS MISSING OR EMPTY,
+      *  INITIALIZE-SERVER JUST KEEPS WHAT IT ALREADY HAS.
+           SELECT TCP-CONFIG-FILE ASSIGN TO TCPCFG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TCP-CONFIG-FILE.
+       01  TCP-CONFIG-RECORD.
+           05  CFG-MAXSOC                     PIC 9(4).
+           05  FILLER                         PIC X.
+           05  CFG-MAXSNO                     PIC 9(8).
+           05  FILLER                         PIC X.
+           05  CFG-TCPNAME                    PIC X(8).
+           05  FILLER                         PIC X(58).
+
        WORKING-STORAGE SECTION.
+       01 WS-CONFIG-FILE-STATUS             PIC X(2)  VALUE '00'.
+          88 SERVER-CONFIG-OPENED-OK                  VALUE '00'.
       *****************************************************************
       ** MVS TCP/IP REQUIRED DEFINITIONS                              *
       *****************************************************************
@@ -60,6 +82,22 @@
        01 FILLER REDEFINES TCP-BUF.
           05 TCP-BUF-CHAR OCCURS 100000 TIMES PIC X.
 
+      *  A FAILED RECV/WRITE ON THE SOCKET IS RETRIED A FEW TIMES WITH
+      *  AN INCREASING DELAY BETWEEN ATTEMPTS BEFORE IT IS TREATED AS
+      *  A REAL FAILURE, SAME AS CICSCS.CBL -- THIS REGION HAS NO
+      *  EXEC CICS DELAY, SO THE BACKOFF IS A BOUNDED SPIN LOOP
+      *  (PARAGRAPH BACKOFF-DELAY BELOW) INSTEAD
+       01 SOCKET-RETRY-COUNT                PIC S9(4)  COMP VALUE 0.
+       01 SOCKET-RETRY-MAX                  PIC S9(4)  COMP VALUE 3.
+       01 SOCKET-RETRY-DELAY-TABLE.
+          05 FILLER                         PIC S9(7)  COMP VALUE 2500000.
+          05 FILLER                         PIC S9(7)  COMP VALUE 5000000.
+          05 FILLER                         PIC S9(7)  COMP VALUE 10000000.
+       01 SOCKET-RETRY-DELAYS REDEFINES SOCKET-RETRY-DELAY-TABLE.
+          05 SOCKET-RETRY-DELAY             PIC S9(7)  COMP
+                                             OCCURS 3 TIMES.
+       01 BACKOFF-SPIN-COUNTER              PIC S9(9)  COMP.
+
        01 TRACE-ID                      PIC S9(4) COMP VALUE 0.
        01 TRACE-POINTS-IDS.
           05 TP-INIT-1                  PIC S9(4) COMP VALUE 1.
@@ -79,6 +117,9 @@
           05 TP-RETRIEVE-4              PIC S9(4) COMP VALUE 15.
           05 TP-RETRIEVE-5              PIC S9(4) COMP VALUE 16.
           05 TP-RETRIEVE-6              PIC S9(4) COMP VALUE 17.
+          05 TP-RECVCKPT-1              PIC S9(4) COMP VALUE 18.
+          05 TP-RECV-RETRY              PIC S9(4) COMP VALUE 19.
+          05 TP-WRI2SOC-RETRY           PIC S9(4) COMP VALUE 20.
 
       *****************************************************************
       *    PROGRAM'S VARIABLES                                        *
@@ -96,6 +137,19 @@
        01 BYTES-TO-SEND                     PIC S9(8) COMP.
        01 SNDRCV-BUF-LEN                    PIC S9(8) COMP.
 
+      *  A FAILED RECEIVE TAKES A DL/I SYMBOLIC CHECKPOINT OF ITS
+      *  PROGRESS HERE SO THAT IF THIS RUN IS RESTARTED UNDER IMS
+      *  (JCL RESTART OR /XRST) THE XRST CALL BELOW CAN HAND THE
+      *  RECEIVE LOOP BACK ITS PARTIAL BUFFER INSTEAD OF LOSING IT.
+       01 CHECKPOINT-ID                     PIC X(8)  VALUE 'RECVCKPT'.
+       01 CHECKPOINT-RECEIVE-DATA.
+          05 CKPT-BUF-AT-BYTE               PIC S9(8) COMP.
+          05 CKPT-BYTES-RECEIVED            PIC S9(8) COMP.
+          05 CKPT-BUF-LEN                   PIC S9(8) COMP.
+          05 CKPT-TCP-BUF                   PIC X(100000).
+       01 RESTARTED-FROM-CHECKPOINT-FLAG    PIC X          VALUE 'N'.
+          88 RESTARTED-FROM-CHECKPOINT                     VALUE 'Y'.
+
        01 EDIT-NUM-8                        PIC +9(8).
        01 EDIT-NUM-8-1                      PIC +9(8).
        01 EDIT-NUM-8-NS                     PIC 9(8).
@@ -155,6 +209,9 @@
            05  GU             PIC X(4)       VALUE 'GU  '.
            05  ISRT           PIC X(4)       VALUE 'ISRT'.
            05  CHNG           PIC X(4)       VALUE 'CHNG'.
+           05  CHKP           PIC X(4)       VALUE 'CHKP'.
+           05  XRST           PIC X(4)       VALUE 'XRST'.
+           05  DLI-LOG        PIC X(4)       VALUE 'LOG '.
 
        01  STR-STATUS-CODE                            PIC X(2).
        01  COMP-STATUS-CODE REDEFINES STR-STATUS-CODE PIC S9(4) COMP.
@@ -176,11 +233,24 @@
       *  PROCEDURE DIVISION AND MAINLINE CODE                         *
       *****************************************************************
        PROCEDURE DIVISION.
-           ENTRY 'DLITCBL' USING IOTP-PCB.                              
+           ENTRY 'DLITCBL' USING IOTP-PCB.
 
            MOVE ' IMSEXPL SERVER STARTED' TO LOG-MSG-BUFFER.
            PERFORM WRITE-LOG-MSG.
 
+      ******* SYMBOLIC CHECKPOINT RESTART -- ON A COLD START XRST
+      ******* RETURNS NO CHECKPOINT AREA AND LEAVES IOTP-STATUS
+      ******* UNCHANGED; ON A RESTARTED RUN IT HANDS BACK WHATEVER
+      ******* CHKP LAST WROTE UNDER THIS CHECKPOINT-ID
+           CALL 'CBLTDLI' USING XRST IOTP-PCB CHECKPOINT-ID
+                                CHECKPOINT-RECEIVE-DATA.
+
+           IF IOTP-STATUS = SPACES AND CKPT-TCP-BUF NOT = SPACES
+              MOVE 'Y' TO RESTARTED-FROM-CHECKPOINT-FLAG
+              MOVE TP-RECVCKPT-1 TO TRACE-ID
+              PERFORM TRACE-POINTS THRU TRACE-POINTS-EXIT
+           END-IF.
+
            PERFORM UNTIL CURRENT-STATE = SS-DONE
               EVALUATE CURRENT-STATE
                  WHEN SS-RECV-TRM
@@ -310,6 +380,8 @@
            MOVE TIM-TCPADDRSPC TO TCP-IDENT-TCPNAME.
            MOVE TIM-SRVTASKID  TO TCP-SUBTASK.
 
+           PERFORM READ-SERVER-CONFIG THRU READ-SERVER-CONFIG-EXIT.
+
            CALL 'EZASOKET' USING SOKET-INITAPI
                                  TCP-MAXSOC
                                  TCP-IDENT
@@ -329,6 +401,40 @@
        INITIALIZE-SERVER-EXIT.
            EXIT.
 
+      *****************************************************************
+      *   READ THE OPTIONAL TCPCFG CONTROL FILE AND, IF IT IS PRESENT *
+      *   AND HAS A NON-ZERO/NON-BLANK VALUE IN A GIVEN FIELD,        *
+      *   OVERRIDE THAT FIELD'S DEFAULT WITH IT. CFG-TCPNAME LETS A   *
+      *   SITE PIN THIS REGION TO A SPECIFIC TCP/IP STACK NAME        *
+      *   REGARDLESS OF WHAT THE TIM'S TCPADDRSPC HAPPENS TO SAY      *
+      *****************************************************************
+       READ-SERVER-CONFIG.
+           OPEN INPUT TCP-CONFIG-FILE.
+           IF NOT SERVER-CONFIG-OPENED-OK
+              GO TO READ-SERVER-CONFIG-EXIT
+           END-IF.
+
+           READ TCP-CONFIG-FILE
+               AT END
+                  GO TO CLOSE-SERVER-CONFIG
+           END-READ.
+
+           IF CFG-MAXSOC > 0
+              MOVE CFG-MAXSOC TO TCP-MAXSOC
+           END-IF.
+           IF CFG-MAXSNO > 0
+              MOVE CFG-MAXSNO TO TCP-MAXSNO
+           END-IF.
+           IF CFG-TCPNAME NOT = SPACES
+              MOVE CFG-TCPNAME TO TCP-IDENT-TCPNAME
+           END-IF.
+
+       CLOSE-SERVER-CONFIG.
+           CLOSE TCP-CONFIG-FILE.
+
+       READ-SERVER-CONFIG-EXIT.
+           EXIT.
+
       *****************************************************************
       *   ISSUE 'TAKESOCKET' CALL TO ACQUIRE A SOCKET WHICH WAS       *
       *   GIVEN BY THE LISTENER PROGRAM.                              *
@@ -342,6 +448,15 @@
 
            MOVE GIVE-TAKE-SOCKET TO TCP-SOCKET.
            MOVE ZERO             TO TCP-ERRNO TCP-RETCODE.
+
+      ******* THE LISTENER ALREADY HANDED THIS SOCKET NUMBER OVER
+      ******* BEFORE THIS CALL WAS EVER ISSUED, SO IT IS THIS TASK'S
+      ******* TO CLOSE REGARDLESS OF WHETHER TAKESOCKET REPORTS
+      ******* SUCCESS -- MARK IT OPENED NOW SO A TAKESOCKET FAILURE
+      ******* BELOW STILL DRIVES CLOSE-THE-SOCKET INSTEAD OF SKIPPING
+      ******* IT AND LEAKING THE SOCKET ON THE TCP/IP STACK
+           MOVE 'Y'              TO SOCKET-OPENED.
+
            CALL 'EZASOKET' USING SOKET-TAKESOCKET
                                  TCP-SOCKET
                                  CLIENTID-LSTN
@@ -355,7 +470,6 @@
               GO TO TAKE-THE-SOCKET-EXIT
            END-IF.
 
-           MOVE 'Y'         TO SOCKET-OPENED.
            MOVE TCP-RETCODE TO TCP-SOCKET.
 
        TAKE-THE-SOCKET-EXIT.
@@ -481,6 +595,9 @@
       ** WRITE TO THE SOCKET                                          *
       *****************************************************************
        WRITE-TO-SOCKET.
+           MOVE 0 TO SOCKET-RETRY-COUNT.
+
+       WRITE-TO-SOCKET-ATTEMPT.
            MOVE ZERO TO TCP-ERRNO TCP-RETCODE.
            CALL 'EZASOKET' USING SOKET-WRITE
                                  TCP-SOCKET
@@ -490,6 +607,13 @@
                                  TCP-RETCODE.
 
            IF TCP-RETCODE < 0 THEN
+              IF SOCKET-RETRY-COUNT < SOCKET-RETRY-MAX
+                 ADD 1 TO SOCKET-RETRY-COUNT
+                 MOVE TP-WRI2SOC-RETRY TO TRACE-ID
+                 PERFORM TRACE-POINTS THRU TRACE-POINTS-EXIT
+                 PERFORM BACKOFF-DELAY THRU BACKOFF-DELAY-EXIT
+                 GO TO WRITE-TO-SOCKET-ATTEMPT
+              END-IF
               MOVE TP-WRI2SOC-2 TO TRACE-ID
               PERFORM TRACE-POINTS THRU TRACE-POINTS-EXIT
               MOVE CS-ERROR-WRITE-FAILED TO CHILD-SERVER-ERROR
@@ -506,16 +630,31 @@
       ** RECEIVE SOME DATA FROM THE SOCKET INTO TCP-BUF               *
       *****************************************************************
        RECV-BUF-FROM-SOCKET.
-           MOVE SNDRCV-BUF-LEN TO TCP-NBYTES.
-           MOVE 1 TO SNDRCV-BUF-AT-BYTE.
            MOVE TCP-FLAGS-NO-FLAG TO TCP-FLAGS.
-           MOVE 0 TO BYTES-RECEIVED.
+
+           IF RESTARTED-FROM-CHECKPOINT
+      ******* RESUME THE RECEIVE FROM WHERE THE LAST CHECKPOINT
+      ******* LEFT OFF INSTEAD OF STARTING OVER AT BYTE 1
+              MOVE CKPT-BUF-AT-BYTE    TO SNDRCV-BUF-AT-BYTE
+              MOVE CKPT-BYTES-RECEIVED TO BYTES-RECEIVED
+              MOVE CKPT-BUF-LEN        TO SNDRCV-BUF-LEN
+              MOVE CKPT-TCP-BUF        TO TCP-BUF
+              MOVE CKPT-BUF-LEN        TO TCP-NBYTES
+              MOVE 'N' TO RESTARTED-FROM-CHECKPOINT-FLAG
+           ELSE
+              MOVE SNDRCV-BUF-LEN TO TCP-NBYTES
+              MOVE 1 TO SNDRCV-BUF-AT-BYTE
+              MOVE 0 TO BYTES-RECEIVED
+           END-IF.
 
            PERFORM UNTIL SNDRCV-BUF-LEN <= 0
               PERFORM RECV-FROM-SOCKET THRU RECV-FROM-SOCKET-EXIT
 
-      ******* AN ERROR OCCURRED
+      ******* AN ERROR OCCURRED -- TAKE A SYMBOLIC CHECKPOINT OF THE
+      ******* PARTIAL RECEIVE SO A RESTARTED RUN CAN RESUME IT
               IF CHILD-SERVER-ERROR < 0 THEN
+                 PERFORM SAVE-RECEIVE-CHECKPOINT THRU
+                         SAVE-RECEIVE-CHECKPOINT-EXIT
                  GO TO RECV-BUF-FROM-SOCKET-EXIT
               END-IF
 
@@ -535,10 +674,32 @@
        RECV-BUF-FROM-SOCKET-EXIT.
            EXIT.
 
+      *****************************************************************
+      ** TAKE A DL/I SYMBOLIC CHECKPOINT OF THE RECEIVE IN PROGRESS   *
+      ** SO A RESTARTED RUN'S XRST CAN HAND IT BACK ON ENTRY          *
+      *****************************************************************
+       SAVE-RECEIVE-CHECKPOINT.
+           MOVE SNDRCV-BUF-AT-BYTE TO CKPT-BUF-AT-BYTE.
+           MOVE BYTES-RECEIVED    TO CKPT-BYTES-RECEIVED.
+           MOVE SNDRCV-BUF-LEN    TO CKPT-BUF-LEN.
+           MOVE TCP-BUF           TO CKPT-TCP-BUF.
+
+           CALL 'CBLTDLI' USING CHKP CHECKPOINT-ID
+                                CHECKPOINT-RECEIVE-DATA.
+
+           MOVE TP-RECVCKPT-1 TO TRACE-ID.
+           PERFORM TRACE-POINTS THRU TRACE-POINTS-EXIT.
+
+       SAVE-RECEIVE-CHECKPOINT-EXIT.
+           EXIT.
+
       *****************************************************************
       ** ISSUE A 'RECV' FOR THE SOCKET                                *
       *****************************************************************
        RECV-FROM-SOCKET.
+           MOVE 0 TO SOCKET-RETRY-COUNT.
+
+       RECV-FROM-SOCKET-ATTEMPT.
            MOVE ZERO TO TCP-ERRNO TCP-RETCODE.
            CALL 'EZASOKET' USING
                               SOKET-RECV
@@ -556,10 +717,17 @@
            END-IF.
 
            IF TCP-RETCODE < 0 THEN
-                 MOVE TP-RECV-2 TO TRACE-ID
+              IF SOCKET-RETRY-COUNT < SOCKET-RETRY-MAX
+                 ADD 1 TO SOCKET-RETRY-COUNT
+                 MOVE TP-RECV-RETRY TO TRACE-ID
                  PERFORM TRACE-POINTS THRU TRACE-POINTS-EXIT
-                 MOVE CS-ERROR-RECV-FAILED TO CHILD-SERVER-ERROR
-                 GO TO RECV-FROM-SOCKET-EXIT
+                 PERFORM BACKOFF-DELAY THRU BACKOFF-DELAY-EXIT
+                 GO TO RECV-FROM-SOCKET-ATTEMPT
+              END-IF
+              MOVE TP-RECV-2 TO TRACE-ID
+              PERFORM TRACE-POINTS THRU TRACE-POINTS-EXIT
+              MOVE CS-ERROR-RECV-FAILED TO CHILD-SERVER-ERROR
+              GO TO RECV-FROM-SOCKET-EXIT
            END-IF.
 
            MOVE TP-RECV-3 TO TRACE-ID.
@@ -568,6 +736,21 @@
        RECV-FROM-SOCKET-EXIT.
            EXIT.
 
+      *****************************************************************
+      ** BURN A BOUNDED NUMBER OF CPU CYCLES AS A BACKOFF DELAY --    *
+      ** THIS REGION HAS NO TIME-OF-DAY WAIT SERVICE THE WAY A CICS  *
+      ** TASK HAS EXEC CICS DELAY, SO A SPIN LOOP STANDS IN          *
+      *****************************************************************
+       BACKOFF-DELAY.
+           PERFORM VARYING BACKOFF-SPIN-COUNTER FROM 1 BY 1
+                   UNTIL BACKOFF-SPIN-COUNTER >
+                         SOCKET-RETRY-DELAY(SOCKET-RETRY-COUNT)
+              CONTINUE
+           END-PERFORM.
+
+       BACKOFF-DELAY-EXIT.
+           EXIT.
+
       *****************************************************************
       *  FORMAT AND WRITE TRACE MESSAGES                              *
       *****************************************************************
@@ -631,6 +814,21 @@
                   MOVE TCP-ERROR-INFO  TO LOG-MSG-BUFFER
                   PERFORM WRITE-LOG-MSG
 
+              WHEN TP-WRI2SOC-RETRY
+                 MOVE ' WRITE FAILED' TO TCP-ERROR-MSG
+                 MOVE TCP-RETCODE     TO TCP-ERROR-RETCODE
+                 MOVE TCP-ERRNO       TO TCP-ERROR-ERRNO
+                 MOVE TCP-ERROR-INFO  TO LOG-MSG-BUFFER
+                 PERFORM WRITE-LOG-MSG
+
+                 MOVE SOCKET-RETRY-COUNT TO EDIT-NUM-8
+                 MOVE SPACES TO LOG-MSG-BUFFER
+                 STRING ' RETRYING WRITE, ATTEMPT=' DELIMITED SIZE
+                        EDIT-NUM-8                  DELIMITED SIZE
+                        INTO LOG-MSG-BUFFER
+                 END-STRING
+                 PERFORM WRITE-LOG-MSG
+
               WHEN TP-WRI2SOC-3
                  MOVE TCP-RETCODE TO EDIT-NUM-8
                  MOVE SPACES TO LOG-MSG-BUFFER
@@ -660,6 +858,21 @@
                  MOVE TCP-ERROR-INFO TO LOG-MSG-BUFFER
                  PERFORM WRITE-LOG-MSG
 
+              WHEN TP-RECV-RETRY
+                 MOVE ' RECV FAILED' TO TCP-ERROR-MSG
+                 MOVE TCP-RETCODE    TO TCP-ERROR-RETCODE
+                 MOVE TCP-ERRNO      TO TCP-ERROR-ERRNO
+                 MOVE TCP-ERROR-INFO TO LOG-MSG-BUFFER
+                 PERFORM WRITE-LOG-MSG
+
+                 MOVE SOCKET-RETRY-COUNT TO EDIT-NUM-8
+                 MOVE SPACES TO LOG-MSG-BUFFER
+                 STRING ' RETRYING RECV, ATTEMPT=' DELIMITED SIZE
+                        EDIT-NUM-8                 DELIMITED SIZE
+                        INTO LOG-MSG-BUFFER
+                 END-STRING
+                 PERFORM WRITE-LOG-MSG
+
               WHEN TP-RECV-3
                  MOVE TCP-RETCODE TO EDIT-NUM-8
                  MOVE SPACES TO LOG-MSG-BUFFER
@@ -677,6 +890,16 @@
                  END-STRING
                  PERFORM WRITE-LOG-MSG
 
+              WHEN TP-RECVCKPT-1
+                 MOVE CKPT-BYTES-RECEIVED TO EDIT-NUM-8-1
+                 MOVE SPACES TO LOG-MSG-BUFFER
+                 STRING ' RECEIVE CHECKPOINT, BYTES SO FAR='
+                        DELIMITED SIZE
+                        EDIT-NUM-8-1 DELIMITED SIZE
+                        INTO LOG-MSG-BUFFER
+                 END-STRING
+                 PERFORM WRITE-LOG-MSG
+
               WHEN TP-RETRIEVE-1
                  MOVE TIM-LLI TO EDIT-NUM-8
                  STRING ' RETRIEVE TIM SEGMENT ' DELIMITED SIZE
@@ -789,6 +1012,10 @@
        WRITE-LOG-MSG.
            IF LOGGING-IS-ENABLED THEN
               DISPLAY LOG-MSG
+      ******* WRITE THE SAME AUDIT TRAIL CICSCS KEEPS ON ITS CSMT
+      ******* TRANSIENT DATA QUEUE -- THE IMS SYSTEM LOG IS THE
+      ******* EQUIVALENT DESTINATION FOR AN IMS-HOSTED SERVER
+              CALL 'CBLTDLI' USING DLI-LOG LOG-MSG
            END-IF.
 
       *****************************************************************
