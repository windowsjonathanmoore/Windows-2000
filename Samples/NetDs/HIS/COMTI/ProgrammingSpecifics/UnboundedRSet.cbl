@@ -1,63 +1,126 @@
-      ***********************************************************
-      * Example of sending unbounded recordsets to the client
-      ***********************************************************
-       IDENTIFICATION DIVISION.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-
-      * INPUT AREA
-       01  CUSTOMER-INPUT-NUMBER                PIC 9(9).
-
-      * OUTPUT AREA
-       01  CUSTOMER-DATA.
-           05  LAST-NAME                        PIC X(20).
-           05  FIRST-NAME                       PIC X(20).
-
-      * ONE ROW IN A DATABASE TABLE
-       01  INVOICES.
-           05  INVOICE-NUMBER                   PIC 9(10).
-           05  INVOICE-DATE                     PIC 9(7) COMP-3.
-           05  INVOICE-AMOUNT                   PIC S9(13)V9(2) COMP-3.
-           05  INVOICE-DESCRIPTION              PIC X(40).
-
-       LINKAGE SECTION.
-
-       PROCEDURE DIVISION.
-      *
-      *   Get the input customer account number from the client AP
-      *
-           MOVE LENGTH OF CUSTOMER-INPUT-NUMBER TO RECEIVE-LENGTH
-           EXEC-CICS RECEIVE INTO(CUSTOMER-INPUT-NUMBER)
-                     LENGTH(RECEIVE-LENGTH)
-                     END-EXEC.
-      *
-      *   Do some work then send the first and last name back
-      *
-           MOVE LENGTH OF CUSTOMER-DATA TO SEND-LENGTH
-           EXEC-CICS SEND FROM(CUSTOMER-DATA)
-                     LENGTH(SEND-LENGTH)
-                     END-EXEC.
-      *
-      *   Follow regular data with unbounded table data which
-      *   the client Ap sees as a recordset.
-      *
-           MOVE LENGTH OF INVOICES TO SEND-LENGTH
-           PERFORM UNTIL	NO-MORE-INVOICES
-      *
-      *   Do some work to get the next row
-      *
-           MOVE DB-INVOICE-NUMBER TO INVOICE-NUMBER
-           MOVE DB-INVOICE-DATE   TO INVOICE-DATE
-           MOVE DB-INVOICE-AMOUNT TO INVOICE-AMOUNT
-           MOVE DB-INVOICE-DESC   TO INVOICE-DESCRIPTION
-      *
-      *   Send the row
-      *
-           EXEC-CICS SEND FROM(INVOICES)
-                     LENGTH(SEND-LENGTH)
-                     END-EXEC.
-           END-PERFORM.
+      ***********************************************************
+      * Example of sending unbounded recordsets to the client
+      ***********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UNBNDRS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-MASTER-FILE ASSIGN TO INVMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IM-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  INVOICE-MASTER-FILE.
+           COPY INVMAST.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-LENGTHS.
+           05  RECEIVE-LENGTH                   PIC S9(4) COMP.
+           05  SEND-LENGTH                      PIC S9(4) COMP.
+
+      * INPUT AREA
+       01  CUSTOMER-INPUT-NUMBER                PIC 9(9).
+
+      * OUTPUT AREA
+       01  CUSTOMER-DATA.
+           05  LAST-NAME                        PIC X(20).
+           05  FIRST-NAME                       PIC X(20).
+
+      * ONE ROW IN A DATABASE TABLE -- SAME CANONICAL LAYOUT
+      * INVMAST.cpy (THE FILE THIS PROGRAM ACTUALLY READS) CARRIES,
+      * SO NOTHING ON THE MASTER RECORD GETS DROPPED ON THE WAY OUT.
+       01  INVOICES.
+           05  INVOICE-ROW.
+               COPY INVROW.
+
+       01  WS-FILE-STATUS                       PIC X(2).
+       01  WS-MORE-INVOICES                     PIC X VALUE 'Y'.
+           88  MORE-INVOICES                    VALUE 'Y'.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+      *
+      *   Get the input customer account number from the client AP
+      *
+           MOVE LENGTH OF CUSTOMER-INPUT-NUMBER TO RECEIVE-LENGTH
+           EXEC CICS RECEIVE INTO(CUSTOMER-INPUT-NUMBER)
+                     LENGTH(RECEIVE-LENGTH)
+                     END-EXEC.
+      *
+      *   Do some work then send the first and last name back
+      *
+           MOVE LENGTH OF CUSTOMER-DATA TO SEND-LENGTH
+           EXEC CICS SEND FROM(CUSTOMER-DATA)
+                     LENGTH(SEND-LENGTH)
+                     END-EXEC.
+      *
+      *   Follow regular data with unbounded table data which the
+      *   client AP sees as a recordset. Unlike RSETSAMP's bounded
+      *   30-row table, this drives straight off the live invoice
+      *   master and keeps sending rows until that customer's real
+      *   invoices run out -- there is no cap to hit.
+      *
+           MOVE LENGTH OF INVOICES TO SEND-LENGTH.
+
+           OPEN INPUT INVOICE-MASTER-FILE.
+           IF WS-FILE-STATUS NOT = '00'
+               CLOSE INVOICE-MASTER-FILE
+               GOBACK
+           END-IF.
+
+           MOVE CUSTOMER-INPUT-NUMBER TO IM-CUSTOMER-NUMBER.
+           MOVE LOW-VALUES TO IM-INVOICE-NUMBER.
+           MOVE 'Y' TO WS-MORE-INVOICES.
+
+           START INVOICE-MASTER-FILE KEY IS NOT LESS THAN IM-KEY
+               INVALID KEY MOVE 'N' TO WS-MORE-INVOICES
+           END-START.
+
+           PERFORM UNTIL NOT MORE-INVOICES
+               READ INVOICE-MASTER-FILE NEXT RECORD
+                   AT END MOVE 'N' TO WS-MORE-INVOICES
+               END-READ
+
+               IF MORE-INVOICES
+                   IF IM-CUSTOMER-NUMBER = CUSTOMER-INPUT-NUMBER
+      *
+      *   Do some work to get the next row
+      *
+                       MOVE IM-INVOICE-NUMBER      TO INVOICE-NUMBER
+                       MOVE IM-INVOICE-DATE        TO INVOICE-DATE
+                       MOVE IM-INVOICE-AMOUNT      TO INVOICE-AMOUNT
+                       MOVE IM-INVOICE-CURRENCY-CODE
+                           TO INVOICE-CURRENCY-CODE
+                       MOVE IM-INVOICE-EXCHANGE-RATE
+                           TO INVOICE-EXCHANGE-RATE
+                       MOVE IM-INVOICE-TRANSACTION-TYPE
+                           TO INVOICE-TRANSACTION-TYPE
+                       MOVE IM-INVOICE-PRODUCT-CODE
+                           TO INVOICE-PRODUCT-CODE
+                       MOVE IM-INVOICE-HOLD-STATUS
+                           TO INVOICE-HOLD-STATUS
+                       MOVE IM-INVOICE-DESCRIPTION
+                           TO INVOICE-DESCRIPTION
+      *
+      *   Send the row
+      *
+                       EXEC CICS SEND FROM(INVOICES)
+                                 LENGTH(SEND-LENGTH)
+                                 END-EXEC
+                   ELSE
+                       MOVE 'N' TO WS-MORE-INVOICES
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           CLOSE INVOICE-MASTER-FILE.
+
+           GOBACK.
