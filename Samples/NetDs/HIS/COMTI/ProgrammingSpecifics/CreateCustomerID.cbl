@@ -1,5 +1,114 @@
-      01  CUSTOMER-DATA.
-          05  CUSTOMER-ID                          PIC X(10). 
-          05  CUSTOMER-ID-PARTS REDEFINES CUSTOMER-ID. 
-              10  LOCATION                         PIC X(3).
-              10  NAME-ABREV                       PIC X(5).
+      ***********************************************************
+      * CreateCustomerID builds a 12-byte CUSTOMER-ID from a       *
+      * 3-byte LOCATION and a 5-byte NAME-ABREV. LOCATION-SEQUENCE *
+      * -- the next unused sequence number for that LOCATION --   *
+      * used to be supplied by the caller; it is now assigned     *
+      * from a persistent CUSTOMER-MASTER-FILE (CUSTMAST.cpy) so  *
+      * two customers at the same location with similar name      *
+      * abbreviations still get distinct IDs even across separate *
+      * calls to this program, and a CUSTOMER-ID-CHECK-DIGIT is   *
+      * computed so a single mistyped/garbled byte in the ID is   *
+      * detectable. LOCATION-SEQUENCE is three digits (CUSTID.cpy) *
+      * so a LOCATION/NAME-ABREV pair has to issue 1,000 IDs, not  *
+      * 10, before ASSIGN-NEXT-SEQUENCE wraps back to a sequence   *
+      * already in use -- CUSTIDM.cpy/Batch/CUSTLOAD1.CBL is the   *
+      * backstop against that remaining, now far less likely,     *
+      * case. Batch/CUSTLOAD1.CBL now calls this program to mint   *
+      * IDs for its seed load, so LOCATION-NEXT-SEQUENCE stays on  *
+      * the call as a now-ignored compatibility parameter rather   *
+      * than being dropped.                                        *
+      ***********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CREATECUSTOMERID.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-LOCATION
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+           COPY CUSTMAST.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS                       PIC X(2).
+           88  WS-FILE-STATUS-OK                VALUE '00'.
+
+       01  WS-ID-TEXT                           PIC X(11).
+       01  FILLER REDEFINES WS-ID-TEXT.
+           05  WS-ID-CHAR OCCURS 11 TIMES       PIC X.
+
+       01  WS-CHECK-DIGIT-WORK.
+           05  WS-WEIGHTED-SUM                  PIC 9(5) COMP.
+           05  WS-CHAR-VALUE                    PIC 9(3) COMP.
+           05  WS-SUBSCRIPT                     PIC 9(2) COMP.
+
+       LINKAGE SECTION.
+       01  CUSTOMER-DATA.
+           COPY CUSTID.
+
+       PROCEDURE DIVISION USING CUSTOMER-DATA.
+
+       MAIN-LOGIC.
+           OPEN I-O CUSTOMER-MASTER-FILE.
+           PERFORM ASSIGN-NEXT-SEQUENCE THRU ASSIGN-NEXT-SEQUENCE-EXIT.
+           CLOSE CUSTOMER-MASTER-FILE.
+
+           PERFORM CALCULATE-CHECK-DIGIT.
+           GOBACK.
+
+      *****************************************************************
+      *  LOOK UP THIS LOCATION'S MASTER RECORD TO FIND THE LAST        *
+      *  SEQUENCE NUMBER ISSUED THERE; ASSIGN THE NEXT ONE AND         *
+      *  PERSIST IT BACK SO THE NEXT CALL FOR THIS LOCATION PICKS UP   *
+      *  WHERE THIS ONE LEFT OFF. A LOCATION SEEN FOR THE FIRST TIME   *
+      *  STARTS AT SEQUENCE 0, MATCHING THE ORIGINAL CALLER-SUPPLIED   *
+      *  CONVENTION.                                                   *
+      *****************************************************************
+       ASSIGN-NEXT-SEQUENCE.
+           MOVE LOCATION TO CM-LOCATION.
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   MOVE 0 TO CM-LAST-SEQUENCE
+                   MOVE 0 TO LOCATION-SEQUENCE
+                   WRITE CUSTOMER-MASTER-RECORD
+           END-READ.
+
+           IF WS-FILE-STATUS-OK
+               COMPUTE CM-LAST-SEQUENCE =
+                   FUNCTION MOD(CM-LAST-SEQUENCE + 1, 1000)
+               MOVE CM-LAST-SEQUENCE TO LOCATION-SEQUENCE
+               REWRITE CUSTOMER-MASTER-RECORD
+           END-IF.
+
+       ASSIGN-NEXT-SEQUENCE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  COMPUTE A MOD-10 CHECK DIGIT OVER LOCATION, NAME-ABREV, AND  *
+      *  LOCATION-SEQUENCE SO A SINGLE CORRUPTED BYTE ANYWHERE IN THE *
+      *  ID CAN BE DETECTED BEFORE THE ID IS USED.                    *
+      *****************************************************************
+       CALCULATE-CHECK-DIGIT.
+           STRING LOCATION NAME-ABREV LOCATION-SEQUENCE
+               DELIMITED BY SIZE INTO WS-ID-TEXT.
+
+           MOVE 0 TO WS-WEIGHTED-SUM.
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SUBSCRIPT > 11
+               MOVE FUNCTION ORD(WS-ID-CHAR(WS-SUBSCRIPT))
+                   TO WS-CHAR-VALUE
+               COMPUTE WS-WEIGHTED-SUM =
+                   WS-WEIGHTED-SUM + (WS-CHAR-VALUE * WS-SUBSCRIPT)
+           END-PERFORM.
+
+           COMPUTE CUSTOMER-ID-CHECK-DIGIT =
+               FUNCTION MOD(WS-WEIGHTED-SUM, 10).
+
+       CALCULATE-CHECK-DIGIT-EXIT.
+           EXIT.
