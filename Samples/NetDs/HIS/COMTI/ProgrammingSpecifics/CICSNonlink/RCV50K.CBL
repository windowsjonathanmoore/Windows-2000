@@ -9,8 +9,26 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RCV50K.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *  OPTIONAL CONTROL FILE THAT OVERRIDES THE COMPILED-IN
+      *  RCV50K-MAX-SIZE CEILING BELOW. IF IT IS MISSING, EMPTY, OR
+      *  ASKS FOR MORE THAN THE BUFFER CAN HOLD, THE VALUE-CLAUSE
+      *  DEFAULT (51200, THE SIZE OF RCV50K-DATA-AREA) IS KEPT.
+           SELECT RCV-CONFIG-FILE ASSIGN TO RCVCFG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RCV-CONFIG-FILE.
+       01  RCV-CONFIG-RECORD.
+           05  CFG-MAX-SIZE                PIC 9(8).
+           05  FILLER                      PIC X(72).
+
        WORKING-STORAGE SECTION.
+       01  WS-CONFIG-FILE-STATUS       PIC X(2)  VALUE '00'.
+           88  RCV-CONFIG-OPENED-OK              VALUE '00'.
 
        01  RECEIVE-AT-BYTE             PIC S9(8) COMP VALUE 1.
        01  RCV-DATA-SIZE               PIC S9(8) COMP VALUE 0.
@@ -24,9 +42,19 @@
            05  FILLER REDEFINES RCV50K-USER-DATA.
                10 RCV50K-CHAR  OCCURS 51200 TIMES PIC X.
 
+      *  ACKNOWLEDGEMENT SENT BACK TO THE CLIENT ONCE ALL OF THE
+      *  DATA HAS BEEN RECEIVED AND PROCESSED.
+       01  RCV50K-RESPONSE-AREA.
+           05  RESP-STATUS             PIC X(4)  VALUE 'ACK '.
+           05  RESP-REASON             PIC X(4)  VALUE SPACES.
+           05  RESP-BYTES-RECEIVED     PIC 9(8)  VALUE 0.
+
        LINKAGE SECTION.
        PROCEDURE DIVISION.
 
+      **** PICK UP A CONFIGURED CEILING IF ONE IS AVAILABLE
+           PERFORM READ-RCV-CONFIG THRU READ-RCV-CONFIG-EXIT.
+
       **** SET UP HOW MUCH DATA NEEDS TO BE RECEIVED
            MOVE RCV50K-MAX-SIZE TO RCV-DATA-SIZE.
 
@@ -51,8 +79,11 @@
       ****   CHECK THE STATUS OF THE RECEIVE COMMAND
              IF CMD-RESP NOT = DFHRESP(NORMAL) AND
                 CMD-RESP NOT = DFHRESP(EOC)
-      ****      THE RECEIVE FAILED SO DO APPROPRIATE ERROR RECOVERY
-                EXEC CICS ABEND ABCODE('BADR') END-EXEC
+      ****      THE RECEIVE FAILED SO NAK THE CLIENT INSTEAD OF
+      ****      TAKING DOWN THE TASK
+                MOVE 'BADR' TO RESP-REASON
+                PERFORM SEND-NAK-RESPONSE THRU SEND-NAK-RESPONSE-EXIT
+                GO TO RCV50K-EXIT
              END-IF
 
       ****   SEE IF WE HAVE MORE DATA TO RECEIVE
@@ -61,7 +92,11 @@
                 COMPUTE RCV-DATA-SIZE = RCV-DATA-SIZE - RCV-LEN
                 COMPUTE RECEIVE-AT-BYTE = RECEIVE-AT-BYTE + RCV-LEN
              ELSE
-      ****      ALL DONE SO EXIT THE PERFORM UNTIL LOOP
+      ****      ALL DONE SO EXIT THE PERFORM UNTIL LOOP, BUT FIRST
+      ****      COUNT THIS LAST CHUNK TOO, OR THE OVERFLOW CHECK
+      ****      BELOW AND THE BYTE COUNT SENT BACK TO THE CLIENT
+      ****      WOULD BOTH COME UP SHORT BY RCV-LEN
+                COMPUTE RECEIVE-AT-BYTE = RECEIVE-AT-BYTE + RCV-LEN
                 COMPUTE RCV-DATA-SIZE = 0
              END-IF
            END-PERFORM.
@@ -69,15 +104,73 @@
            IF EIBRECV = X'FF' OR
               RCV-DATA-SIZE < 0 OR
               RECEIVE-AT-BYTE > RCV50K-MAX-SIZE
-      ****    TOO MUCH DATA WAS SENT BY THE CLIENT
-      ****    DO APPROPRIATE ERROR RECOVERY
-              EXEC CICS ABEND ABCODE('TOOM') END-EXEC
+      ****    TOO MUCH DATA WAS SENT BY THE CLIENT -- NAK IT RATHER
+      ****    THAN ABENDING THE TASK
+              MOVE 'TOOM' TO RESP-REASON
+              PERFORM SEND-NAK-RESPONSE THRU SEND-NAK-RESPONSE-EXIT
+              GO TO RCV50K-EXIT
            END-IF.
 
-      **** THIS IS AN INTENTIONAL ABEND SINCE THIS IS AN INCOMPLETE
-      **** END-TO-END APPLICATION
-           EXEC CICS ABEND ABCODE('SAMP') END-EXEC
+      **** ALL OF THE DATA ARRIVED INTACT, SO PROCESS IT AND ACK
+      **** IT BACK TO THE CLIENT
+           PERFORM PROCESS-RECEIVED-DATA THRU
+                   PROCESS-RECEIVED-DATA-EXIT.
 
+       RCV50K-EXIT.
            EXEC CICS RETURN END-EXEC.
 
            EXIT.
+
+      **** THIS IS WHERE THE REST OF THE APPLICATION WOULD TAKE OVER
+      **** FOR A COMPLETE END-TO-END APPLICATION. AS A STAND-IN,
+      **** THIS SAMPLE JUST SENDS THE CLIENT A SHORT ACKNOWLEDGEMENT
+      **** REPORTING HOW MUCH DATA CAME IN.
+       PROCESS-RECEIVED-DATA.
+           MOVE 'ACK ' TO RESP-STATUS.
+           MOVE SPACES TO RESP-REASON.
+      ****   RECEIVE-AT-BYTE IS THE OFFSET THE NEXT BYTE WOULD HAVE
+      ****   GONE INTO, NOT A COUNT, SO BACK IT UP BY ONE TO REPORT
+      ****   HOW MANY BYTES WERE ACTUALLY RECEIVED
+           COMPUTE RESP-BYTES-RECEIVED = RECEIVE-AT-BYTE - 1.
+
+           EXEC CICS SEND FROM(RCV50K-RESPONSE-AREA)
+                          LENGTH(LENGTH OF RCV50K-RESPONSE-AREA)
+                          END-EXEC.
+
+       PROCESS-RECEIVED-DATA-EXIT.
+           EXIT.
+
+      **** NAK THE CLIENT WHEN THE RECEIVE COULDN'T BE COMPLETED
+      **** (RESP-REASON IS SET BY THE CALLER BEFORE THIS PERFORM)
+       SEND-NAK-RESPONSE.
+           MOVE 'NAK ' TO RESP-STATUS.
+           MOVE 0 TO RESP-BYTES-RECEIVED.
+
+           EXEC CICS SEND FROM(RCV50K-RESPONSE-AREA)
+                          LENGTH(LENGTH OF RCV50K-RESPONSE-AREA)
+                          END-EXEC.
+
+       SEND-NAK-RESPONSE-EXIT.
+           EXIT.
+
+       READ-RCV-CONFIG.
+           OPEN INPUT RCV-CONFIG-FILE.
+           IF NOT RCV-CONFIG-OPENED-OK
+              GO TO READ-RCV-CONFIG-EXIT
+           END-IF.
+
+           READ RCV-CONFIG-FILE
+               AT END
+                  GO TO CLOSE-RCV-CONFIG
+           END-READ.
+
+           IF CFG-MAX-SIZE > 0 AND
+              CFG-MAX-SIZE <= LENGTH OF RCV50K-USER-DATA
+              MOVE CFG-MAX-SIZE TO RCV50K-MAX-SIZE
+           END-IF.
+
+       CLOSE-RCV-CONFIG.
+           CLOSE RCV-CONFIG-FILE.
+
+       READ-RCV-CONFIG-EXIT.
+           EXIT.
