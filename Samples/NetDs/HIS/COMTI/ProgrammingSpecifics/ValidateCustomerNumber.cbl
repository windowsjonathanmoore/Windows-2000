@@ -0,0 +1,55 @@
+      ***********************************************************
+      * ValidateCustomerNumber checks a 9-digit CUSTOMER-NUMBER's  *
+      * trailing digit against a check digit computed over the    *
+      * leading 8 digits, using the same weighted-sum, MOD-10      *
+      * algorithm CreateCustomerID.cbl uses for CUSTOMER-ID-CHECK- *
+      * DIGIT -- a single mistyped/garbled digit in a CUSTOMER-    *
+      * NUMBER is then detectable by any caller before the number  *
+      * is used to look anything up.                               *
+      ***********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDATECUSTOMERNUMBER.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-NUMBER-TEXT                        PIC X(9).
+       01  FILLER REDEFINES WS-NUMBER-TEXT.
+           05  WS-NUMBER-CHAR OCCURS 9 TIMES     PIC X.
+
+       01  WS-CHECK-DIGIT-WORK.
+           05  WS-WEIGHTED-SUM                   PIC 9(5) COMP.
+           05  WS-CHAR-VALUE                     PIC 9(3) COMP.
+           05  WS-SUBSCRIPT                      PIC 9(2) COMP.
+           05  WS-COMPUTED-CHECK-DIGIT           PIC 9(1).
+
+       LINKAGE SECTION.
+       01  LK-CUSTOMER-NUMBER                    PIC 9(9).
+       01  LK-VALCUSNO-STATUS                    PIC X(2).
+           88  VALCUSNO-OK                       VALUE '00'.
+           88  VALCUSNO-BAD-CHECK-DIGIT          VALUE '04'.
+
+       PROCEDURE DIVISION USING LK-CUSTOMER-NUMBER LK-VALCUSNO-STATUS.
+
+       MAIN-LOGIC.
+           MOVE LK-CUSTOMER-NUMBER TO WS-NUMBER-TEXT.
+
+           MOVE 0 TO WS-WEIGHTED-SUM.
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SUBSCRIPT > 8
+               MOVE FUNCTION ORD(WS-NUMBER-CHAR(WS-SUBSCRIPT))
+                   TO WS-CHAR-VALUE
+               COMPUTE WS-WEIGHTED-SUM =
+                   WS-WEIGHTED-SUM + (WS-CHAR-VALUE * WS-SUBSCRIPT)
+           END-PERFORM.
+
+           COMPUTE WS-COMPUTED-CHECK-DIGIT =
+               FUNCTION MOD(WS-WEIGHTED-SUM, 10).
+
+           IF WS-COMPUTED-CHECK-DIGIT = WS-NUMBER-CHAR(9)
+               SET VALCUSNO-OK TO TRUE
+           ELSE
+               SET VALCUSNO-BAD-CHECK-DIGIT TO TRUE
+           END-IF.
+
+           GOBACK.
