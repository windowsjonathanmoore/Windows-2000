@@ -10,16 +10,15 @@
        01  OUTPUT-ROW-COUNT                     PIC S9(4) COMP.
 
        01  CUSTOMER-DATA.
-           05  CUSTOMER-NUMBER                  PIC 9(9).
-           05  LAST-NAME                        PIC X(20).
-           05  FIRST-NAME                       PIC X(20).
-           05  INVOICES OCCURS 30 TIMES.
-               10  SIZE-OF-INVOICE-ROW          PIC S9(4) COMP.
-               10  INVOICE-ROW.
-                   15  INVOICE-NUMBER           PIC 9(10).
-                   15  INVOICE-DATE             PIC 9(7) COMP-3.
-                   15  INVOICE-AMOUNT           PIC S9(13)V9(2) COMP-3.
-                   15  INVOICE-DESCRIPTION      PIC X(4096).
+           COPY CUSTDATA.
+
+       01  GET-INPUT-STATUS                     PIC X(2).
+           88  GET-INPUT-WAS-OK                 VALUE '00'.
+
+       01  DO-SOMTHING-STATUS                   PIC X(2).
+           88  DO-SOMTHING-WAS-OK               VALUE '00'.
+           88  DO-SOMTHING-BAD-CUSTOMER-NUMBER   VALUE '06'.
+           88  DO-SOMTHING-BAD-CUSTOMER-STATUS   VALUE '07'.
 
 
        LINKAGE SECTION.
@@ -29,20 +28,38 @@
       *
       *  GET THE INPUT
       *
-           CALL 'GET-INPUT' USING DFHEIBLK CUSTOMER-DATA.
+           CALL 'GET-INPUT' USING DFHEIBLK CUSTOMER-DATA
+                                           GET-INPUT-STATUS.
       *
-      *  THE INPUT AREA IS NOW POPULATED
+      *  A FAILED RECEIVE NO LONGER ABENDS THE TASK -- INSTEAD OF
+      *  SKIPPING ALL OUTPUT PROCESSING WITH NO RESPONSE AT ALL, THE
+      *  CALLER NOW GETS A STRUCTURED ERROR ROW BACK SO IT CAN TELL
+      *  A REJECTED REQUEST FROM A CUSTOMER WITH NO INVOICES
       *
-           PERFORM DO-SOMTHING-WITH-THE-INPUT.
-
-           PERFORM GET-THE-DATA-FOR-OUTPUT.
+           IF GET-INPUT-WAS-OK
+      *
+      *  THE INPUT AREA IS NOW POPULATED -- VALIDATE IT BEFORE
+      *  BUILDING A RESPONSE FROM WHATEVER IT HAPPENS TO CONTAIN
+      *
+               PERFORM DO-SOMTHING-WITH-THE-INPUT
 
+               IF DO-SOMTHING-WAS-OK
+                   PERFORM GET-THE-DATA-FOR-OUTPUT
       *
       *  THE OUTPUT AREA IS NOW POPULATED
       *
-
-           CALL 'SEND-OUTPUT' USING DFHEIBLK
-                                    CUSTOMER-DATA OUTPUT-ROW-COUNT.
+                   CALL 'SEND-OUTPUT' USING DFHEIBLK
+                                        CUSTOMER-DATA OUTPUT-ROW-COUNT
+               ELSE
+                   CALL 'SEND-ERROR-OUTPUT' USING DFHEIBLK
+                       CUSTOMER-NUMBER OF CUSTOMER-DATA
+                       DO-SOMTHING-STATUS
+               END-IF
+           ELSE
+               CALL 'SEND-ERROR-OUTPUT' USING DFHEIBLK
+                   CUSTOMER-NUMBER OF CUSTOMER-DATA
+                   GET-INPUT-STATUS
+           END-IF.
 
            EXEC CICS RETURN END-EXEC.
 
@@ -50,30 +67,34 @@
 
        DO-SOMTHING-WITH-THE-INPUT.
       *
-      *  I DECIDED NOT TO DO ANYTHING WITH THE INPUT
+      *  VALIDATE THE CUSTOMER-DATA GET-INPUT JUST RECEIVED BEFORE
+      *  GET-THE-DATA-FOR-OUTPUT BUILDS A RESPONSE FROM IT. THE
+      *  CUSTOMER-NUMBER'S CHECK DIGIT IS ALREADY VERIFIED BY
+      *  GET-INPUT (VIA VALIDATECUSTOMERNUMBER) -- THIS CATCHES THE
+      *  OTHER TWO WAYS A RECEIVED CUSTOMER-DATA AREA CAN BE BAD.
       *
+           SET DO-SOMTHING-WAS-OK TO TRUE.
+
+           IF CUSTOMER-NUMBER OF CUSTOMER-DATA = 0
+               SET DO-SOMTHING-BAD-CUSTOMER-NUMBER TO TRUE
+           END-IF.
+
+           IF DO-SOMTHING-WAS-OK
+               IF NOT CUSTOMER-ACTIVE OF CUSTOMER-DATA
+                   AND NOT CUSTOMER-CLOSED OF CUSTOMER-DATA
+                   SET DO-SOMTHING-BAD-CUSTOMER-STATUS TO TRUE
+               END-IF
+           END-IF.
 
 
        GET-THE-DATA-FOR-OUTPUT.
-           MOVE 2 TO OUTPUT-ROW-COUNT.
-
-           INITIALIZE INVOICE-ROW(1).
-           MOVE 12345           TO CUSTOMER-NUMBER.
-           MOVE 'SMITH'         TO LAST-NAME.
-           MOVE 'FRED'          TO FIRST-NAME.
-           MOVE 35              TO SIZE-OF-INVOICE-ROW(1).
-           MOVE 54321           TO INVOICE-NUMBER(1).
-           MOVE 270897          TO INVOICE-DATE(1).
-           MOVE 213.99          TO INVOICE-AMOUNT(1).
-           MOVE 'MENS CLOTHING' TO INVOICE-DESCRIPTION(1).
-
-           INITIALIZE INVOICE-ROW(2).
-           MOVE 41              TO SIZE-OF-INVOICE-ROW(2).
-           MOVE 98765           TO INVOICE-NUMBER(2)
-           MOVE 020997          TO INVOICE-DATE(2)
-           MOVE 613.99          TO INVOICE-AMOUNT(2)
-           MOVE 'HOME THEATER SYSTEM'
-                                TO INVOICE-DESCRIPTION(2).
+      *
+      *  LOOK UP THE LIVE INVOICE DATA FOR THE CUSTOMER-NUMBER THAT
+      *  GET-INPUT RECEIVED, INSTEAD OF RETURNING A CANNED DEMO ROW.
+      *
+           MOVE 0 TO OUTPUT-ROW-COUNT.
+           CALL 'READ-CUSTOMER-INVOICES' USING CUSTOMER-DATA
+                                               OUTPUT-ROW-COUNT.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GET-INPUT.
@@ -93,29 +114,36 @@
                88 MORE-DATA                   VALUE 'Y'.
                88 NO-MORE-DATA                VALUE 'N'.
        01  CMD-RESP                           PIC S9(4) COMP VALUE +0.
+       01  WS-VALCUSNO-STATUS                 PIC X(2).
+           88  WS-VALCUSNO-OK                 VALUE '00'.
        LINKAGE SECTION.
 
        01  CUSTOMER-DATA-INPUT-AREA.
-           05  CUSTOMER-NUMBER                  PIC 9(9).
-           05  LAST-NAME                        PIC X(20).
-           05  FIRST-NAME                       PIC X(20).
-           05  INVOICES OCCURS 30 TIMES.
-               10  SIZE-OF-INVOICE-ROW          PIC S9(4) COMP.
-               10  INVOICE-ROW.
-                   15  INVOICE-NUMBER           PIC 9(10).
-                   15  INVOICE-DATE             PIC 9(7) COMP-3.
-                   15  INVOICE-AMOUNT           PIC S9(13)V9(2) COMP-3.
-                   15  INVOICE-DESCRIPTION      PIC X(4096).
+           COPY CUSTDATA.
 
+       01  LK-GET-INPUT-STATUS                PIC X(2).
+           88  GET-INPUT-OK                   VALUE '00'.
+           88  GET-INPUT-FREE-ERROR           VALUE '03'.
+           88  GET-INPUT-RECEIVE-ERROR        VALUE '04'.
+           88  GET-INPUT-BAD-CUSTOMER-NUMBER  VALUE '05'.
 
+       PROCEDURE DIVISION USING DFHEIBLK CUSTOMER-DATA-INPUT-AREA
+                                         LK-GET-INPUT-STATUS.
 
+           SET GET-INPUT-OK TO TRUE.
 
-       PROCEDURE DIVISION USING DFHEIBLK CUSTOMER-DATA-INPUT-AREA.
+      *
+      *  THE ROW COUNT ISN'T KNOWN UNTIL THE ROWS THEMSELVES ARE
+      *  RECEIVED BELOW, SO SIZE THE OCCURS ... DEPENDING ON TABLE
+      *  AT ITS MAXIMUM FOR THE HEADER LENGTH CALCULATION THAT FOLLOWS
+      *
+           MOVE 30 TO INVOICE-COUNT OF CUSTOMER-DATA-INPUT-AREA.
 
       *
       *  RECEIVE THE FIRST PART OF THE IO AREA
       *
-           MOVE 49 TO RECEIVE-LENGTH.
+           COMPUTE RECEIVE-LENGTH = LENGTH OF CUSTOMER-DATA-INPUT-AREA
+                                   - LENGTH OF INVOICES.
 
            EXEC CICS RECEIVE INTO(CUSTOMER-DATA-INPUT-AREA)
                  LENGTH(RECEIVE-LENGTH)
@@ -149,22 +177,52 @@
                    RESP(CMD-RESP)
                END-EXEC
 
+      *
+      *  A RECEIVE FAILURE NO LONGER ABENDS THE TASK -- IT SETS
+      *  LK-GET-INPUT-STATUS SO THE CALLER CAN STOP SHORT OF
+      *  TOUCHING A PARTIALLY-RECEIVED CUSTOMER-DATA AREA
+      *
                IF EIBFREE = X'FF'
                    EXEC CICS FREE END-EXEC
-                   EXEC CICS ABEND ABCODE('CDR3') END-EXEC
+                   SET GET-INPUT-FREE-ERROR TO TRUE
                END-IF
-               IF EIBERR = X'FF'
-                   EXEC CICS ABEND ABCODE('CDR4') END-EXEC
+               IF GET-INPUT-OK AND EIBERR = X'FF'
+                   SET GET-INPUT-RECEIVE-ERROR TO TRUE
                END-IF
 
-               IF EIBRECV = X'FF'
-                  MOVE 'Y' TO MORE-DATA-FLAG
+               IF NOT GET-INPUT-OK
+                   MOVE 'N' TO MORE-DATA-FLAG
                ELSE
-                  MOVE 'N' TO MORE-DATA-FLAG
+                   IF EIBRECV = X'FF'
+                      MOVE 'Y' TO MORE-DATA-FLAG
+                   ELSE
+                      MOVE 'N' TO MORE-DATA-FLAG
+                   END-IF
                END-IF
 
            END-PERFORM.
 
+      *
+      *  RECORD HOW MANY ROWS WERE ACTUALLY RECEIVED SO THE
+      *  OCCURS ... DEPENDING ON TABLE IS SIZED CORRECTLY
+      *
+           COMPUTE INVOICE-COUNT OF CUSTOMER-DATA-INPUT-AREA = ROW - 1.
+
+      *
+      *  A CUSTOMER-NUMBER WITH A BAD CHECK DIGIT IS LIKELY A
+      *  TRANSMISSION GLITCH RATHER THAN A REAL CUSTOMER -- CATCH IT
+      *  HERE SO THE CALLER DOESN'T GO LOOK UP INVOICES FOR THE
+      *  WRONG CUSTOMER-NUMBER
+      *
+           IF GET-INPUT-OK
+               CALL 'VALIDATECUSTOMERNUMBER'
+                   USING CUSTOMER-NUMBER OF CUSTOMER-DATA-INPUT-AREA
+                         WS-VALCUSNO-STATUS
+               IF NOT WS-VALCUSNO-OK
+                   SET GET-INPUT-BAD-CUSTOMER-NUMBER TO TRUE
+               END-IF
+           END-IF.
+
        END PROGRAM GET-INPUT.
 
        IDENTIFICATION DIVISION.
@@ -182,28 +240,62 @@
 
        01  CMD-RESP                           PIC S9(4) COMP VALUE +0.
 
+       01  WS-DUP-CHECK.
+           05  WS-DUP-I                       PIC S9(9) COMP.
+           05  WS-DUP-J                       PIC S9(9) COMP.
+           05  WS-DUP-J-START                 PIC S9(9) COMP.
+
        LINKAGE SECTION.
        01  CUSTOMER-DATA-OUTPUT-AREA.
-           05  CUSTOMER-NUMBER                  PIC 9(9).
-           05  LAST-NAME                        PIC X(20).
-           05  FIRST-NAME                       PIC X(20).
-           05  INVOICES OCCURS 30 TIMES.
-               10  SIZE-OF-INVOICE-ROW          PIC S9(4) COMP.
-               10  INVOICE-ROW.
-                   15  INVOICE-NUMBER           PIC 9(10).
-                   15  INVOICE-DATE             PIC 9(7) COMP-3.
-                   15  INVOICE-AMOUNT           PIC S9(13)V9(2) COMP-3.
-                   15  INVOICE-DESCRIPTION      PIC X(4096).
+           COPY CUSTDATA.
 
        01  OUTPUT-ROW-COUNT                     PIC S9(4) COMP.
 
        PROCEDURE DIVISION USING DFHEIBLK CUSTOMER-DATA-OUTPUT-AREA
                                          OUTPUT-ROW-COUNT.
 
+      *
+      *  OUTPUT-ROW-COUNT DRIVES THE INVOICES TABLE SUBSCRIPTS BELOW,
+      *  SO REJECT IT BEFORE IT CAN RUN PAST THE TABLE BOUND
+      *
+           IF OUTPUT-ROW-COUNT < 0 OR OUTPUT-ROW-COUNT > 30
+               EXEC CICS ABEND ABCODE('CDR5') END-EXEC
+           END-IF.
+
+      *
+      *  A DUPLICATE INVOICE NUMBER IN THE ROWS ABOUT TO SHIP MEANS
+      *  THE CALLER BUILT A BAD RECORDSET -- REJECT IT HERE RATHER
+      *  THAN LET THE CLIENT RECEIVE TWO ROWS FOR THE SAME INVOICE
+      *
+           PERFORM VARYING WS-DUP-I FROM 1 BY 1
+                     UNTIL WS-DUP-I > OUTPUT-ROW-COUNT
+
+               COMPUTE WS-DUP-J-START = WS-DUP-I + 1
+
+               PERFORM VARYING WS-DUP-J FROM WS-DUP-J-START BY 1
+                         UNTIL WS-DUP-J > OUTPUT-ROW-COUNT
+
+                   IF INVOICE-NUMBER(WS-DUP-I) =
+                      INVOICE-NUMBER(WS-DUP-J)
+                       EXEC CICS ABEND ABCODE('CDR6') END-EXEC
+                   END-IF
+
+               END-PERFORM
+
+           END-PERFORM.
+
+      *
+      *  SIZE THE OCCURS ... DEPENDING ON TABLE TO THE ROW COUNT
+      *  THE CALLER IS ACTUALLY SENDING
+      *
+           MOVE OUTPUT-ROW-COUNT TO INVOICE-COUNT OF
+                                     CUSTOMER-DATA-OUTPUT-AREA.
+
       *
       *  SEND THE FIRST PART OF THE IO AREA
       *
-           MOVE 49 TO SEND-LENGTH.
+           COMPUTE SEND-LENGTH = LENGTH OF CUSTOMER-DATA-OUTPUT-AREA
+                                - LENGTH OF INVOICES.
 
            EXEC CICS SEND FROM(CUSTOMER-DATA-OUTPUT-AREA)
                           LENGTH(SEND-LENGTH)
@@ -224,4 +316,194 @@
 
        END PROGRAM  SEND-OUTPUT.
 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEND-ERROR-OUTPUT.
+      *
+      *  SHIPS A STRUCTURED ERROR/STATUS ROW BACK TO THE CLIENT WHEN
+      *  GET-INPUT OR DO-SOMTHING-WITH-THE-INPUT REJECTS A REQUEST,
+      *  INSTEAD OF THE CLIENT HAVING NO RESPONSE AT ALL TO INFER A
+      *  FAILURE FROM.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-LENGTHS.
+           05  SEND-LENGTH                    PIC S9(4) COMP.
+
+       01  ERROR-OUTPUT-AREA.
+           COPY ERRROW.
+
+       LINKAGE SECTION.
+       01  LK-CUSTOMER-NUMBER                  PIC 9(9).
+       01  LK-ERROR-STATUS                     PIC X(2).
+
+       PROCEDURE DIVISION USING DFHEIBLK LK-CUSTOMER-NUMBER
+                                         LK-ERROR-STATUS.
+
+       MAIN-LOGIC.
+           MOVE LK-CUSTOMER-NUMBER TO ERROR-CUSTOMER-NUMBER.
+           MOVE LK-ERROR-STATUS TO ERROR-STATUS.
+           PERFORM SET-ERROR-MESSAGE-TEXT.
+
+           MOVE LENGTH OF ERROR-OUTPUT-AREA TO SEND-LENGTH.
+
+           EXEC CICS SEND FROM(ERROR-OUTPUT-AREA)
+                          LENGTH(SEND-LENGTH)
+           END-EXEC.
+
+           GOBACK.
+
+       SET-ERROR-MESSAGE-TEXT.
+      *
+      *  ONE LINE PER LK-GET-INPUT-STATUS/DO-SOMTHING-STATUS 88-LEVEL
+      *  DEFINED IN GET-INPUT AND RSETSAMP'S OWN MAINLINE
+      *
+           EVALUATE LK-ERROR-STATUS
+               WHEN '03'
+                   MOVE 'INPUT RECEIVE AREA FREE ERROR'
+                       TO ERROR-MESSAGE-TEXT
+               WHEN '04'
+                   MOVE 'INPUT RECEIVE FAILED'
+                       TO ERROR-MESSAGE-TEXT
+               WHEN '05'
+                   MOVE 'CUSTOMER NUMBER FAILED CHECK DIGIT'
+                       TO ERROR-MESSAGE-TEXT
+               WHEN '06'
+                   MOVE 'CUSTOMER NUMBER IS ZERO'
+                       TO ERROR-MESSAGE-TEXT
+               WHEN '07'
+                   MOVE 'CUSTOMER STATUS IS NOT A VALID VALUE'
+                       TO ERROR-MESSAGE-TEXT
+               WHEN OTHER
+                   MOVE 'REQUEST REJECTED'
+                       TO ERROR-MESSAGE-TEXT
+           END-EVALUATE.
+
+       END PROGRAM  SEND-ERROR-OUTPUT.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. READ-CUSTOMER-INVOICES.
+      *
+      *  READS THE LIVE INVOICE MASTER FOR ONE CUSTOMER-NUMBER AND
+      *  POPULATES THE CALLER'S INVOICES TABLE, INSTEAD OF THE
+      *  HARDCODED DEMO ROWS GET-THE-DATA-FOR-OUTPUT USED TO BUILD.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-MASTER-FILE ASSIGN TO INVMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IM-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVOICE-MASTER-FILE.
+           COPY INVMAST.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS                    PIC X(2).
+       01  WS-MORE-INVOICES                  PIC X VALUE 'Y'.
+           88  MORE-INVOICES                 VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LK-CUSTOMER-DATA.
+           COPY CUSTDATA.
+       01  LK-OUTPUT-ROW-COUNT               PIC S9(4) COMP.
+
+       PROCEDURE DIVISION USING LK-CUSTOMER-DATA LK-OUTPUT-ROW-COUNT.
+
+       MAIN-LOGIC.
+           MOVE 0 TO LK-OUTPUT-ROW-COUNT.
+      *
+      *  SIZE THE OCCURS ... DEPENDING ON TABLE AT ITS MAXIMUM WHILE
+      *  ROWS ARE BEING BUILT; IT IS TRIMMED TO THE ACTUAL COUNT BELOW
+      *
+           MOVE 30 TO INVOICE-COUNT OF LK-CUSTOMER-DATA.
+
+           OPEN INPUT INVOICE-MASTER-FILE.
+           IF WS-FILE-STATUS NOT = '00'
+               CLOSE INVOICE-MASTER-FILE
+               GOBACK
+           END-IF.
+
+           MOVE CUSTOMER-NUMBER OF LK-CUSTOMER-DATA
+               TO IM-CUSTOMER-NUMBER.
+           MOVE LOW-VALUES TO IM-INVOICE-NUMBER.
+           MOVE 'Y' TO WS-MORE-INVOICES.
+
+           START INVOICE-MASTER-FILE KEY IS NOT LESS THAN IM-KEY
+               INVALID KEY MOVE 'N' TO WS-MORE-INVOICES
+           END-START.
+
+           PERFORM UNTIL NOT MORE-INVOICES
+                      OR LK-OUTPUT-ROW-COUNT >= 30
+               READ INVOICE-MASTER-FILE NEXT RECORD
+                   AT END MOVE 'N' TO WS-MORE-INVOICES
+               END-READ
+
+               IF MORE-INVOICES
+                   IF IM-CUSTOMER-NUMBER =
+                           CUSTOMER-NUMBER OF LK-CUSTOMER-DATA
+      *
+      *  DELTA MODE: A CALLER-SUPPLIED LAST-SEEN-TIMESTAMP MEANS
+      *  ONLY SEND BACK INVOICES ADDED OR MODIFIED SINCE THEN
+      *  INSTEAD OF RESENDING THE WHOLE OPEN SET EVERY CALL
+      *
+                       IF LAST-SEEN-TIMESTAMP OF LK-CUSTOMER-DATA = 0
+                           OR IM-LAST-MODIFIED >=
+                              LAST-SEEN-TIMESTAMP OF LK-CUSTOMER-DATA
+                           ADD 1 TO LK-OUTPUT-ROW-COUNT
+                           PERFORM MOVE-INVOICE-TO-OUTPUT-ROW
+                       END-IF
+                   ELSE
+                       MOVE 'N' TO WS-MORE-INVOICES
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           MOVE LK-OUTPUT-ROW-COUNT TO INVOICE-COUNT OF LK-CUSTOMER-DATA.
+
+           CLOSE INVOICE-MASTER-FILE.
+           GOBACK.
+
+       MOVE-INVOICE-TO-OUTPUT-ROW.
+           INITIALIZE INVOICE-ROW OF LK-CUSTOMER-DATA
+                      (LK-OUTPUT-ROW-COUNT).
+           MOVE IM-INVOICE-NUMBER
+               TO INVOICE-NUMBER OF LK-CUSTOMER-DATA
+                  (LK-OUTPUT-ROW-COUNT).
+           MOVE IM-INVOICE-DATE
+               TO INVOICE-DATE OF LK-CUSTOMER-DATA
+                  (LK-OUTPUT-ROW-COUNT).
+           MOVE IM-INVOICE-AMOUNT
+               TO INVOICE-AMOUNT OF LK-CUSTOMER-DATA
+                  (LK-OUTPUT-ROW-COUNT).
+           MOVE IM-INVOICE-CURRENCY-CODE
+               TO INVOICE-CURRENCY-CODE OF LK-CUSTOMER-DATA
+                  (LK-OUTPUT-ROW-COUNT).
+           MOVE IM-INVOICE-EXCHANGE-RATE
+               TO INVOICE-EXCHANGE-RATE OF LK-CUSTOMER-DATA
+                  (LK-OUTPUT-ROW-COUNT).
+           MOVE IM-INVOICE-TRANSACTION-TYPE
+               TO INVOICE-TRANSACTION-TYPE OF LK-CUSTOMER-DATA
+                  (LK-OUTPUT-ROW-COUNT).
+           MOVE IM-INVOICE-PRODUCT-CODE
+               TO INVOICE-PRODUCT-CODE OF LK-CUSTOMER-DATA
+                  (LK-OUTPUT-ROW-COUNT).
+           MOVE IM-INVOICE-HOLD-STATUS
+               TO INVOICE-HOLD-STATUS OF LK-CUSTOMER-DATA
+                  (LK-OUTPUT-ROW-COUNT).
+           MOVE IM-INVOICE-DESCRIPTION
+               TO INVOICE-DESCRIPTION OF LK-CUSTOMER-DATA
+                  (LK-OUTPUT-ROW-COUNT).
+           MOVE LENGTH OF INVOICE-ROW OF LK-CUSTOMER-DATA
+                         (LK-OUTPUT-ROW-COUNT)
+               TO SIZE-OF-INVOICE-ROW OF LK-CUSTOMER-DATA
+                  (LK-OUTPUT-ROW-COUNT).
+
+       END PROGRAM  READ-CUSTOMER-INVOICES.
+
        END PROGRAM  RSETSAMP.
