@@ -0,0 +1,188 @@
+      ***********************************************************
+      * INVAGE01 -- INVOICE AGING REPORT                             *
+      *                                                              *
+      * READS AN INVOICE MASTER EXTRACT (INVMAST.cpy, SAME FORMAT    *
+      * SCNINV02/SCNINV03 READ) AND AGES EACH INVOICE AGAINST        *
+      * TODAY'S DATE USING IM-INVOICE-DATE, WHICH IS STORED AS A     *
+      * JULIAN YYYYDDD DATE THE SAME WAY SI-SEND-DATE IS IN           *
+      * SENTINV.cpy. ONE DETAIL LINE IS WRITTEN PER INVOICE,          *
+      * BUCKETED INTO CURRENT/31-60/61-90/OVER 90 DAYS, FOLLOWED BY   *
+      * A BUCKET-TOTALS SUMMARY, SAME TWO-PART SHAPE (DETAIL LINES    *
+      * THEN SUMMARY LINES) AS SCNINV02'S EXCEPTION REPORT.           *
+      ***********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVAGE01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-EXTRACT-FILE ASSIGN TO INVXTRCT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AGING-REPORT-FILE ASSIGN TO AGINGRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVOICE-EXTRACT-FILE
+           RECORD CONTAINS 4153 CHARACTERS.
+           COPY INVMAST.
+
+       FD  AGING-REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  AGING-REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG                       PIC X VALUE 'N'.
+           88  WS-NO-MORE-RECORDS            VALUE 'Y'.
+
+       01  WS-TODAY-YYYYMMDD                 PIC 9(8).
+       01  WS-TODAY-INTEGER-DATE             PIC S9(9) COMP.
+       01  WS-INVOICE-INTEGER-DATE           PIC S9(9) COMP.
+       01  WS-DAYS-OLD                       PIC S9(9) COMP.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ               PIC 9(9) COMP VALUE 0.
+
+       01  WS-BUCKET-TOTALS.
+           05  WS-CURRENT-COUNT              PIC 9(9) COMP VALUE 0.
+           05  WS-CURRENT-AMOUNT             PIC S9(13)V9(2) COMP-3
+                                              VALUE 0.
+           05  WS-31-60-COUNT                PIC 9(9) COMP VALUE 0.
+           05  WS-31-60-AMOUNT                PIC S9(13)V9(2) COMP-3
+                                              VALUE 0.
+           05  WS-61-90-COUNT                PIC 9(9) COMP VALUE 0.
+           05  WS-61-90-AMOUNT                PIC S9(13)V9(2) COMP-3
+                                              VALUE 0.
+           05  WS-OVER-90-COUNT               PIC 9(9) COMP VALUE 0.
+           05  WS-OVER-90-AMOUNT              PIC S9(13)V9(2) COMP-3
+                                              VALUE 0.
+           05  WS-ON-HOLD-COUNT               PIC 9(9) COMP VALUE 0.
+           05  WS-ON-HOLD-AMOUNT              PIC S9(13)V9(2) COMP-3
+                                              VALUE 0.
+
+       01  WS-TITLE-LINE-1.
+           05  FILLER                        PIC X(40)
+               VALUE 'INVOICE AGING REPORT'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-CUSTOMER-NUMBER        PIC 9(9).
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  WS-DTL-INVOICE-NUMBER         PIC 9(10).
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  WS-DTL-AMOUNT                 PIC -(12)9.99.
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  WS-DTL-DAYS-OLD               PIC ZZZ,ZZ9.
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  WS-DTL-BUCKET                 PIC X(11).
+
+       01  WS-BUCKET-LINE.
+           05  WS-BKT-LABEL                  PIC X(20).
+           05  WS-BKT-COUNT                  PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                        PIC X(5) VALUE SPACES.
+           05  WS-BKT-AMOUNT                 PIC -(12)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT INVOICE-EXTRACT-FILE
+                OUTPUT AGING-REPORT-FILE.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD.
+           COMPUTE WS-TODAY-INTEGER-DATE =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD).
+
+           WRITE AGING-REPORT-LINE FROM WS-TITLE-LINE-1.
+           MOVE SPACES TO AGING-REPORT-LINE.
+           WRITE AGING-REPORT-LINE.
+
+           PERFORM READ-NEXT-INVOICE.
+           PERFORM UNTIL WS-NO-MORE-RECORDS
+               ADD 1 TO WS-RECORDS-READ
+               PERFORM AGE-THE-INVOICE
+               PERFORM READ-NEXT-INVOICE
+           END-PERFORM.
+
+           MOVE SPACES TO AGING-REPORT-LINE.
+           WRITE AGING-REPORT-LINE.
+           PERFORM WRITE-BUCKET-TOTALS.
+
+           CLOSE INVOICE-EXTRACT-FILE AGING-REPORT-FILE.
+           STOP RUN.
+
+       READ-NEXT-INVOICE.
+           READ INVOICE-EXTRACT-FILE
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+      *****************************************************************
+      *  BUCKET THIS INVOICE BY HOW MANY DAYS OLD ITS IM-INVOICE-DATE  *
+      *  IS, WRITE ONE DETAIL LINE, AND ROLL ITS AMOUNT INTO THE       *
+      *  MATCHING BUCKET TOTAL.                                       *
+      *****************************************************************
+       AGE-THE-INVOICE.
+           COMPUTE WS-INVOICE-INTEGER-DATE =
+               FUNCTION INTEGER-OF-DAY(IM-INVOICE-DATE).
+           COMPUTE WS-DAYS-OLD =
+               WS-TODAY-INTEGER-DATE - WS-INVOICE-INTEGER-DATE.
+
+           MOVE IM-CUSTOMER-NUMBER TO WS-DTL-CUSTOMER-NUMBER.
+           MOVE IM-INVOICE-NUMBER  TO WS-DTL-INVOICE-NUMBER.
+           MOVE IM-INVOICE-AMOUNT  TO WS-DTL-AMOUNT.
+           MOVE WS-DAYS-OLD        TO WS-DTL-DAYS-OLD.
+
+      *
+      *  A DISPUTED INVOICE STAYS OUT OF THE NORMAL AGING BUCKETS --
+      *  AND OUT OF THE COLLECTIONS TOTALS THOSE BUCKETS FEED -- UNTIL
+      *  A/R CLEARS IM-INVOICE-HOLD-STATUS BACK TO 'N'.
+      *
+           IF IM-INVOICE-ON-HOLD
+               MOVE 'ON HOLD'    TO WS-DTL-BUCKET
+               ADD 1             TO WS-ON-HOLD-COUNT
+               ADD IM-INVOICE-AMOUNT TO WS-ON-HOLD-AMOUNT
+           ELSE
+               EVALUATE TRUE
+                   WHEN WS-DAYS-OLD NOT GREATER THAN 30
+                       MOVE 'CURRENT'    TO WS-DTL-BUCKET
+                       ADD 1             TO WS-CURRENT-COUNT
+                       ADD IM-INVOICE-AMOUNT TO WS-CURRENT-AMOUNT
+                   WHEN WS-DAYS-OLD NOT GREATER THAN 60
+                       MOVE '31-60 DAYS' TO WS-DTL-BUCKET
+                       ADD 1             TO WS-31-60-COUNT
+                       ADD IM-INVOICE-AMOUNT TO WS-31-60-AMOUNT
+                   WHEN WS-DAYS-OLD NOT GREATER THAN 90
+                       MOVE '61-90 DAYS' TO WS-DTL-BUCKET
+                       ADD 1             TO WS-61-90-COUNT
+                       ADD IM-INVOICE-AMOUNT TO WS-61-90-AMOUNT
+                   WHEN OTHER
+                       MOVE 'OVER 90'    TO WS-DTL-BUCKET
+                       ADD 1             TO WS-OVER-90-COUNT
+                       ADD IM-INVOICE-AMOUNT TO WS-OVER-90-AMOUNT
+               END-EVALUATE
+           END-IF.
+
+           WRITE AGING-REPORT-LINE FROM WS-DETAIL-LINE.
+
+       WRITE-BUCKET-TOTALS.
+           MOVE 'CURRENT:'            TO WS-BKT-LABEL.
+           MOVE WS-CURRENT-COUNT      TO WS-BKT-COUNT.
+           MOVE WS-CURRENT-AMOUNT     TO WS-BKT-AMOUNT.
+           WRITE AGING-REPORT-LINE FROM WS-BUCKET-LINE.
+
+           MOVE '31-60 DAYS:'         TO WS-BKT-LABEL.
+           MOVE WS-31-60-COUNT        TO WS-BKT-COUNT.
+           MOVE WS-31-60-AMOUNT       TO WS-BKT-AMOUNT.
+           WRITE AGING-REPORT-LINE FROM WS-BUCKET-LINE.
+
+           MOVE '61-90 DAYS:'         TO WS-BKT-LABEL.
+           MOVE WS-61-90-COUNT        TO WS-BKT-COUNT.
+           MOVE WS-61-90-AMOUNT       TO WS-BKT-AMOUNT.
+           WRITE AGING-REPORT-LINE FROM WS-BUCKET-LINE.
+
+           MOVE 'OVER 90 DAYS:'       TO WS-BKT-LABEL.
+           MOVE WS-OVER-90-COUNT      TO WS-BKT-COUNT.
+           MOVE WS-OVER-90-AMOUNT     TO WS-BKT-AMOUNT.
+           WRITE AGING-REPORT-LINE FROM WS-BUCKET-LINE.
+
+           MOVE 'ON HOLD (DISPUTED):'  TO WS-BKT-LABEL.
+           MOVE WS-ON-HOLD-COUNT      TO WS-BKT-COUNT.
+           MOVE WS-ON-HOLD-AMOUNT     TO WS-BKT-AMOUNT.
+           WRITE AGING-REPORT-LINE FROM WS-BUCKET-LINE.
