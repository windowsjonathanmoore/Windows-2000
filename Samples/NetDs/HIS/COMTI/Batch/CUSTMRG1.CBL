@@ -0,0 +1,142 @@
+      ***********************************************************
+      * CUSTMRG1 -- CUSTOMER MERGE UTILITY                           *
+      *                                                              *
+      * READS A CUSTOMER-MASTER EXTRACT (CUSTXTRCT.cpy) THAT MUST    *
+      * ALREADY BE SORTED ASCENDING BY CX-CUSTOMER-NUMBER -- THIS    *
+      * JOB DOES NOT SORT IT ITSELF, SAME CONVENTION AS SCNINV03'S    *
+      * TWO INPUT EXTRACTS. WHEN THE SAME CUSTOMER-NUMBER APPEARS     *
+      * ON MORE THAN ONE RECORD (A DATA-QUALITY DUPLICATE, NOT A      *
+      * LEGITIMATE REPEAT KEY), ONE SURVIVOR IS KEPT AND WRITTEN TO   *
+      * THE MERGED OUTPUT EXTRACT -- PREFERRING AN ACTIVE RECORD      *
+      * OVER A CLOSED ONE, AND OTHERWISE THE FIRST ONE ENCOUNTERED -- *
+      * AND EVERY DUPLICATE IS LOGGED TO THE MERGE REPORT.            *
+      ***********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMRG1.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-EXTRACT-FILE ASSIGN TO CUSTXTRT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MERGED-CUSTOMER-FILE ASSIGN TO CUSTMRGD
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MERGE-REPORT-FILE ASSIGN TO MERGERPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-EXTRACT-FILE.
+           COPY CUSTXTRCT.
+
+       FD  MERGED-CUSTOMER-FILE.
+           COPY CUSTXTRCT
+               REPLACING CUSTOMER-EXTRACT-RECORD BY MRG-CUSTOMER-RECORD
+                         CX-CUSTOMER-NUMBER BY MC-CUSTOMER-NUMBER
+                         CX-LAST-NAME BY MC-LAST-NAME
+                         CX-FIRST-NAME BY MC-FIRST-NAME
+                         CX-CUSTOMER-STATUS BY MC-CUSTOMER-STATUS
+                         CX-CUSTOMER-ACTIVE BY MC-CUSTOMER-ACTIVE
+                         CX-CUSTOMER-CLOSED BY MC-CUSTOMER-CLOSED.
+
+       FD  MERGE-REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  MERGE-REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG                       PIC X VALUE 'N'.
+           88  WS-NO-MORE-RECORDS            VALUE 'Y'.
+       01  WS-FIRST-RECORD-FLAG              PIC X VALUE 'Y'.
+           88  WS-FIRST-RECORD                VALUE 'Y'.
+
+      *  THE SURVIVOR FOR THE CUSTOMER-NUMBER GROUP CURRENTLY BEING
+      *  ACCUMULATED. WRITTEN OUT TO MERGED-CUSTOMER-FILE AS SOON AS
+      *  THE EXTRACT MOVES ON TO THE NEXT CUSTOMER-NUMBER.
+       01  WS-SURVIVOR-RECORD.
+           05  WS-SURVIVOR-CUSTOMER-NUMBER   PIC 9(9).
+           05  WS-SURVIVOR-LAST-NAME         PIC X(20).
+           05  WS-SURVIVOR-FIRST-NAME        PIC X(20).
+           05  WS-SURVIVOR-CUSTOMER-STATUS   PIC X(1).
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ               PIC 9(9) COMP VALUE 0.
+           05  WS-CUSTOMERS-WRITTEN          PIC 9(9) COMP VALUE 0.
+           05  WS-DUPLICATES-MERGED          PIC 9(9) COMP VALUE 0.
+
+       01  WS-EXCEPTION-LINE.
+           05  WS-EXC-CUSTOMER-NUMBER        PIC 9(9).
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  WS-EXC-MESSAGE                PIC X(60).
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                        PIC X(24)
+               VALUE 'CUSTOMERS WRITTEN:      '.
+           05  WS-SUM-CUSTOMERS-WRITTEN      PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                        PIC X(5) VALUE SPACES.
+           05  FILLER                        PIC X(24)
+               VALUE 'DUPLICATES MERGED:      '.
+           05  WS-SUM-DUPLICATES-MERGED      PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT CUSTOMER-EXTRACT-FILE
+                OUTPUT MERGED-CUSTOMER-FILE
+                       MERGE-REPORT-FILE.
+
+           PERFORM READ-NEXT-CUSTOMER.
+           PERFORM UNTIL WS-NO-MORE-RECORDS
+               ADD 1 TO WS-RECORDS-READ
+               EVALUATE TRUE
+                   WHEN WS-FIRST-RECORD
+                       PERFORM START-NEW-SURVIVOR
+                   WHEN CX-CUSTOMER-NUMBER = WS-SURVIVOR-CUSTOMER-NUMBER
+                       PERFORM MERGE-DUPLICATE
+                   WHEN OTHER
+                       PERFORM WRITE-SURVIVOR
+                       PERFORM START-NEW-SURVIVOR
+               END-EVALUATE
+               PERFORM READ-NEXT-CUSTOMER
+           END-PERFORM.
+
+           IF NOT WS-FIRST-RECORD
+               PERFORM WRITE-SURVIVOR
+           END-IF.
+
+           MOVE WS-CUSTOMERS-WRITTEN  TO WS-SUM-CUSTOMERS-WRITTEN.
+           MOVE WS-DUPLICATES-MERGED  TO WS-SUM-DUPLICATES-MERGED.
+           WRITE MERGE-REPORT-LINE FROM WS-SUMMARY-LINE.
+
+           CLOSE CUSTOMER-EXTRACT-FILE
+                 MERGED-CUSTOMER-FILE
+                 MERGE-REPORT-FILE.
+           STOP RUN.
+
+       READ-NEXT-CUSTOMER.
+           READ CUSTOMER-EXTRACT-FILE
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+      *  THE CURRENT RECORD BECOMES THE SURVIVOR OF A NEW GROUP.
+       START-NEW-SURVIVOR.
+           MOVE 'N' TO WS-FIRST-RECORD-FLAG.
+           MOVE CUSTOMER-EXTRACT-RECORD TO WS-SURVIVOR-RECORD.
+
+      *  A SECOND (OR LATER) RECORD FOR THE SAME CUSTOMER-NUMBER --
+      *  KEEP AN ACTIVE RECORD OVER A CLOSED ONE; OTHERWISE LEAVE THE
+      *  FIRST-SEEN RECORD AS THE SURVIVOR.
+       MERGE-DUPLICATE.
+           ADD 1 TO WS-DUPLICATES-MERGED.
+           IF WS-SURVIVOR-CUSTOMER-STATUS NOT = 'A' AND
+              CX-CUSTOMER-STATUS = 'A'
+               MOVE CUSTOMER-EXTRACT-RECORD TO WS-SURVIVOR-RECORD
+           END-IF.
+
+           MOVE CX-CUSTOMER-NUMBER TO WS-EXC-CUSTOMER-NUMBER.
+           MOVE 'DUPLICATE CUSTOMER-NUMBER MERGED'
+               TO WS-EXC-MESSAGE.
+           WRITE MERGE-REPORT-LINE FROM WS-EXCEPTION-LINE.
+
+       WRITE-SURVIVOR.
+           ADD 1 TO WS-CUSTOMERS-WRITTEN.
+           MOVE WS-SURVIVOR-RECORD TO MRG-CUSTOMER-RECORD.
+           WRITE MRG-CUSTOMER-RECORD.
