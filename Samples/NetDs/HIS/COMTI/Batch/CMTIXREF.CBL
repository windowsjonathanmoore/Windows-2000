@@ -0,0 +1,399 @@
+      ***********************************************************
+      * CMTIXREF -- COMTI METHOD LAYOUT CROSS-REFERENCE REPORT        *
+      *                                                              *
+      * RSETSAMP, GetInvoices.cbl, SendInvoices.cbl,                 *
+      * UpdateArray.cbl, AND UnboundedRSet.cbl EACH DEFINE THEIR OWN  *
+      * COPY OF CUSTOMER-DATA/INVOICES RATHER THAN SHARING ONE       *
+      * LAYOUT (RSETSAMP AND UnboundedRSet.cbl BOTH COPY CUSTDATA/   *
+      * INVROW AND SO SHARE AN IDENTICAL FIELD LIST -- SEE THE       *
+      * RECONCILIATION NOTES AGAINST THE OTHER THREE METHODS' INLINE *
+      * LAYOUTS), SO THERE IS NO SINGLE PLACE THAT SHOWS A FIELD'S   *
+      * SIZE AND PICTURE ACROSS ALL FIVE AT ONCE.                    *
+      * THIS JOB WRITES THAT CROSS-REFERENCE AS ONE REPORT, ONE      *
+      * SECTION PER METHOD, ONE LINE PER FIELD. THE FIELD LIST IS    *
+      * FIXED -- IT IS A CROSS-REFERENCE OF THESE FIVE SOURCE        *
+      * LAYOUTS, NOT OF ANY RUN-TIME DATA, SO THERE IS NO INPUT FILE *
+      * TO READ. RE-RUN THIS JOB (AND UPDATE ITS WRITE-xxx-SECTION   *
+      * PARAGRAPH) WHENEVER ONE OF THE FIVE LAYOUTS CHANGES.         *
+      ***********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CMTIXREF.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT XREF-REPORT-FILE ASSIGN TO XREFRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  XREF-REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  XREF-REPORT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TITLE-LINE-1.
+           05  FILLER                        PIC X(44)
+               VALUE 'COMTI METHOD LAYOUT CROSS-REFERENCE REPORT'.
+
+       01  WS-SECTION-LINE.
+           05  FILLER                        PIC X(10) VALUE SPACES.
+           05  WS-SECTION-NAME                PIC X(60).
+
+       01  WS-HEADING-LINE.
+           05  FILLER                        PIC X(12) VALUE SPACES.
+           05  FILLER                        PIC X(32)
+               VALUE 'FIELD NAME'.
+           05  FILLER                        PIC X(24)
+               VALUE 'PICTURE'.
+           05  FILLER                        PIC X(10)
+               VALUE 'BYTES'.
+
+       01  WS-XREF-DETAIL-LINE.
+           05  FILLER                        PIC X(12) VALUE SPACES.
+           05  XR-FIELD-NAME                  PIC X(32).
+           05  XR-PICTURE                     PIC X(24).
+           05  XR-BYTES                       PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN OUTPUT XREF-REPORT-FILE.
+
+           WRITE XREF-REPORT-LINE FROM WS-TITLE-LINE-1.
+           MOVE SPACES TO XREF-REPORT-LINE.
+           WRITE XREF-REPORT-LINE.
+
+           PERFORM WRITE-RSETSAMP-SECTION.
+           PERFORM WRITE-GETINVOICES-SECTION.
+           PERFORM WRITE-SENDINVOICES-SECTION.
+           PERFORM WRITE-UPDATEARRAY-SECTION.
+           PERFORM WRITE-UNBNDRS-SECTION.
+
+           CLOSE XREF-REPORT-FILE.
+           STOP RUN.
+
+      *
+      *  RSETSAMP -- LK-CUSTOMER-DATA, COPY CUSTDATA (PLUS ONE
+      *  INVOICE-ROW VIA COPY INVROW) FROM
+      *  BoundedRecordsets/COBOL-CICS/RecordSetSample.cbl
+      *
+       WRITE-RSETSAMP-SECTION.
+           MOVE 'RSETSAMP (LK-CUSTOMER-DATA / CUSTDATA+INVROW)'
+               TO WS-SECTION-NAME.
+           WRITE XREF-REPORT-LINE FROM WS-SECTION-LINE.
+           WRITE XREF-REPORT-LINE FROM WS-HEADING-LINE.
+
+           MOVE 'CUSTOMER-NUMBER'       TO XR-FIELD-NAME.
+           MOVE '9(9)'                  TO XR-PICTURE.
+           MOVE 9                       TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'LAST-NAME'             TO XR-FIELD-NAME.
+           MOVE 'X(20)'                 TO XR-PICTURE.
+           MOVE 20                      TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'FIRST-NAME'            TO XR-FIELD-NAME.
+           MOVE 'X(20)'                 TO XR-PICTURE.
+           MOVE 20                      TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'CUSTOMER-ADDRESS'      TO XR-FIELD-NAME.
+           MOVE 'GROUP'                 TO XR-PICTURE.
+           MOVE 92                      TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'CUSTOMER-PHONE'        TO XR-FIELD-NAME.
+           MOVE 'X(14)'                 TO XR-PICTURE.
+           MOVE 14                      TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'CUSTOMER-STATUS'       TO XR-FIELD-NAME.
+           MOVE 'X(1)'                  TO XR-PICTURE.
+           MOVE 1                       TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'LAST-SEEN-TIMESTAMP'   TO XR-FIELD-NAME.
+           MOVE '9(7) COMP-3'           TO XR-PICTURE.
+           MOVE 4                       TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'INVOICE-COUNT'         TO XR-FIELD-NAME.
+           MOVE '9(7) COMP-3'           TO XR-PICTURE.
+           MOVE 4                       TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'SIZE-OF-INVOICE-ROW'   TO XR-FIELD-NAME.
+           MOVE 'S9(4) COMP'            TO XR-PICTURE.
+           MOVE 2                       TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'INVOICE-NUMBER'        TO XR-FIELD-NAME.
+           MOVE '9(10)'                 TO XR-PICTURE.
+           MOVE 10                      TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'INVOICE-DATE'          TO XR-FIELD-NAME.
+           MOVE '9(7) COMP-3'           TO XR-PICTURE.
+           MOVE 4                       TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'INVOICE-AMOUNT'        TO XR-FIELD-NAME.
+           MOVE 'S9(13)V9(2) COMP-3'    TO XR-PICTURE.
+           MOVE 8                       TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'INVOICE-CURRENCY-CODE' TO XR-FIELD-NAME.
+           MOVE 'X(3)'                  TO XR-PICTURE.
+           MOVE 3                       TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'INVOICE-EXCHANGE-RATE' TO XR-FIELD-NAME.
+           MOVE '9(3)V9(6) COMP-3'      TO XR-PICTURE.
+           MOVE 5                       TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'INVOICE-TRANSACTION-TYPE' TO XR-FIELD-NAME.
+           MOVE 'X(1)'                  TO XR-PICTURE.
+           MOVE 1                       TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'INVOICE-PRODUCT-CODE'  TO XR-FIELD-NAME.
+           MOVE 'X(12)'                 TO XR-PICTURE.
+           MOVE 12                      TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'INVOICE-HOLD-STATUS'   TO XR-FIELD-NAME.
+           MOVE 'X(1)'                  TO XR-PICTURE.
+           MOVE 1                       TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'INVOICE-DESCRIPTION'   TO XR-FIELD-NAME.
+           MOVE 'X(4096)'               TO XR-PICTURE.
+           MOVE 4096                    TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE SPACES TO XREF-REPORT-LINE.
+           WRITE XREF-REPORT-LINE.
+
+      *
+      *  GETINVOICES -- CUSTOMER-DATA FROM
+      *  ProgrammingSpecifics/GetInvoices.cbl (INLINE LAYOUT, NOT
+      *  SHARED WITH RSETSAMP'S COPYBOOKS -- OCCURS 50 TIMES WITH NO
+      *  DEPENDING ON, SO ITS INVOICES TABLE IS ALWAYS FULL-LENGTH)
+      *
+       WRITE-GETINVOICES-SECTION.
+           MOVE 'GETINVOICES (CUSTOMER-DATA)' TO WS-SECTION-NAME.
+           WRITE XREF-REPORT-LINE FROM WS-SECTION-LINE.
+           WRITE XREF-REPORT-LINE FROM WS-HEADING-LINE.
+
+           MOVE 'CUSTOMER-NUMBER'       TO XR-FIELD-NAME.
+           MOVE '9(9)'                  TO XR-PICTURE.
+           MOVE 9                       TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'INVOICE-NUMBER'        TO XR-FIELD-NAME.
+           MOVE '9(10)'                 TO XR-PICTURE.
+           MOVE 10                      TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'INVOICE-DATE'          TO XR-FIELD-NAME.
+           MOVE '9(7) COMP-3'           TO XR-PICTURE.
+           MOVE 4                       TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'INVOICE-AMOUNT'        TO XR-FIELD-NAME.
+           MOVE 'S9(13)V9(2) COMP-3'    TO XR-PICTURE.
+           MOVE 8                       TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'INVOICE-DESCRIPTION'   TO XR-FIELD-NAME.
+           MOVE 'X(4096)'               TO XR-PICTURE.
+           MOVE 4096                    TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'LAST-NAME'             TO XR-FIELD-NAME.
+           MOVE 'X(20)'                 TO XR-PICTURE.
+           MOVE 20                      TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'FIRST-NAME'            TO XR-FIELD-NAME.
+           MOVE 'X(20)'                 TO XR-PICTURE.
+           MOVE 20                      TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE SPACES TO XREF-REPORT-LINE.
+           WRITE XREF-REPORT-LINE.
+
+      *
+      *  SENDINVOICES -- CUSTOMER-DATA FROM
+      *  ProgrammingSpecifics/SendInvoices.cbl (INLINE LAYOUT --
+      *  UNLIKE GETINVOICES THIS ONE'S INVOICES TABLE IS OCCURS 50
+      *  DEPENDING ON INVOICE-COUNT)
+      *
+       WRITE-SENDINVOICES-SECTION.
+           MOVE 'SENDINVOICES (CUSTOMER-DATA)' TO WS-SECTION-NAME.
+           WRITE XREF-REPORT-LINE FROM WS-SECTION-LINE.
+           WRITE XREF-REPORT-LINE FROM WS-HEADING-LINE.
+
+           MOVE 'CUSTOMER-NUMBER'       TO XR-FIELD-NAME.
+           MOVE '9(9)'                  TO XR-PICTURE.
+           MOVE 9                       TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'LAST-NAME'             TO XR-FIELD-NAME.
+           MOVE 'X(20)'                 TO XR-PICTURE.
+           MOVE 20                      TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'FIRST-NAME'            TO XR-FIELD-NAME.
+           MOVE 'X(20)'                 TO XR-PICTURE.
+           MOVE 20                      TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'INVOICE-COUNT'         TO XR-FIELD-NAME.
+           MOVE '9(7) COMP-3'           TO XR-PICTURE.
+           MOVE 4                       TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'INVOICE-NUMBER'        TO XR-FIELD-NAME.
+           MOVE '9(10)'                 TO XR-PICTURE.
+           MOVE 10                      TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'INVOICE-DATE'          TO XR-FIELD-NAME.
+           MOVE '9(7) COMP-3'           TO XR-PICTURE.
+           MOVE 4                       TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'INVOICE-AMOUNT'        TO XR-FIELD-NAME.
+           MOVE 'S9(13)V9(2) COMP-3'    TO XR-PICTURE.
+           MOVE 8                       TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'INVOICE-DESCRIPTION'   TO XR-FIELD-NAME.
+           MOVE 'X(4096)'               TO XR-PICTURE.
+           MOVE 4096                    TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE SPACES TO XREF-REPORT-LINE.
+           WRITE XREF-REPORT-LINE.
+
+      *
+      *  UPDATEARRAY -- UPDATEARRAY-INPUT-AREA FROM
+      *  ProgrammingSpecifics/UpdateArray.cbl
+      *
+       WRITE-UPDATEARRAY-SECTION.
+           MOVE 'UPDATEARRAY (UPDATEARRAY-INPUT-AREA)'
+               TO WS-SECTION-NAME.
+           WRITE XREF-REPORT-LINE FROM WS-SECTION-LINE.
+           WRITE XREF-REPORT-LINE FROM WS-HEADING-LINE.
+
+           MOVE 'CUSTOMER-NUMBER'       TO XR-FIELD-NAME.
+           MOVE '9(9) DISPLAY'          TO XR-PICTURE.
+           MOVE 9                       TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'LAST-NAME'             TO XR-FIELD-NAME.
+           MOVE 'X(20)'                 TO XR-PICTURE.
+           MOVE 20                      TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'FIRST-NAME'            TO XR-FIELD-NAME.
+           MOVE 'X(20)'                 TO XR-PICTURE.
+           MOVE 20                      TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'TABLE-LENGTH'          TO XR-FIELD-NAME.
+           MOVE '9(7) COMP-3'           TO XR-PICTURE.
+           MOVE 4                       TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'UA-TABLE (PER ENTRY)'  TO XR-FIELD-NAME.
+           MOVE 'S9(4) COMP'            TO XR-PICTURE.
+           MOVE 2                       TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE SPACES TO XREF-REPORT-LINE.
+           WRITE XREF-REPORT-LINE.
+
+      *
+      *  UNBNDRS -- CUSTOMER-INPUT-NUMBER / CUSTOMER-DATA / INVOICES
+      *  FROM ProgrammingSpecifics/UnboundedRSet.cbl (THREE SEPARATE
+      *  01-LEVELS, NOT ONE GROUP -- CUSTOMER-INPUT-NUMBER IS THE
+      *  INPUT AREA, CUSTOMER-DATA AND INVOICES ARE SENT SEPARATELY
+      *  AS THE OUTPUT -- SEE THE TWO EXEC CICS SEND STATEMENTS).
+      *  INVOICES IS COPY INVROW, THE SAME AS RSETSAMP'S, SO THE
+      *  FIELD LIST BELOW IS IDENTICAL TO RSETSAMP'S INVOICE ROW.
+      *
+       WRITE-UNBNDRS-SECTION.
+           MOVE 'UNBNDRS (CUSTOMER-INPUT-NUMBER/CUSTOMER-DATA/INVOICES)'
+               TO WS-SECTION-NAME.
+           WRITE XREF-REPORT-LINE FROM WS-SECTION-LINE.
+           WRITE XREF-REPORT-LINE FROM WS-HEADING-LINE.
+
+           MOVE 'CUSTOMER-INPUT-NUMBER'  TO XR-FIELD-NAME.
+           MOVE '9(9)'                   TO XR-PICTURE.
+           MOVE 9                        TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'LAST-NAME'              TO XR-FIELD-NAME.
+           MOVE 'X(20)'                  TO XR-PICTURE.
+           MOVE 20                       TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'FIRST-NAME'             TO XR-FIELD-NAME.
+           MOVE 'X(20)'                  TO XR-PICTURE.
+           MOVE 20                       TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'INVOICE-NUMBER'         TO XR-FIELD-NAME.
+           MOVE '9(10)'                  TO XR-PICTURE.
+           MOVE 10                       TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'INVOICE-DATE'           TO XR-FIELD-NAME.
+           MOVE '9(7) COMP-3'            TO XR-PICTURE.
+           MOVE 4                        TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'INVOICE-AMOUNT'         TO XR-FIELD-NAME.
+           MOVE 'S9(13)V9(2) COMP-3'     TO XR-PICTURE.
+           MOVE 8                        TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'INVOICE-CURRENCY-CODE'  TO XR-FIELD-NAME.
+           MOVE 'X(3)'                   TO XR-PICTURE.
+           MOVE 3                        TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'INVOICE-EXCHANGE-RATE'  TO XR-FIELD-NAME.
+           MOVE '9(3)V9(6) COMP-3'       TO XR-PICTURE.
+           MOVE 5                        TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'INVOICE-TRANSACTION-TYPE' TO XR-FIELD-NAME.
+           MOVE 'X(1)'                   TO XR-PICTURE.
+           MOVE 1                        TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'INVOICE-PRODUCT-CODE'   TO XR-FIELD-NAME.
+           MOVE 'X(12)'                  TO XR-PICTURE.
+           MOVE 12                       TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'INVOICE-HOLD-STATUS'    TO XR-FIELD-NAME.
+           MOVE 'X(1)'                   TO XR-PICTURE.
+           MOVE 1                        TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE 'INVOICE-DESCRIPTION'    TO XR-FIELD-NAME.
+           MOVE 'X(4096)'                TO XR-PICTURE.
+           MOVE 4096                     TO XR-BYTES.
+           PERFORM WRITE-XREF-LINE.
+
+           MOVE SPACES TO XREF-REPORT-LINE.
+           WRITE XREF-REPORT-LINE.
+
+       WRITE-XREF-LINE.
+           WRITE XREF-REPORT-LINE FROM WS-XREF-DETAIL-LINE.
