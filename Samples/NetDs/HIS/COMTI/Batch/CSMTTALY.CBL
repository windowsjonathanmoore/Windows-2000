@@ -0,0 +1,161 @@
+      ***********************************************************
+      * CSMTTALY -- DAILY SOCKET-ERROR TALLY REPORT                  *
+      *                                                              *
+      * READS A SEQUENTIAL EXTRACT OF ONE DAY'S CSMT TRANSIENT DATA  *
+      * QUEUE (THE AUDIT TRAIL CICSCS/IMSEXPL/IMSIMPL WRITE VIA      *
+      * WRITE-LOG-MSG) AND TALLIES HOW MANY TIMES EACH KNOWN SOCKET- *
+      * ERROR MESSAGE OCCURRED, PRODUCING A ONE-LINE-PER-CATEGORY    *
+      * SUMMARY REPORT. THE "DAILY" PART IS OPERATIONAL -- THIS JOB  *
+      * IS SCHEDULED ONCE A DAY AGAINST THAT DAY'S CSMT EXTRACT; THE *
+      * LOG-MSG RECORD ITSELF CARRIES NO DATE FIELD.                 *
+      *                                                              *
+      * EACH CATEGORY IS RECOGNIZED BY THE FIXED TEXT THAT THE        *
+      * OWNING PROGRAM'S TRACE-POINTS PARAGRAPH ALWAYS MOVES OR       *
+      * STRINGS INTO LOG-MSG-BUFFER STARTING AT BYTE 1 -- SEE         *
+      * CICSCS.CBL/IMSEXPL.CBL'S TP-xxx TRACE POINTS.                *
+      ***********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSMTTALY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSMT-EXTRACT-FILE ASSIGN TO CSMTEXT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TALLY-REPORT-FILE ASSIGN TO TALLYRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CSMT-EXTRACT-FILE.
+           COPY CSMTLOG.
+
+       FD  TALLY-REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  TALLY-REPORT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG                        PIC X VALUE 'N'.
+           88  WS-NO-MORE-RECORDS                    VALUE 'Y'.
+
+       01  WS-TALLY-COUNTERS.
+           05  WS-TAKESOCKET-FAILED           PIC 9(9) COMP VALUE 0.
+           05  WS-VERIFY-PASSWORD-FAILED      PIC 9(9) COMP VALUE 0.
+           05  WS-INITAPI-FAILED              PIC 9(9) COMP VALUE 0.
+           05  WS-SHUTDOWN-FAILED             PIC 9(9) COMP VALUE 0.
+           05  WS-CLOSE-FAILED                PIC 9(9) COMP VALUE 0.
+           05  WS-WRITE-FAILED                PIC 9(9) COMP VALUE 0.
+           05  WS-RECV-FAILED                 PIC 9(9) COMP VALUE 0.
+           05  WS-SOCKET-CLOSED-ON-RECV       PIC 9(9) COMP VALUE 0.
+           05  WS-RECEIVE-CHECKPOINTS         PIC 9(9) COMP VALUE 0.
+           05  WS-UNRECOGNIZED                PIC 9(9) COMP VALUE 0.
+           05  WS-TOTAL-RECORDS               PIC 9(9) COMP VALUE 0.
+
+       01  WS-TITLE-LINE-1.
+           05  FILLER                         PIC X(40)
+               VALUE 'CSMT DAILY SOCKET-ERROR TALLY REPORT'.
+
+       01  WS-COUNT-LINE.
+           05  WS-CNT-LABEL                   PIC X(36).
+           05  WS-CNT-VALUE                   PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT CSMT-EXTRACT-FILE
+                OUTPUT TALLY-REPORT-FILE.
+
+           WRITE TALLY-REPORT-LINE FROM WS-TITLE-LINE-1.
+           MOVE SPACES TO TALLY-REPORT-LINE.
+           WRITE TALLY-REPORT-LINE.
+
+           PERFORM READ-NEXT-RECORD.
+           PERFORM UNTIL WS-NO-MORE-RECORDS
+               PERFORM CLASSIFY-RECORD
+               PERFORM READ-NEXT-RECORD
+           END-PERFORM.
+
+           PERFORM WRITE-SUMMARY-LINES.
+
+           CLOSE CSMT-EXTRACT-FILE
+                 TALLY-REPORT-FILE.
+           STOP RUN.
+
+       READ-NEXT-RECORD.
+           READ CSMT-EXTRACT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-RECORDS
+           END-READ.
+
+       CLASSIFY-RECORD.
+           EVALUATE TRUE
+               WHEN CL-LOG-MSG-BUFFER(1:17) = 'TAKESOCKET FAILED'
+                   ADD 1 TO WS-TAKESOCKET-FAILED
+               WHEN CL-LOG-MSG-BUFFER(1:35) =
+                       ' VERIFY PASSWORD FAILED FOR USERID='
+                   ADD 1 TO WS-VERIFY-PASSWORD-FAILED
+               WHEN CL-LOG-MSG-BUFFER(1:16) = ' INITAPI FAILED '
+                   ADD 1 TO WS-INITAPI-FAILED
+               WHEN CL-LOG-MSG-BUFFER(1:17) = ' SHUTDOWN FAILED '
+                   ADD 1 TO WS-SHUTDOWN-FAILED
+               WHEN CL-LOG-MSG-BUFFER(1:14) = ' CLOSE FAILED '
+                   ADD 1 TO WS-CLOSE-FAILED
+               WHEN CL-LOG-MSG-BUFFER(1:14) = ' WRITE FAILED '
+                   ADD 1 TO WS-WRITE-FAILED
+               WHEN CL-LOG-MSG-BUFFER(1:13) = ' RECV FAILED '
+                   ADD 1 TO WS-RECV-FAILED
+               WHEN CL-LOG-MSG-BUFFER(1:40) =
+                       ' ''SOCKET CLOSED'' STATUS RETURNED ON RECV'
+                   ADD 1 TO WS-SOCKET-CLOSED-ON-RECV
+               WHEN CL-LOG-MSG-BUFFER(1:34) =
+                       ' RECEIVE CHECKPOINT, BYTES SO FAR='
+                   ADD 1 TO WS-RECEIVE-CHECKPOINTS
+               WHEN OTHER
+                   ADD 1 TO WS-UNRECOGNIZED
+           END-EVALUATE.
+
+       WRITE-SUMMARY-LINES.
+           MOVE 'TOTAL CSMT RECORDS READ:' TO WS-CNT-LABEL.
+           MOVE WS-TOTAL-RECORDS TO WS-CNT-VALUE.
+           WRITE TALLY-REPORT-LINE FROM WS-COUNT-LINE.
+
+           MOVE 'TAKESOCKET FAILED:' TO WS-CNT-LABEL.
+           MOVE WS-TAKESOCKET-FAILED TO WS-CNT-VALUE.
+           WRITE TALLY-REPORT-LINE FROM WS-COUNT-LINE.
+
+           MOVE 'VERIFY PASSWORD FAILED:' TO WS-CNT-LABEL.
+           MOVE WS-VERIFY-PASSWORD-FAILED TO WS-CNT-VALUE.
+           WRITE TALLY-REPORT-LINE FROM WS-COUNT-LINE.
+
+           MOVE 'INITAPI FAILED:' TO WS-CNT-LABEL.
+           MOVE WS-INITAPI-FAILED TO WS-CNT-VALUE.
+           WRITE TALLY-REPORT-LINE FROM WS-COUNT-LINE.
+
+           MOVE 'SHUTDOWN FAILED:' TO WS-CNT-LABEL.
+           MOVE WS-SHUTDOWN-FAILED TO WS-CNT-VALUE.
+           WRITE TALLY-REPORT-LINE FROM WS-COUNT-LINE.
+
+           MOVE 'CLOSE FAILED:' TO WS-CNT-LABEL.
+           MOVE WS-CLOSE-FAILED TO WS-CNT-VALUE.
+           WRITE TALLY-REPORT-LINE FROM WS-COUNT-LINE.
+
+           MOVE 'WRITE FAILED:' TO WS-CNT-LABEL.
+           MOVE WS-WRITE-FAILED TO WS-CNT-VALUE.
+           WRITE TALLY-REPORT-LINE FROM WS-COUNT-LINE.
+
+           MOVE 'RECV FAILED:' TO WS-CNT-LABEL.
+           MOVE WS-RECV-FAILED TO WS-CNT-VALUE.
+           WRITE TALLY-REPORT-LINE FROM WS-COUNT-LINE.
+
+           MOVE '"SOCKET CLOSED" ON RECV:' TO WS-CNT-LABEL.
+           MOVE WS-SOCKET-CLOSED-ON-RECV TO WS-CNT-VALUE.
+           WRITE TALLY-REPORT-LINE FROM WS-COUNT-LINE.
+
+           MOVE 'RECEIVE CHECKPOINTS TAKEN:' TO WS-CNT-LABEL.
+           MOVE WS-RECEIVE-CHECKPOINTS TO WS-CNT-VALUE.
+           WRITE TALLY-REPORT-LINE FROM WS-COUNT-LINE.
+
+           MOVE 'UNRECOGNIZED MESSAGES:' TO WS-CNT-LABEL.
+           MOVE WS-UNRECOGNIZED TO WS-CNT-VALUE.
+           WRITE TALLY-REPORT-LINE FROM WS-COUNT-LINE.
