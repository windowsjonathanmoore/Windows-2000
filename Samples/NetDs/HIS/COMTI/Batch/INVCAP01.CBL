@@ -0,0 +1,125 @@
+      ***********************************************************
+      * INVCAP01 -- OCCURS 30 CAP PRE-FLIGHT REPORT                  *
+      *                                                              *
+      * RSETSAMP'S READ-CUSTOMER-INVOICES SILENTLY STOPS AT          *
+      * 30 ROWS PER CUSTOMER BECAUSE CUSTDATA.cpy'S INVOICES TABLE   *
+      * IS CAPPED AT OCCURS 30 -- A CUSTOMER WITH MORE INVOICES THAN *
+      * THAT JUST NEVER SEES THE REST ON THAT BOUNDED RECORDSET.     *
+      * THIS JOB READS THE SAME FULL INVOICE EXTRACT INVEXTR1        *
+      * PRODUCES, PRE-SORTED ASCENDING BY IM-CUSTOMER-NUMBER (SAME   *
+      * CONVENTION AS SCNINV03/CUSTMRG1 -- THIS JOB DOES NOT SORT IT *
+      * ITSELF), COUNTS INVOICES PER CUSTOMER, AND LISTS EVERY        *
+      * CUSTOMER WHOSE COUNT EXCEEDS THE CAP SO OPS CAN FOLLOW UP     *
+      * BEFORE A CLIENT NOTICES MISSING ROWS.                        *
+      ***********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVCAP01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-EXTRACT-FILE ASSIGN TO INVXTRCT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CAP-EXCEPTION-FILE ASSIGN TO CAPXRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVOICE-EXTRACT-FILE
+           RECORD CONTAINS 4153 CHARACTERS.
+           COPY INVMAST.
+
+       FD  CAP-EXCEPTION-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  CAP-EXCEPTION-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG                       PIC X VALUE 'N'.
+           88  WS-NO-MORE-RECORDS            VALUE 'Y'.
+
+       01  WS-FIRST-RECORD-FLAG              PIC X VALUE 'Y'.
+           88  WS-FIRST-RECORD                VALUE 'Y'.
+
+       01  WS-CAP-THRESHOLD                  PIC 9(4) VALUE 30.
+
+      *  THE CUSTOMER-NUMBER AND RUNNING INVOICE COUNT FOR THE GROUP
+      *  CURRENTLY BEING ACCUMULATED. CHECKED AGAINST THE CAP AS SOON
+      *  AS THE EXTRACT MOVES ON TO THE NEXT CUSTOMER-NUMBER.
+       01  WS-CURRENT-CUSTOMER-NUMBER        PIC 9(9).
+       01  WS-CURRENT-INVOICE-COUNT          PIC 9(9) COMP.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ               PIC 9(9) COMP VALUE 0.
+           05  WS-CUSTOMERS-SCANNED          PIC 9(9) COMP VALUE 0.
+           05  WS-CUSTOMERS-OVER-CAP         PIC 9(9) COMP VALUE 0.
+
+       01  WS-EXCEPTION-LINE.
+           05  WS-EXC-CUSTOMER-NUMBER        PIC 9(9).
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  WS-EXC-INVOICE-COUNT          PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  WS-EXC-MESSAGE                PIC X(60)
+               VALUE 'INVOICES EXCEED THE OCCURS 30 RECORDSET CAP'.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                        PIC X(24)
+               VALUE 'CUSTOMERS SCANNED:      '.
+           05  WS-SUM-CUSTOMERS-SCANNED      PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                        PIC X(5) VALUE SPACES.
+           05  FILLER                        PIC X(24)
+               VALUE 'CUSTOMERS OVER CAP:     '.
+           05  WS-SUM-CUSTOMERS-OVER-CAP     PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT INVOICE-EXTRACT-FILE
+                OUTPUT CAP-EXCEPTION-FILE.
+
+           PERFORM READ-NEXT-INVOICE.
+           PERFORM UNTIL WS-NO-MORE-RECORDS
+               ADD 1 TO WS-RECORDS-READ
+               EVALUATE TRUE
+                   WHEN WS-FIRST-RECORD
+                       PERFORM START-NEW-CUSTOMER-GROUP
+                   WHEN IM-CUSTOMER-NUMBER = WS-CURRENT-CUSTOMER-NUMBER
+                       ADD 1 TO WS-CURRENT-INVOICE-COUNT
+                   WHEN OTHER
+                       PERFORM CHECK-CURRENT-CUSTOMER-CAP
+                       PERFORM START-NEW-CUSTOMER-GROUP
+               END-EVALUATE
+               PERFORM READ-NEXT-INVOICE
+           END-PERFORM.
+
+           IF NOT WS-FIRST-RECORD
+               PERFORM CHECK-CURRENT-CUSTOMER-CAP
+           END-IF.
+
+           MOVE WS-CUSTOMERS-SCANNED  TO WS-SUM-CUSTOMERS-SCANNED.
+           MOVE WS-CUSTOMERS-OVER-CAP TO WS-SUM-CUSTOMERS-OVER-CAP.
+           WRITE CAP-EXCEPTION-LINE FROM WS-SUMMARY-LINE.
+
+           CLOSE INVOICE-EXTRACT-FILE
+                 CAP-EXCEPTION-FILE.
+           STOP RUN.
+
+       READ-NEXT-INVOICE.
+           READ INVOICE-EXTRACT-FILE
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+      *  THE CURRENT RECORD STARTS A NEW CUSTOMER-NUMBER GROUP.
+       START-NEW-CUSTOMER-GROUP.
+           MOVE 'N' TO WS-FIRST-RECORD-FLAG.
+           MOVE IM-CUSTOMER-NUMBER TO WS-CURRENT-CUSTOMER-NUMBER.
+           MOVE 1 TO WS-CURRENT-INVOICE-COUNT.
+
+      *  THE GROUP JUST FINISHED -- REPORT IT IF ITS INVOICE COUNT
+      *  WOULD OVERFLOW RSETSAMP'S OCCURS 30 TABLE.
+       CHECK-CURRENT-CUSTOMER-CAP.
+           ADD 1 TO WS-CUSTOMERS-SCANNED.
+           IF WS-CURRENT-INVOICE-COUNT > WS-CAP-THRESHOLD
+               ADD 1 TO WS-CUSTOMERS-OVER-CAP
+               MOVE WS-CURRENT-CUSTOMER-NUMBER TO WS-EXC-CUSTOMER-NUMBER
+               MOVE WS-CURRENT-INVOICE-COUNT TO WS-EXC-INVOICE-COUNT
+               WRITE CAP-EXCEPTION-LINE FROM WS-EXCEPTION-LINE
+           END-IF.
