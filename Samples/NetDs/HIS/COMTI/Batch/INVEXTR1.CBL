@@ -0,0 +1,149 @@
+      ***********************************************************
+      * INVEXTR1 -- NIGHTLY FULL INVOICE EXTRACT                     *
+      *                                                              *
+      * SCNINV02/SCNINV03/INVAGE01/STMTGEN1 ALL READ A FLAT          *
+      * INVOICE-MASTER EXTRACT (ASSIGN TO INVXTRCT) AS THEIR INPUT,  *
+      * BUT NOTHING IN THIS REPO PRODUCED THAT EXTRACT FROM THE      *
+      * LIVE INVOICE-MASTER-FILE -- THIS JOB IS THAT MISSING         *
+      * PRODUCER. IT READS EVERY INVOICE ON THE LIVE MASTER, IN KEY  *
+      * ORDER, AND WRITES EACH ONE UNCHANGED TO INVXTRCT FOR THE     *
+      * DATA WAREHOUSE TEAM (AND FOR THE REPO'S OWN BATCH JOBS) TO   *
+      * PICK UP. UNLIKE RSETSAMP/UNBNDRS IT IS NOT FILTERED TO ONE   *
+      * CUSTOMER -- EVERY RECORD ON THE MASTER IS EXTRACTED.         *
+      ***********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVEXTR1.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-MASTER-FILE ASSIGN TO INVMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS IM-KEY
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT INVOICE-EXTRACT-FILE ASSIGN TO INVXTRCT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXTRACT-CONTROL-FILE ASSIGN TO EXTRCTRL
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVOICE-MASTER-FILE.
+           COPY INVMAST.
+
+       FD  INVOICE-EXTRACT-FILE
+           RECORD CONTAINS 4153 CHARACTERS.
+           COPY INVMAST
+               REPLACING INVOICE-MASTER-RECORD BY
+                             EXTRACT-INVOICE-RECORD
+                         IM-KEY BY EX-KEY
+                         IM-CUSTOMER-NUMBER BY EX-CUSTOMER-NUMBER
+                         IM-INVOICE-NUMBER BY EX-INVOICE-NUMBER
+                         IM-INVOICE-DATE BY EX-INVOICE-DATE
+                         IM-LAST-MODIFIED BY EX-LAST-MODIFIED
+                         IM-INVOICE-AMOUNT BY EX-INVOICE-AMOUNT
+                         IM-INVOICE-CURRENCY-CODE BY
+                             EX-INVOICE-CURRENCY-CODE
+                         IM-INVOICE-EXCHANGE-RATE BY
+                             EX-INVOICE-EXCHANGE-RATE
+                         IM-INVOICE-TRANSACTION-TYPE BY
+                             EX-INVOICE-TRANSACTION-TYPE
+                         IM-TYPE-CHARGE BY EX-TYPE-CHARGE
+                         IM-TYPE-CREDIT-MEMO BY EX-TYPE-CREDIT-MEMO
+                         IM-TYPE-VOID BY EX-TYPE-VOID
+                         IM-INVOICE-PRODUCT-CODE BY
+                             EX-INVOICE-PRODUCT-CODE
+                         IM-INVOICE-HOLD-STATUS BY
+                             EX-INVOICE-HOLD-STATUS
+                         IM-INVOICE-NOT-ON-HOLD BY
+                             EX-INVOICE-NOT-ON-HOLD
+                         IM-INVOICE-ON-HOLD BY
+                             EX-INVOICE-ON-HOLD
+                         IM-INVOICE-DESCRIPTION BY
+                             EX-INVOICE-DESCRIPTION.
+
+       FD  EXTRACT-CONTROL-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  EXTRACT-CONTROL-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS                  PIC X(2).
+
+       01  WS-EOF-FLAG                       PIC X VALUE 'N'.
+           88  WS-NO-MORE-INVOICES           VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-INVOICES-EXTRACTED         PIC 9(9) COMP VALUE 0.
+
+       01  WS-TITLE-LINE-1.
+           05  FILLER                        PIC X(44)
+               VALUE 'NIGHTLY FULL INVOICE EXTRACT CONTROL REPORT'.
+
+       01  WS-COUNT-LINE.
+           05  WS-CNT-LABEL                  PIC X(36).
+           05  WS-CNT-VALUE                  PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT INVOICE-MASTER-FILE.
+           IF WS-MASTER-STATUS NOT = '00'
+               CLOSE INVOICE-MASTER-FILE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT INVOICE-EXTRACT-FILE
+                       EXTRACT-CONTROL-FILE.
+
+           PERFORM READ-NEXT-INVOICE.
+           PERFORM UNTIL WS-NO-MORE-INVOICES
+               PERFORM WRITE-EXTRACT-RECORD
+               PERFORM READ-NEXT-INVOICE
+           END-PERFORM.
+
+           PERFORM WRITE-CONTROL-REPORT.
+
+           CLOSE INVOICE-MASTER-FILE
+                 INVOICE-EXTRACT-FILE
+                 EXTRACT-CONTROL-FILE.
+           STOP RUN.
+
+       READ-NEXT-INVOICE.
+           READ INVOICE-MASTER-FILE
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+       WRITE-EXTRACT-RECORD.
+           MOVE IM-CUSTOMER-NUMBER
+               TO EX-CUSTOMER-NUMBER.
+           MOVE IM-INVOICE-NUMBER
+               TO EX-INVOICE-NUMBER.
+           MOVE IM-INVOICE-DATE
+               TO EX-INVOICE-DATE.
+           MOVE IM-LAST-MODIFIED
+               TO EX-LAST-MODIFIED.
+           MOVE IM-INVOICE-AMOUNT
+               TO EX-INVOICE-AMOUNT.
+           MOVE IM-INVOICE-CURRENCY-CODE
+               TO EX-INVOICE-CURRENCY-CODE.
+           MOVE IM-INVOICE-EXCHANGE-RATE
+               TO EX-INVOICE-EXCHANGE-RATE.
+           MOVE IM-INVOICE-TRANSACTION-TYPE
+               TO EX-INVOICE-TRANSACTION-TYPE.
+           MOVE IM-INVOICE-PRODUCT-CODE
+               TO EX-INVOICE-PRODUCT-CODE.
+           MOVE IM-INVOICE-HOLD-STATUS
+               TO EX-INVOICE-HOLD-STATUS.
+           MOVE IM-INVOICE-DESCRIPTION
+               TO EX-INVOICE-DESCRIPTION.
+           WRITE EXTRACT-INVOICE-RECORD.
+           ADD 1 TO WS-INVOICES-EXTRACTED.
+
+       WRITE-CONTROL-REPORT.
+           WRITE EXTRACT-CONTROL-LINE FROM WS-TITLE-LINE-1.
+           MOVE SPACES TO EXTRACT-CONTROL-LINE.
+           WRITE EXTRACT-CONTROL-LINE.
+
+           MOVE 'INVOICES EXTRACTED:' TO WS-CNT-LABEL.
+           MOVE WS-INVOICES-EXTRACTED TO WS-CNT-VALUE.
+           WRITE EXTRACT-CONTROL-LINE FROM WS-COUNT-LINE.
