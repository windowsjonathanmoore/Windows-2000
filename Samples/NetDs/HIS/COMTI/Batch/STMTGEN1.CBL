@@ -0,0 +1,249 @@
+      ***********************************************************
+      * STMTGEN1 -- MONTH-END CUSTOMER STATEMENT GENERATOR           *
+      *                                                              *
+      * MATCH-MERGES A CUSTOMER EXTRACT (CUSTSTMT.cpy, ASCENDING BY  *
+      * ST-CUSTOMER-NUMBER) AGAINST THE INVOICE MASTER EXTRACT       *
+      * (INVMAST.cpy, ASCENDING BY IM-CUSTOMER-NUMBER WITHIN         *
+      * IM-INVOICE-NUMBER) -- SAME PRE-SORTED-INPUT, THIS-JOB-       *
+      * DOESN'T-SORT-IT CONVENTION AS SCNINV03, AND THE SAME         *
+      * THREE-WAY KEY-COMPARISON MERGE SHAPE, EXTENDED HERE TO LET   *
+      * ONE CUSTOMER MATCH MANY INVOICES INSTEAD OF A 1-FOR-1 MATCH. *
+      *                                                              *
+      * EACH CUSTOMER GETS A STATEMENT: A NAME/ADDRESS HEADER, ONE   *
+      * LINE PER INVOICE, AND A CLOSING BALANCE LINE. THE BALANCE    *
+      * ADDS IM-TYPE-CHARGE INVOICES AND SUBTRACTS IM-TYPE-CREDIT-   *
+      * MEMO/IM-TYPE-VOID ONES, USING THE TRANSACTION-TYPE FIELD     *
+      * ADDED TO INVMAST.cpy. AN INVOICE WHOSE CUSTOMER               *
+      * NUMBER ISN'T ON THE CUSTOMER EXTRACT AT ALL IS REPORTED AS   *
+      * AN ORPHAN RATHER THAN SILENTLY DROPPED OR MISMERGED.         *
+      ***********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMTGEN1.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-EXTRACT-FILE ASSIGN TO CUSTXTR2
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INVOICE-EXTRACT-FILE ASSIGN TO INVXTRCT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STATEMENT-FILE ASSIGN TO CUSTSTMT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-EXTRACT-FILE.
+           COPY CUSTSTMT.
+
+       FD  INVOICE-EXTRACT-FILE
+           RECORD CONTAINS 4153 CHARACTERS.
+           COPY INVMAST.
+
+       FD  STATEMENT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  STATEMENT-LINE                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-EOF-FLAG              PIC X VALUE 'N'.
+           88  WS-NO-MORE-CUSTOMERS          VALUE 'Y'.
+       01  WS-INVOICE-EOF-FLAG               PIC X VALUE 'N'.
+           88  WS-NO-MORE-INVOICES           VALUE 'Y'.
+
+       01  WS-CUSTOMER-KEY                   PIC 9(9).
+       01  WS-INVOICE-CUSTOMER-KEY           PIC 9(9).
+
+       01  WS-HEADER-PRINTED-FLAG            PIC X VALUE 'N'.
+           88  WS-HEADER-PRINTED             VALUE 'Y'.
+       01  WS-STATEMENT-BALANCE              PIC S9(13)V9(2) COMP-3.
+
+       01  WS-COUNTERS.
+           05  WS-STATEMENTS-PRINTED         PIC 9(9) COMP VALUE 0.
+           05  WS-INVOICES-PRINTED           PIC 9(9) COMP VALUE 0.
+           05  WS-ORPHAN-INVOICES            PIC 9(9) COMP VALUE 0.
+
+       01  WS-BLANK-LINE                     PIC X(132) VALUE SPACES.
+
+       01  WS-HEADER-LINE-1.
+           05  FILLER                        PIC X(10)
+               VALUE 'STATEMENT '.
+           05  WS-HDR-CUSTOMER-NUMBER        PIC 9(9).
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  WS-HDR-FIRST-NAME             PIC X(20).
+           05  FILLER                        PIC X(1) VALUE SPACE.
+           05  WS-HDR-LAST-NAME              PIC X(20).
+
+       01  WS-HEADER-LINE-2.
+           05  WS-HDR-ADDRESS-LINE-1         PIC X(30).
+
+       01  WS-HEADER-LINE-3.
+           05  WS-HDR-ADDRESS-LINE-2         PIC X(30).
+
+       01  WS-HEADER-LINE-4.
+           05  WS-HDR-CITY                   PIC X(20).
+           05  FILLER                        PIC X(2) VALUE ', '.
+           05  WS-HDR-STATE                  PIC X(2).
+           05  FILLER                        PIC X(2) VALUE SPACES.
+           05  WS-HDR-ZIP                    PIC X(10).
+
+       01  WS-INVOICE-LINE.
+           05  FILLER                        PIC X(4) VALUE SPACES.
+           05  WS-INV-INVOICE-NUMBER         PIC 9(10).
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  WS-INV-TYPE                   PIC X(11).
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  WS-INV-AMOUNT                 PIC -(12)9.99.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                        PIC X(4) VALUE SPACES.
+           05  FILLER                        PIC X(18)
+               VALUE 'STATEMENT BALANCE:'.
+           05  FILLER                        PIC X(9) VALUE SPACES.
+           05  WS-TOT-BALANCE                PIC -(12)9.99.
+
+       01  WS-ORPHAN-LINE.
+           05  WS-ORP-CUSTOMER-NUMBER        PIC 9(9).
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  WS-ORP-INVOICE-NUMBER         PIC 9(10).
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  WS-ORP-MESSAGE                PIC X(40)
+               VALUE 'ORPHAN INVOICE, NO MATCHING CUSTOMER'.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                        PIC X(24)
+               VALUE 'STATEMENTS PRINTED:     '.
+           05  WS-SUM-STATEMENTS             PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                        PIC X(5) VALUE SPACES.
+           05  FILLER                        PIC X(21)
+               VALUE 'INVOICES PRINTED:    '.
+           05  WS-SUM-INVOICES                PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                        PIC X(5) VALUE SPACES.
+           05  FILLER                        PIC X(18)
+               VALUE 'ORPHAN INVOICES:  '.
+           05  WS-SUM-ORPHANS                PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT CUSTOMER-EXTRACT-FILE
+                      INVOICE-EXTRACT-FILE
+                OUTPUT STATEMENT-FILE.
+
+           PERFORM READ-NEXT-CUSTOMER.
+           PERFORM READ-NEXT-INVOICE.
+
+           PERFORM UNTIL WS-NO-MORE-CUSTOMERS AND WS-NO-MORE-INVOICES
+               EVALUATE TRUE
+                   WHEN WS-NO-MORE-CUSTOMERS
+                       PERFORM REPORT-ORPHAN-INVOICE
+                       PERFORM READ-NEXT-INVOICE
+                   WHEN WS-NO-MORE-INVOICES
+                       PERFORM ADVANCE-TO-NEXT-CUSTOMER
+                   WHEN WS-INVOICE-CUSTOMER-KEY < WS-CUSTOMER-KEY
+                       PERFORM REPORT-ORPHAN-INVOICE
+                       PERFORM READ-NEXT-INVOICE
+                   WHEN WS-INVOICE-CUSTOMER-KEY > WS-CUSTOMER-KEY
+                       PERFORM ADVANCE-TO-NEXT-CUSTOMER
+                   WHEN OTHER
+                       PERFORM PROCESS-MATCHED-INVOICE
+                       PERFORM READ-NEXT-INVOICE
+               END-EVALUATE
+           END-PERFORM.
+
+           MOVE WS-STATEMENTS-PRINTED TO WS-SUM-STATEMENTS.
+           MOVE WS-INVOICES-PRINTED   TO WS-SUM-INVOICES.
+           MOVE WS-ORPHAN-INVOICES    TO WS-SUM-ORPHANS.
+           WRITE STATEMENT-LINE FROM WS-SUMMARY-LINE.
+
+           CLOSE CUSTOMER-EXTRACT-FILE
+                 INVOICE-EXTRACT-FILE
+                 STATEMENT-FILE.
+           STOP RUN.
+
+       READ-NEXT-CUSTOMER.
+           READ CUSTOMER-EXTRACT-FILE
+               AT END
+                   MOVE 'Y' TO WS-CUSTOMER-EOF-FLAG
+               NOT AT END
+                   MOVE ST-CUSTOMER-NUMBER TO WS-CUSTOMER-KEY
+           END-READ.
+
+       READ-NEXT-INVOICE.
+           READ INVOICE-EXTRACT-FILE
+               AT END
+                   MOVE 'Y' TO WS-INVOICE-EOF-FLAG
+               NOT AT END
+                   MOVE IM-CUSTOMER-NUMBER TO WS-INVOICE-CUSTOMER-KEY
+           END-READ.
+
+      *****************************************************************
+      *  AN INVOICE FOR THE CUSTOMER CURRENTLY BEING PROCESSED -- PRINT *
+      *  THE HEADER THE FIRST TIME ONE IS NEEDED, THEN ONE LINE FOR     *
+      *  THIS INVOICE, ROLLING ITS AMOUNT INTO THE RUNNING BALANCE.     *
+      *****************************************************************
+       PROCESS-MATCHED-INVOICE.
+           IF NOT WS-HEADER-PRINTED
+               PERFORM PRINT-STATEMENT-HEADER
+           END-IF.
+
+           ADD 1 TO WS-INVOICES-PRINTED.
+           MOVE IM-INVOICE-NUMBER TO WS-INV-INVOICE-NUMBER.
+           MOVE IM-INVOICE-AMOUNT TO WS-INV-AMOUNT.
+
+           EVALUATE TRUE
+               WHEN IM-TYPE-CHARGE
+                   MOVE 'CHARGE'      TO WS-INV-TYPE
+                   ADD IM-INVOICE-AMOUNT TO WS-STATEMENT-BALANCE
+               WHEN IM-TYPE-CREDIT-MEMO
+                   MOVE 'CREDIT MEMO' TO WS-INV-TYPE
+                   SUBTRACT IM-INVOICE-AMOUNT FROM WS-STATEMENT-BALANCE
+               WHEN IM-TYPE-VOID
+                   MOVE 'VOID'        TO WS-INV-TYPE
+                   SUBTRACT IM-INVOICE-AMOUNT FROM WS-STATEMENT-BALANCE
+           END-EVALUATE.
+
+           WRITE STATEMENT-LINE FROM WS-INVOICE-LINE.
+
+      *****************************************************************
+      *  NO MORE INVOICES MATCH THE CURRENT CUSTOMER -- CLOSE OUT      *
+      *  THEIR STATEMENT (PRINTING A ZERO-ACTIVITY HEADER IF THEY HAD  *
+      *  NO INVOICES AT ALL) AND MOVE ON TO THE NEXT CUSTOMER.         *
+      *****************************************************************
+       ADVANCE-TO-NEXT-CUSTOMER.
+           IF NOT WS-HEADER-PRINTED
+               PERFORM PRINT-STATEMENT-HEADER
+           END-IF.
+           PERFORM PRINT-STATEMENT-TOTAL.
+
+           MOVE 'N' TO WS-HEADER-PRINTED-FLAG.
+           MOVE 0   TO WS-STATEMENT-BALANCE.
+           PERFORM READ-NEXT-CUSTOMER.
+
+       PRINT-STATEMENT-HEADER.
+           SET WS-HEADER-PRINTED TO TRUE.
+           ADD 1 TO WS-STATEMENTS-PRINTED.
+
+           MOVE ST-CUSTOMER-NUMBER TO WS-HDR-CUSTOMER-NUMBER.
+           MOVE ST-FIRST-NAME      TO WS-HDR-FIRST-NAME.
+           MOVE ST-LAST-NAME       TO WS-HDR-LAST-NAME.
+           WRITE STATEMENT-LINE FROM WS-HEADER-LINE-1.
+
+           MOVE ST-ADDRESS-LINE-1  TO WS-HDR-ADDRESS-LINE-1.
+           WRITE STATEMENT-LINE FROM WS-HEADER-LINE-2.
+
+           MOVE ST-ADDRESS-LINE-2  TO WS-HDR-ADDRESS-LINE-2.
+           WRITE STATEMENT-LINE FROM WS-HEADER-LINE-3.
+
+           MOVE ST-ADDRESS-CITY    TO WS-HDR-CITY.
+           MOVE ST-ADDRESS-STATE   TO WS-HDR-STATE.
+           MOVE ST-ADDRESS-ZIP     TO WS-HDR-ZIP.
+           WRITE STATEMENT-LINE FROM WS-HEADER-LINE-4.
+
+       PRINT-STATEMENT-TOTAL.
+           MOVE WS-STATEMENT-BALANCE TO WS-TOT-BALANCE.
+           WRITE STATEMENT-LINE FROM WS-TOTAL-LINE.
+           WRITE STATEMENT-LINE FROM WS-BLANK-LINE.
+
+       REPORT-ORPHAN-INVOICE.
+           ADD 1 TO WS-ORPHAN-INVOICES.
+           MOVE IM-CUSTOMER-NUMBER TO WS-ORP-CUSTOMER-NUMBER.
+           MOVE IM-INVOICE-NUMBER  TO WS-ORP-INVOICE-NUMBER.
+           WRITE STATEMENT-LINE FROM WS-ORPHAN-LINE.
