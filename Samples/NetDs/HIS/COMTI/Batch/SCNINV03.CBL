@@ -0,0 +1,167 @@
+      ***********************************************************
+      * SCNINV03 -- INVOICE SEND RECONCILIATION                    *
+      *                                                            *
+      * MATCHES THE SENT-INVOICE LOG (WHAT SEND-OUTPUT SHIPPED TO   *
+      * CLIENTS) AGAINST THE INVOICE MASTER EXTRACT (WHAT IS ON     *
+      * FILE) AND REPORTS THE DIFFERENCES:                          *
+      *     - AN INVOICE THAT WAS SENT BUT ISN'T ON THE MASTER      *
+      *     - AN INVOICE THAT IS ON THE MASTER BUT WAS NEVER SENT   *
+      *     - AN INVOICE WHOSE SENT AMOUNT DOESN'T MATCH THE MASTER *
+      *                                                              *
+      * BOTH EXTRACTS MUST BE IN ASCENDING KEY SEQUENCE (CUSTOMER-   *
+      * NUMBER WITHIN INVOICE-NUMBER) BEFORE THIS JOB RUNS -- THIS   *
+      * JOB DOES NOT SORT THEM ITSELF.                              *
+      ***********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCNINV03.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SENT-INVOICE-FILE ASSIGN TO SENTINV
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INVOICE-EXTRACT-FILE ASSIGN TO INVXTRCT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECON-REPORT-FILE ASSIGN TO RECONRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SENT-INVOICE-FILE.
+           COPY SENTINV.
+
+       FD  INVOICE-EXTRACT-FILE
+           RECORD CONTAINS 4153 CHARACTERS.
+           COPY INVMAST.
+
+       FD  RECON-REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RECON-REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SENT-EOF-FLAG                  PIC X VALUE 'N'.
+           88  WS-NO-MORE-SENT               VALUE 'Y'.
+       01  WS-MASTER-EOF-FLAG                PIC X VALUE 'N'.
+           88  WS-NO-MORE-MASTER             VALUE 'Y'.
+
+       01  WS-SENT-KEY.
+           05  WS-SENT-CUSTOMER-NUMBER       PIC 9(9).
+           05  WS-SENT-INVOICE-NUMBER        PIC 9(10).
+
+       01  WS-MASTER-KEY.
+           05  WS-MASTER-CUSTOMER-NUMBER     PIC 9(9).
+           05  WS-MASTER-INVOICE-NUMBER      PIC 9(10).
+
+       01  WS-COUNTERS.
+           05  WS-SENT-NOT-ON-FILE           PIC 9(9) COMP VALUE 0.
+           05  WS-ON-FILE-NOT-SENT           PIC 9(9) COMP VALUE 0.
+           05  WS-AMOUNT-MISMATCHES          PIC 9(9) COMP VALUE 0.
+           05  WS-MATCHED                    PIC 9(9) COMP VALUE 0.
+
+       01  WS-EXCEPTION-LINE.
+           05  WS-EXC-CUSTOMER-NUMBER        PIC 9(9).
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  WS-EXC-INVOICE-NUMBER         PIC 9(10).
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  WS-EXC-MESSAGE                PIC X(40).
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                        PIC X(24)
+               VALUE 'SENT, NOT ON FILE:      '.
+           05  WS-SUM-SENT-NOT-ON-FILE       PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  FILLER                        PIC X(24)
+               VALUE 'ON FILE, NEVER SENT:    '.
+           05  WS-SUM-ON-FILE-NOT-SENT       PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  FILLER                        PIC X(21)
+               VALUE 'AMOUNT MISMATCHES:   '.
+           05  WS-SUM-AMOUNT-MISMATCHES      PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT SENT-INVOICE-FILE
+                      INVOICE-EXTRACT-FILE
+                OUTPUT RECON-REPORT-FILE.
+
+           PERFORM READ-NEXT-SENT.
+           PERFORM READ-NEXT-MASTER.
+
+           PERFORM UNTIL WS-NO-MORE-SENT AND WS-NO-MORE-MASTER
+               EVALUATE TRUE
+                   WHEN WS-NO-MORE-SENT
+                       PERFORM REPORT-ON-FILE-NOT-SENT
+                       PERFORM READ-NEXT-MASTER
+                   WHEN WS-NO-MORE-MASTER
+                       PERFORM REPORT-SENT-NOT-ON-FILE
+                       PERFORM READ-NEXT-SENT
+                   WHEN WS-SENT-KEY < WS-MASTER-KEY
+                       PERFORM REPORT-SENT-NOT-ON-FILE
+                       PERFORM READ-NEXT-SENT
+                   WHEN WS-SENT-KEY > WS-MASTER-KEY
+                       PERFORM REPORT-ON-FILE-NOT-SENT
+                       PERFORM READ-NEXT-MASTER
+                   WHEN OTHER
+                       PERFORM COMPARE-MATCHED-INVOICE
+                       PERFORM READ-NEXT-SENT
+                       PERFORM READ-NEXT-MASTER
+               END-EVALUATE
+           END-PERFORM.
+
+           MOVE WS-SENT-NOT-ON-FILE  TO WS-SUM-SENT-NOT-ON-FILE.
+           MOVE WS-ON-FILE-NOT-SENT  TO WS-SUM-ON-FILE-NOT-SENT.
+           MOVE WS-AMOUNT-MISMATCHES TO WS-SUM-AMOUNT-MISMATCHES.
+           WRITE RECON-REPORT-LINE FROM WS-SUMMARY-LINE.
+
+           CLOSE SENT-INVOICE-FILE
+                 INVOICE-EXTRACT-FILE
+                 RECON-REPORT-FILE.
+           STOP RUN.
+
+       READ-NEXT-SENT.
+           READ SENT-INVOICE-FILE
+               AT END
+                   MOVE 'Y' TO WS-SENT-EOF-FLAG
+                   MOVE HIGH-VALUES TO WS-SENT-KEY
+               NOT AT END
+                   MOVE SI-CUSTOMER-NUMBER TO WS-SENT-CUSTOMER-NUMBER
+                   MOVE SI-INVOICE-NUMBER  TO WS-SENT-INVOICE-NUMBER
+           END-READ.
+
+       READ-NEXT-MASTER.
+           READ INVOICE-EXTRACT-FILE
+               AT END
+                   MOVE 'Y' TO WS-MASTER-EOF-FLAG
+                   MOVE HIGH-VALUES TO WS-MASTER-KEY
+               NOT AT END
+                   MOVE IM-CUSTOMER-NUMBER TO WS-MASTER-CUSTOMER-NUMBER
+                   MOVE IM-INVOICE-NUMBER  TO WS-MASTER-INVOICE-NUMBER
+           END-READ.
+
+       COMPARE-MATCHED-INVOICE.
+           IF SI-INVOICE-AMOUNT NOT = IM-INVOICE-AMOUNT
+               ADD 1 TO WS-AMOUNT-MISMATCHES
+               MOVE SI-CUSTOMER-NUMBER TO WS-EXC-CUSTOMER-NUMBER
+               MOVE SI-INVOICE-NUMBER  TO WS-EXC-INVOICE-NUMBER
+               MOVE 'SENT AMOUNT DOES NOT MATCH MASTER'
+                   TO WS-EXC-MESSAGE
+               WRITE RECON-REPORT-LINE FROM WS-EXCEPTION-LINE
+           ELSE
+               ADD 1 TO WS-MATCHED
+           END-IF.
+
+       REPORT-SENT-NOT-ON-FILE.
+           ADD 1 TO WS-SENT-NOT-ON-FILE.
+           MOVE WS-SENT-CUSTOMER-NUMBER TO WS-EXC-CUSTOMER-NUMBER.
+           MOVE WS-SENT-INVOICE-NUMBER  TO WS-EXC-INVOICE-NUMBER.
+           MOVE 'SENT BUT NOT ON THE INVOICE MASTER'
+               TO WS-EXC-MESSAGE.
+           WRITE RECON-REPORT-LINE FROM WS-EXCEPTION-LINE.
+
+       REPORT-ON-FILE-NOT-SENT.
+           ADD 1 TO WS-ON-FILE-NOT-SENT.
+           MOVE WS-MASTER-CUSTOMER-NUMBER TO WS-EXC-CUSTOMER-NUMBER.
+           MOVE WS-MASTER-INVOICE-NUMBER  TO WS-EXC-INVOICE-NUMBER.
+           MOVE 'ON THE INVOICE MASTER BUT NEVER SENT'
+               TO WS-EXC-MESSAGE.
+           WRITE RECON-REPORT-LINE FROM WS-EXCEPTION-LINE.
