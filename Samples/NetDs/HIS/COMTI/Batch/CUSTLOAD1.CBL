@@ -0,0 +1,165 @@
+      ***********************************************************
+      * CUSTLOAD1 -- CUSTOMER MASTER SEED/BULK-LOAD UTILITY           *
+      *                                                              *
+      * READS AN EXTERNAL FILE OF BRAND-NEW CUSTOMERS (CUSTNEW.cpy -- *
+      * LOCATION/NAME-ABREV/LAST-NAME/FIRST-NAME, NO CUSTOMER-ID OF   *
+      * ITS OWN) AND, FOR EACH ONE, CALLS CREATECUSTOMERID.CBL THE    *
+      * SAME WAY ANY OTHER CALLER WOULD TO MINT A CUSTOMER-ID         *
+      * (CUSTID.cpy). CREATECUSTOMERID'S OWN CUSTMAST.cpy SEQUENCE    *
+      * FILE KEEPS TWO CALLS FOR THE SAME LOCATION FROM HANDING OUT   *
+      * THE SAME SEQUENCE NUMBER, BUT LOCATION-SEQUENCE IS KEYED ON   *
+      * LOCATION ALONE, NOT NAME-ABREV TOO, AND STILL WRAPS MOD 1000  *
+      * -- A LOCATION/NAME-ABREV PAIR THAT HAS ALREADY USED ALL 1,000 *
+      * SEQUENCE VALUES WRAPS BACK TO A CUSTOMER-ID THAT IS ALREADY   *
+      * ON FILE. THIS JOB CATCHES THAT BY CHECKING (AND ADDING TO)    *
+      * CUSTIDM.cpy, A MASTER OF EVERY FULL CUSTOMER-ID EVER LOADED,  *
+      * BEFORE ACCEPTING THE NEW ID; A COLLISION IS LOGGED TO THE     *
+      * LOAD REPORT AND THAT INPUT RECORD IS REJECTED RATHER THAN     *
+      * LOADED UNDER A DUPLICATE ID.                                  *
+      ***********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTLOAD1.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NEW-CUSTOMER-FILE ASSIGN TO CUSTNEW
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUSTOMER-ID-MASTER-FILE ASSIGN TO CUSTIDMS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CIM-CUSTOMER-ID
+               FILE STATUS IS WS-CIM-STATUS.
+           SELECT LOADED-CUSTOMER-FILE ASSIGN TO CUSTLOAD
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOAD-REPORT-FILE ASSIGN TO LOADRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NEW-CUSTOMER-FILE.
+           COPY CUSTNEW.
+
+       FD  CUSTOMER-ID-MASTER-FILE.
+           COPY CUSTIDM.
+
+       FD  LOADED-CUSTOMER-FILE.
+           COPY CUSTLDOT.
+
+       FD  LOAD-REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  LOAD-REPORT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG                       PIC X VALUE 'N'.
+           88  WS-NO-MORE-RECORDS                VALUE 'Y'.
+
+       01  WS-CIM-STATUS                     PIC X(2).
+           88  WS-CIM-STATUS-OK                  VALUE '00'.
+
+      *  PASSED TO CREATECUSTOMERID.CBL EXACTLY AS ITS OWN LINKAGE
+      *  SECTION EXPECTS -- LOCATION/NAME-ABREV GO IN, LOCATION-
+      *  SEQUENCE/CUSTOMER-ID-CHECK-DIGIT COME BACK FILLED IN, AND
+      *  CUSTOMER-ID IS THE REDEFINED 10-BYTE VIEW OF THE WHOLE GROUP.
+       01  WS-CUSTOMER-ID-AREA.
+           COPY CUSTID.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ               PIC 9(9) COMP VALUE 0.
+           05  WS-CUSTOMERS-LOADED           PIC 9(9) COMP VALUE 0.
+           05  WS-DUPLICATES-REJECTED        PIC 9(9) COMP VALUE 0.
+
+       01  WS-TITLE-LINE-1.
+           05  FILLER                        PIC X(40)
+               VALUE 'CUSTOMER MASTER SEED/LOAD REPORT'.
+
+       01  WS-EXCEPTION-LINE.
+           05  WS-EXC-CUSTOMER-ID            PIC X(12).
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  WS-EXC-MESSAGE                PIC X(60).
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                        PIC X(24)
+               VALUE 'CUSTOMERS LOADED:       '.
+           05  WS-SUM-CUSTOMERS-LOADED       PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                        PIC X(5) VALUE SPACES.
+           05  FILLER                        PIC X(24)
+               VALUE 'DUPLICATES REJECTED:    '.
+           05  WS-SUM-DUPLICATES-REJECTED    PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT NEW-CUSTOMER-FILE
+                I-O   CUSTOMER-ID-MASTER-FILE
+                OUTPUT LOADED-CUSTOMER-FILE
+                       LOAD-REPORT-FILE.
+
+           WRITE LOAD-REPORT-LINE FROM WS-TITLE-LINE-1.
+           MOVE SPACES TO LOAD-REPORT-LINE.
+           WRITE LOAD-REPORT-LINE.
+
+           PERFORM READ-NEXT-NEW-CUSTOMER.
+           PERFORM UNTIL WS-NO-MORE-RECORDS
+               ADD 1 TO WS-RECORDS-READ
+               PERFORM LOAD-ONE-CUSTOMER
+               PERFORM READ-NEXT-NEW-CUSTOMER
+           END-PERFORM.
+
+           MOVE WS-CUSTOMERS-LOADED    TO WS-SUM-CUSTOMERS-LOADED.
+           MOVE WS-DUPLICATES-REJECTED TO WS-SUM-DUPLICATES-REJECTED.
+           WRITE LOAD-REPORT-LINE FROM WS-SUMMARY-LINE.
+
+           CLOSE NEW-CUSTOMER-FILE
+                 CUSTOMER-ID-MASTER-FILE
+                 LOADED-CUSTOMER-FILE
+                 LOAD-REPORT-FILE.
+           STOP RUN.
+
+       READ-NEXT-NEW-CUSTOMER.
+           READ NEW-CUSTOMER-FILE
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+      *****************************************************************
+      *  MINT A CUSTOMER-ID FOR THIS INPUT RECORD, CHECK IT AGAINST    *
+      *  THE CUSTOMER-ID MASTER, AND EITHER REGISTER/LOAD IT OR        *
+      *  REJECT IT AS A COLLISION.                                     *
+      *****************************************************************
+       LOAD-ONE-CUSTOMER.
+           MOVE CN-LOCATION    TO LOCATION OF WS-CUSTOMER-ID-AREA.
+           MOVE CN-NAME-ABREV  TO NAME-ABREV OF WS-CUSTOMER-ID-AREA.
+           CALL 'CREATECUSTOMERID' USING WS-CUSTOMER-ID-AREA.
+
+           MOVE CUSTOMER-ID OF WS-CUSTOMER-ID-AREA TO CIM-CUSTOMER-ID.
+           READ CUSTOMER-ID-MASTER-FILE
+               INVALID KEY
+                   PERFORM REGISTER-AND-LOAD-CUSTOMER
+           END-READ.
+
+           IF WS-CIM-STATUS-OK
+               PERFORM LOG-DUPLICATE-REJECTION
+           END-IF.
+
+      *  THE CUSTOMER-ID ISN'T ON THE MASTER YET -- ADD IT, THEN WRITE
+      *  THE CUSTOMER OUT TO THE LOADED-CUSTOMER EXTRACT.
+       REGISTER-AND-LOAD-CUSTOMER.
+           WRITE CUSTOMER-ID-MASTER-RECORD.
+
+           MOVE CUSTOMER-ID OF WS-CUSTOMER-ID-AREA TO LC-CUSTOMER-ID.
+           MOVE CN-LAST-NAME                       TO LC-LAST-NAME.
+           MOVE CN-FIRST-NAME                      TO LC-FIRST-NAME.
+           MOVE 'A'                                TO LC-CUSTOMER-STATUS.
+           WRITE LOADED-CUSTOMER-RECORD.
+
+           ADD 1 TO WS-CUSTOMERS-LOADED.
+
+      *  THE MINTED CUSTOMER-ID WAS ALREADY ON THE MASTER -- THIS
+      *  LOCATION/NAME-ABREV PAIR HAS WRAPPED BACK TO A SEQUENCE
+      *  ALREADY IN USE. LOG IT AND MOVE ON RATHER THAN LOAD A
+      *  DUPLICATE ID.
+       LOG-DUPLICATE-REJECTION.
+           ADD 1 TO WS-DUPLICATES-REJECTED.
+           MOVE CIM-CUSTOMER-ID TO WS-EXC-CUSTOMER-ID.
+           MOVE 'CUSTOMER-ID COLLIDED WITH EXISTING MASTER ENTRY'
+               TO WS-EXC-MESSAGE.
+           WRITE LOAD-REPORT-LINE FROM WS-EXCEPTION-LINE.
