@@ -0,0 +1,94 @@
+      ***********************************************************
+      * SCNINV02 -- ONE-TIME BATCH SCAN FOR OVERSIZED INVOICE      *
+      * NUMBERS                                                    *
+      *                                                            *
+      * GetInvoices.cbl used to declare INVOICE-NUMBER as PIC      *
+      * 9(9) while SendInvoices.cbl and RSETSAMP declared it PIC   *
+      * 9(10). Before the GetInvoices field is widened to match,   *
+      * this job reads the invoice master extract and reports any  *
+      * invoice number that would not fit in 9 digits              *
+      * (1,000,000,000 or greater), so we know the blast radius    *
+      * ahead of the rollout.                                      *
+      ***********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCNINV02.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-EXTRACT-FILE ASSIGN TO INVXTRCT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO EXCPTRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVOICE-EXTRACT-FILE
+           RECORD CONTAINS 4153 CHARACTERS.
+           COPY INVMAST.
+
+       FD  EXCEPTION-REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  EXCEPTION-REPORT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG                       PIC X VALUE 'N'.
+           88  WS-END-OF-FILE                VALUE 'Y'.
+
+       01  WS-TOO-BIG-THRESHOLD              PIC 9(10) VALUE 1000000000.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ               PIC 9(9) COMP VALUE 0.
+           05  WS-EXCEPTIONS-FOUND           PIC 9(9) COMP VALUE 0.
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-CUSTOMER-NUMBER        PIC 9(9).
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  WS-RPT-INVOICE-NUMBER         PIC 9(10).
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  WS-RPT-MESSAGE                PIC X(60)
+               VALUE 'INVOICE NUMBER EXCEEDS 9 DIGITS'.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                        PIC X(21)
+               VALUE 'RECORDS READ:        '.
+           05  WS-SUM-RECORDS-READ           PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                        PIC X(5) VALUE SPACES.
+           05  FILLER                        PIC X(21)
+               VALUE 'EXCEPTIONS FOUND:    '.
+           05  WS-SUM-EXCEPTIONS-FOUND       PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT INVOICE-EXTRACT-FILE
+                OUTPUT EXCEPTION-REPORT-FILE.
+
+           PERFORM READ-NEXT-INVOICE.
+           PERFORM UNTIL WS-END-OF-FILE
+               ADD 1 TO WS-RECORDS-READ
+               IF IM-INVOICE-NUMBER
+                       NOT LESS THAN WS-TOO-BIG-THRESHOLD
+                   PERFORM WRITE-EXCEPTION
+               END-IF
+               PERFORM READ-NEXT-INVOICE
+           END-PERFORM.
+
+           MOVE WS-RECORDS-READ     TO WS-SUM-RECORDS-READ.
+           MOVE WS-EXCEPTIONS-FOUND TO WS-SUM-EXCEPTIONS-FOUND.
+           WRITE EXCEPTION-REPORT-LINE FROM WS-SUMMARY-LINE.
+
+           CLOSE INVOICE-EXTRACT-FILE EXCEPTION-REPORT-FILE.
+           STOP RUN.
+
+       READ-NEXT-INVOICE.
+           READ INVOICE-EXTRACT-FILE
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+       WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTIONS-FOUND.
+           MOVE IM-CUSTOMER-NUMBER
+               TO WS-RPT-CUSTOMER-NUMBER.
+           MOVE IM-INVOICE-NUMBER
+               TO WS-RPT-INVOICE-NUMBER.
+           WRITE EXCEPTION-REPORT-LINE FROM WS-REPORT-LINE.
