@@ -0,0 +1,191 @@
+      ***********************************************************
+      * CSMTPURG -- CSMT TRANSIENT DATA QUEUE PURGE/ROLLOVER JOB      *
+      *                                                              *
+      * CSMTTALY READS A CSMT EXTRACT (CSMTEXT) BUT NOTHING IN THIS  *
+      * REPO EVER TRIMS THAT QUEUE BACK DOWN -- LEFT ALONE IT GROWS  *
+      * WITHOUT BOUND. THIS JOB READS THE EXTRACT, ROLLS EVERY       *
+      * RECORD OUT TO A DATED ARCHIVE FILE (CSMTARCH) UNCHANGED FOR  *
+      * LONG-TERM RETENTION, AND THEN WRITES A SECOND, TRIMMED       *
+      * EXTRACT (CSMTRETN) HOLDING ONLY THE MOST RECENT WS-MAX-      *
+      * RETAIN RECORDS -- THAT TRIMMED FILE IS WHAT THE QUEUE SHOULD *
+      * BE RELOADED WITH FOR THE NEXT CYCLE. OLDER RECORDS ARE STILL *
+      * ON THE ARCHIVE BUT DROP OFF THE LIVE QUEUE, THE SAME CAP-AND-*
+      * REPORT APPROACH INVCAP01 USES FOR ITS OCCURS 30 BOUND.       *
+      ***********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSMTPURG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSMT-EXTRACT-FILE ASSIGN TO CSMTEXT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ROLLOVER-ARCHIVE-FILE ASSIGN TO CSMTARCH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RETAINED-QUEUE-FILE ASSIGN TO CSMTRETN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PURGE-REPORT-FILE ASSIGN TO PURGERPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CSMT-EXTRACT-FILE.
+           COPY CSMTLOG.
+
+       FD  ROLLOVER-ARCHIVE-FILE.
+           COPY CSMTLOG
+               REPLACING CSMT-LOG-RECORD BY ARCH-LOG-RECORD
+                         CL-LOG-ID BY AR-LOG-ID
+                         CL-TASK-NUMBER BY AR-TASK-NUMBER
+                         CL-SOCK-ID BY AR-SOCK-ID
+                         CL-SOCKET-NUMBER BY AR-SOCKET-NUMBER
+                         CL-LOG-MSG-BUFFER BY AR-LOG-MSG-BUFFER.
+
+       FD  RETAINED-QUEUE-FILE.
+           COPY CSMTLOG
+               REPLACING CSMT-LOG-RECORD BY RET-LOG-RECORD
+                         CL-LOG-ID BY RT-LOG-ID
+                         CL-TASK-NUMBER BY RT-TASK-NUMBER
+                         CL-SOCK-ID BY RT-SOCK-ID
+                         CL-SOCKET-NUMBER BY RT-SOCKET-NUMBER
+                         CL-LOG-MSG-BUFFER BY RT-LOG-MSG-BUFFER.
+
+       FD  PURGE-REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  PURGE-REPORT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG                        PIC X VALUE 'N'.
+           88  WS-NO-MORE-RECORDS             VALUE 'Y'.
+
+      *  HOW MANY OF THE MOST-RECENTLY-WRITTEN CSMT RECORDS STAY ON
+      *  THE LIVE QUEUE -- A RING BUFFER OF THIS SIZE IS KEPT IN
+      *  WORKING-STORAGE AND REFILLED AS THE EXTRACT IS READ, SO ONLY
+      *  THE TAIL END SURVIVES ONCE END OF FILE IS REACHED.
+       01  WS-MAX-RETAIN                      PIC 9(9) COMP
+                                               VALUE 1000.
+       01  WS-RETAIN-TABLE.
+           05  WS-RETAIN-ENTRY OCCURS 1000 TIMES
+                                       INDEXED BY WS-RETAIN-IDX.
+               10  WS-RETAIN-RECORD           PIC X(106).
+       01  WS-RETAIN-COUNT                    PIC 9(9) COMP VALUE 0.
+       01  WS-RETAIN-NEXT-SLOT                PIC 9(9) COMP VALUE 1.
+       01  WS-RETAIN-START-SLOT               PIC 9(9) COMP.
+       01  WS-RETAIN-SCAN-SLOT                PIC 9(9) COMP.
+       01  WS-RETAIN-SCANNED                  PIC 9(9) COMP.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ                PIC 9(9) COMP VALUE 0.
+           05  WS-RECORDS-ARCHIVED            PIC 9(9) COMP VALUE 0.
+           05  WS-RECORDS-RETAINED            PIC 9(9) COMP VALUE 0.
+           05  WS-RECORDS-PURGED              PIC 9(9) COMP VALUE 0.
+
+       01  WS-TITLE-LINE-1.
+           05  FILLER                         PIC X(40)
+               VALUE 'CSMT QUEUE PURGE/ROLLOVER CONTROL REPORT'.
+
+       01  WS-COUNT-LINE.
+           05  WS-CNT-LABEL                   PIC X(36).
+           05  WS-CNT-VALUE                   PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT CSMT-EXTRACT-FILE
+                OUTPUT ROLLOVER-ARCHIVE-FILE
+                       RETAINED-QUEUE-FILE
+                       PURGE-REPORT-FILE.
+
+           PERFORM READ-NEXT-RECORD.
+           PERFORM UNTIL WS-NO-MORE-RECORDS
+               ADD 1 TO WS-RECORDS-READ
+               PERFORM ARCHIVE-RECORD
+               PERFORM KEEP-IN-RETAIN-TABLE
+               PERFORM READ-NEXT-RECORD
+           END-PERFORM.
+
+           PERFORM WRITE-RETAINED-RECORDS.
+           PERFORM WRITE-CONTROL-REPORT.
+
+           CLOSE CSMT-EXTRACT-FILE
+                 ROLLOVER-ARCHIVE-FILE
+                 RETAINED-QUEUE-FILE
+                 PURGE-REPORT-FILE.
+           STOP RUN.
+
+       READ-NEXT-RECORD.
+           READ CSMT-EXTRACT-FILE
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+      *  EVERY RECORD READ GOES TO THE ARCHIVE UNCHANGED, NO MATTER
+      *  WHETHER IT SURVIVES ONTO THE RETAINED QUEUE OR NOT.
+       ARCHIVE-RECORD.
+           MOVE CSMT-LOG-RECORD TO ARCH-LOG-RECORD.
+           WRITE ARCH-LOG-RECORD.
+           ADD 1 TO WS-RECORDS-ARCHIVED.
+
+      *  RING BUFFER -- ONCE WS-MAX-RETAIN SLOTS ARE ALL IN USE, THE
+      *  NEXT RECORD WRAPS AROUND AND OVERWRITES THE OLDEST SLOT,
+      *  WHICH IS WHAT MAKES THE FINAL TABLE CONTENTS THE MOST
+      *  RECENT WS-MAX-RETAIN RECORDS REGARDLESS OF HOW MANY WERE
+      *  READ IN TOTAL.
+       KEEP-IN-RETAIN-TABLE.
+           SET WS-RETAIN-IDX TO WS-RETAIN-NEXT-SLOT.
+           MOVE CSMT-LOG-RECORD TO WS-RETAIN-RECORD(WS-RETAIN-IDX).
+
+           IF WS-RETAIN-COUNT < WS-MAX-RETAIN
+               ADD 1 TO WS-RETAIN-COUNT
+           ELSE
+               ADD 1 TO WS-RECORDS-PURGED
+           END-IF.
+
+           ADD 1 TO WS-RETAIN-NEXT-SLOT.
+           IF WS-RETAIN-NEXT-SLOT > WS-MAX-RETAIN
+               MOVE 1 TO WS-RETAIN-NEXT-SLOT
+           END-IF.
+
+      *  WALK THE RING BUFFER OLDEST-TO-NEWEST, STARTING AT THE SLOT
+      *  THE NEXT WRITE WOULD HAVE LANDED ON (THAT IS THE OLDEST
+      *  SURVIVING ENTRY ONCE THE TABLE HAS WRAPPED AT LEAST ONCE).
+       WRITE-RETAINED-RECORDS.
+           IF WS-RETAIN-COUNT < WS-MAX-RETAIN
+               MOVE 1 TO WS-RETAIN-START-SLOT
+           ELSE
+               MOVE WS-RETAIN-NEXT-SLOT TO WS-RETAIN-START-SLOT
+           END-IF.
+
+           MOVE WS-RETAIN-START-SLOT TO WS-RETAIN-SCAN-SLOT.
+           MOVE 0 TO WS-RETAIN-SCANNED.
+           PERFORM UNTIL WS-RETAIN-SCANNED = WS-RETAIN-COUNT
+               SET WS-RETAIN-IDX TO WS-RETAIN-SCAN-SLOT
+               MOVE WS-RETAIN-RECORD(WS-RETAIN-IDX) TO RET-LOG-RECORD
+               WRITE RET-LOG-RECORD
+               ADD 1 TO WS-RECORDS-RETAINED
+               ADD 1 TO WS-RETAIN-SCANNED
+
+               ADD 1 TO WS-RETAIN-SCAN-SLOT
+               IF WS-RETAIN-SCAN-SLOT > WS-MAX-RETAIN
+                   MOVE 1 TO WS-RETAIN-SCAN-SLOT
+               END-IF
+           END-PERFORM.
+
+       WRITE-CONTROL-REPORT.
+           WRITE PURGE-REPORT-LINE FROM WS-TITLE-LINE-1.
+           MOVE SPACES TO PURGE-REPORT-LINE.
+           WRITE PURGE-REPORT-LINE.
+
+           MOVE 'RECORDS READ:' TO WS-CNT-LABEL.
+           MOVE WS-RECORDS-READ TO WS-CNT-VALUE.
+           WRITE PURGE-REPORT-LINE FROM WS-COUNT-LINE.
+
+           MOVE 'RECORDS ARCHIVED:' TO WS-CNT-LABEL.
+           MOVE WS-RECORDS-ARCHIVED TO WS-CNT-VALUE.
+           WRITE PURGE-REPORT-LINE FROM WS-COUNT-LINE.
+
+           MOVE 'RECORDS RETAINED ON QUEUE:' TO WS-CNT-LABEL.
+           MOVE WS-RECORDS-RETAINED TO WS-CNT-VALUE.
+           WRITE PURGE-REPORT-LINE FROM WS-COUNT-LINE.
+
+           MOVE 'RECORDS PURGED (ARCHIVE ONLY):' TO WS-CNT-LABEL.
+           MOVE WS-RECORDS-PURGED TO WS-CNT-VALUE.
+           WRITE PURGE-REPORT-LINE FROM WS-COUNT-LINE.
